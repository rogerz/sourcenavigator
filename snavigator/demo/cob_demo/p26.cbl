@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PROG502.
+      *
+       DATE-WRITTEN. 08/08/26.
+      *
+      ***************************************************************
+      *                                                             *
+      * THIS PROGRAM READS THE EMPLOYEE-ADDRESS-MASTER FILE (SAME   *
+      * FILE ACCEPT4/PROG901 WRITE AND PROG501 PRINTS LABELS FROM)  *
+      * AND MAIL-MERGES EACH RECORD INTO A FORM LETTER, ONE LETTER  *
+      * PER PAGE (REQ034).                                          *
+      *                                                             *
+      ***************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT EMPLOYEE-ADDRESS-MASTER
+                  ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT FORM-LETTER-PRINT ASSIGN TO PRINTER.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+      *    SHARED WITH ACCEPT4, WHICH WRITES THIS FILE (SEE REQ024).
+       copy empaddr.
+      *
+       FD  FORM-LETTER-PRINT
+           LABEL RECORDS OMITTED.
+       01  FORM-LETTER-LINE                            PIC X(66).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  W005-END-OF-FILE-SWITCH                    PIC X.
+           88  W005-END-OF-FILE                       VALUE "1".
+       01  W005-LETTER-COUNT                          PIC 9(5) VALUE
+                                                        ZERO.
+      *
+      *    BODY OF THE FORM LETTER -- THE SAME WORDING FOR EVERY
+      *    EMPLOYEE, MERGED WITH THE NAME/ADDRESS FIELDS READ FROM
+      *    EMPLOYEE-ADDRESS-MASTER (REQ034).
+       01  W010-SALUTATION-LINE                       PIC X(66).
+       01  W010-BODY-LINE-1                            PIC X(66)
+           VALUE "THIS LETTER CONFIRMS THE MAILING ADDRESS WE HAVE ON".
+       01  W010-BODY-LINE-2                            PIC X(66)
+           VALUE "FILE FOR YOU IS SHOWN ABOVE.  PLEASE NOTIFY PAYROLL".
+       01  W010-BODY-LINE-3                            PIC X(66)
+           VALUE "IF ANY PART OF IT HAS CHANGED.".
+       01  W010-CLOSING-LINE                           PIC X(66)
+           VALUE "SINCERELY, PAYROLL DEPARTMENT".
+      *
+       PROCEDURE DIVISION.
+      *
+       C000-MAIN-LINE-LOGIC.
+      *
+           OPEN INPUT EMPLOYEE-ADDRESS-MASTER
+                OUTPUT FORM-LETTER-PRINT.
+           MOVE "0" TO W005-END-OF-FILE-SWITCH.
+           PERFORM C060-READ-EMPLOYEE-MASTER.
+           PERFORM C020-PRINT-FORM-LETTER
+                UNTIL W005-END-OF-FILE.
+           CLOSE EMPLOYEE-ADDRESS-MASTER
+                 FORM-LETTER-PRINT.
+           DISPLAY "PROG502 MAIL MERGE COMPLETE, LETTERS PRINTED:".
+           DISPLAY W005-LETTER-COUNT.
+           GOBACK.
+      *
+      *    MERGES ONE EMPLOYEE'S NAME/ADDRESS INTO THE FORM LETTER
+      *    BODY AND PRINTS IT, STARTING EACH LETTER ON A NEW PAGE
+      *    (REQ034).
+       C020-PRINT-FORM-LETTER.
+      *
+           MOVE EMPLOYEE-ADDRESS-MASTER-NAME TO FORM-LETTER-LINE.
+           WRITE FORM-LETTER-LINE AFTER ADVANCING PAGE.
+           MOVE EMPLOYEE-ADDRESS-MASTER-STREET TO FORM-LETTER-LINE.
+           WRITE FORM-LETTER-LINE AFTER ADVANCING 1 LINE.
+           MOVE EMPLOYEE-ADDRESS-MASTER-CITY TO FORM-LETTER-LINE.
+           WRITE FORM-LETTER-LINE AFTER ADVANCING 1 LINE.
+           MOVE EMPLOYEE-ADDRESS-MASTER-ZIP TO FORM-LETTER-LINE.
+           WRITE FORM-LETTER-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO FORM-LETTER-LINE.
+           WRITE FORM-LETTER-LINE AFTER ADVANCING 2 LINES.
+           STRING "DEAR " DELIMITED BY SIZE
+                  FUNCTION TRIM (EMPLOYEE-ADDRESS-MASTER-NAME)
+                                     DELIMITED BY SIZE
+                  ":"      DELIMITED BY SIZE
+                  INTO W010-SALUTATION-LINE.
+           WRITE FORM-LETTER-LINE FROM W010-SALUTATION-LINE
+                  AFTER ADVANCING 1 LINE.
+           WRITE FORM-LETTER-LINE FROM W010-BODY-LINE-1
+                  AFTER ADVANCING 2 LINES.
+           WRITE FORM-LETTER-LINE FROM W010-BODY-LINE-2
+                  AFTER ADVANCING 1 LINE.
+           WRITE FORM-LETTER-LINE FROM W010-BODY-LINE-3
+                  AFTER ADVANCING 1 LINE.
+           WRITE FORM-LETTER-LINE FROM W010-CLOSING-LINE
+                  AFTER ADVANCING 2 LINES.
+           ADD 1 TO W005-LETTER-COUNT.
+           PERFORM C060-READ-EMPLOYEE-MASTER.
+      *
+       C060-READ-EMPLOYEE-MASTER.
+      *
+           READ EMPLOYEE-ADDRESS-MASTER
+                AT END, MOVE "1" TO W005-END-OF-FILE-SWITCH.
