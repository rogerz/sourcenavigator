@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. LIB006A.
+      *
+       DATE-WRITTEN. 08/08/26.
+      *
+      ***************************************************************
+      *                                                             *
+      * YEAR-END ARCHIVE/PURGE JOB -- SCANS NAMES-LIST FOR CARDS    *
+      * THAT EXPIRED BEFORE TODAY, COPIES EACH ONE TO THE PATRON    *
+      * ARCHIVE FILE, DELETES IT FROM NAMES-LIST, AND PRINTS A      *
+      * PURGE REPORT LISTING EVERY RECORD REMOVED (REQ040).         *
+      *                                                             *
+      ***************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT NAMES-LIST ASSIGN TO DISK
+           ACCESS MODE SEQUENTIAL
+           ORGANIZATION INDEXED
+           RECORD KEY PATRON-NUMBER
+           FILE STATUS IS WORK-NAMES-LIST-STATUS.
+      *
+           SELECT CONTROL-FILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL.
+      *
+      *    ACCUMULATES EVERY YEAR'S PURGED PATRONS IN ONE GROWING
+      *    FILE RATHER THAN A DATE-STAMPED FILE PER RUN, SINCE THIS
+      *    JOB ONLY RUNS ONCE A YEAR AND THE ARCHIVE IS MEANT TO BE
+      *    A PERMANENT HISTORICAL RECORD (REQ040).
+           SELECT ARCHIVE-PATRON-FILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT PURGE-REPORT-PRINT ASSIGN TO PRINTER.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       copy patron.
+      *
+       FD  ARCHIVE-PATRON-FILE
+           LABEL RECORDS STANDARD
+           VALUE OF FILE-ID "PATRON.ARC".
+       01  ARCHIVE-PATRON-RECORD                     PIC X(164).
+      *
+       FD  PURGE-REPORT-PRINT
+           LABEL RECORDS OMITTED.
+       01  PURGE-REPORT-LINE                         PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  W005-END-OF-FILE-SWITCH                  PIC X.
+           88  W005-END-OF-FILE                     VALUE "1".
+       01  WORK-NAMES-LIST-STATUS                   PIC XX.
+       01  W040-PURGE-COUNT                         PIC 9(5) VALUE ZERO.
+      *
+       01  W005-TODAY-RAW-DATE.
+           05  W005-TODAY-RAW-YY                    PIC 99.
+           05  W005-TODAY-RAW-MM                    PIC 99.
+           05  W005-TODAY-RAW-DD                    PIC 99.
+      *
+       01  W005-TODAY-DATE.
+           05  W005-TODAY-CC                        PIC 99.
+           05  W005-TODAY-YY                        PIC 99.
+           05  W005-TODAY-MM                        PIC 99.
+           05  W005-TODAY-DD                        PIC 99.
+       01  W005-TODAY-DATE-N                        PIC 9(8).
+      *
+       01  W005-EXP-DATE-N                          PIC 9(8).
+      *
+       01  W010-PURGE-DETAIL-LINE.
+           05  W010-PURGE-CARD-NUMBER            PIC X(5).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  W010-PURGE-NAME                   PIC X(36).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  W010-PURGE-EXP-MM                 PIC 99.
+           05  FILLER                            PIC X VALUE "/".
+           05  W010-PURGE-EXP-DD                 PIC 99.
+           05  FILLER                            PIC X VALUE "/".
+           05  W010-PURGE-EXP-YY                 PIC 99.
+      *
+       01  W010-PURGE-HEADING-LINE                   PIC X(80)
+           VALUE "CARD#  NAME                                 EXPIRED".
+      *
+       PROCEDURE DIVISION.
+      *
+       C000-MAIN-LINE-LOGIC.
+      *
+           PERFORM C010-CALC-TODAY-DATE.
+           OPEN I-O NAMES-LIST.
+           OPEN EXTEND ARCHIVE-PATRON-FILE.
+           OPEN OUTPUT PURGE-REPORT-PRINT.
+           MOVE W010-PURGE-HEADING-LINE TO PURGE-REPORT-LINE.
+           WRITE PURGE-REPORT-LINE.
+           MOVE "0" TO W005-END-OF-FILE-SWITCH.
+           PERFORM C060-READ-NAMES-LIST.
+           PERFORM C020-PROCESS-NAMES-RECORD
+                UNTIL W005-END-OF-FILE.
+           PERFORM C080-WRITE-TOTAL-LINE.
+           CLOSE NAMES-LIST
+                 ARCHIVE-PATRON-FILE
+                 PURGE-REPORT-PRINT.
+           GOBACK.
+      *
+       C010-CALC-TODAY-DATE.
+      *
+      *    WINDOWS TODAY'S TWO-DIGIT YEAR THE SAME WAY LIB001A/LIB003A
+      *    DO (REQ040).
+           ACCEPT W005-TODAY-RAW-DATE FROM DATE.
+           MOVE W005-TODAY-RAW-YY TO W005-TODAY-YY.
+           MOVE W005-TODAY-RAW-MM TO W005-TODAY-MM.
+           MOVE W005-TODAY-RAW-DD TO W005-TODAY-DD.
+           IF W005-TODAY-YY LESS THAN 50
+               MOVE 20 TO W005-TODAY-CC
+           ELSE
+               MOVE 19 TO W005-TODAY-CC.
+           COMPUTE W005-TODAY-DATE-N =
+                   W005-TODAY-CC * 1000000 + W005-TODAY-YY * 10000
+                 + W005-TODAY-MM * 100 + W005-TODAY-DD.
+      *
+      *    ONLY A CARD WHOSE EXPIRATION DATE IS STRICTLY BEFORE TODAY
+      *    IS PURGED -- A CARD EXPIRING TODAY IS LEFT FOR LIB003A'S
+      *    RENEWAL NOTICE TO CATCH FIRST (REQ040).
+       C020-PROCESS-NAMES-RECORD.
+      *
+           COMPUTE W005-EXP-DATE-N =
+                   PATRON-EXP-CARD-DATE-CC * 1000000
+                 + PATRON-EXP-CARD-DATE-YY * 10000
+                 + PATRON-EXP-CARD-DATE-MM * 100
+                 + PATRON-EXP-CARD-DATE-DD.
+           IF W005-EXP-DATE-N LESS THAN W005-TODAY-DATE-N
+               PERFORM C040-ARCHIVE-AND-PURGE-RECORD
+           ELSE
+               PERFORM C060-READ-NAMES-LIST
+           END-IF.
+      *
+       C040-ARCHIVE-AND-PURGE-RECORD.
+      *
+           MOVE NAMES-RECORD TO ARCHIVE-PATRON-RECORD.
+           WRITE ARCHIVE-PATRON-RECORD.
+           MOVE PATRON-NUMBER            TO W010-PURGE-CARD-NUMBER.
+           STRING PATRON-NAME-FIRST DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  PATRON-NAME-MIDDLE  DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  PATRON-NAME-LAST    DELIMITED BY SIZE
+                  INTO W010-PURGE-NAME.
+           MOVE PATRON-EXP-CARD-DATE-MM  TO W010-PURGE-EXP-MM.
+           MOVE PATRON-EXP-CARD-DATE-DD  TO W010-PURGE-EXP-DD.
+           MOVE PATRON-EXP-CARD-DATE-YY  TO W010-PURGE-EXP-YY.
+           MOVE W010-PURGE-DETAIL-LINE   TO PURGE-REPORT-LINE.
+           WRITE PURGE-REPORT-LINE.
+           ADD 1 TO W040-PURGE-COUNT.
+           DELETE NAMES-LIST RECORD.
+           PERFORM C060-READ-NAMES-LIST.
+      *
+       C060-READ-NAMES-LIST.
+      *
+           READ NAMES-LIST NEXT RECORD
+                AT END, MOVE "1" TO W005-END-OF-FILE-SWITCH.
+      *
+       C080-WRITE-TOTAL-LINE.
+      *
+           MOVE SPACES TO PURGE-REPORT-LINE.
+           WRITE PURGE-REPORT-LINE.
+           STRING "TOTAL PATRON CARDS PURGED: " DELIMITED BY SIZE
+                  W040-PURGE-COUNT             DELIMITED BY SIZE
+                  INTO PURGE-REPORT-LINE.
+           WRITE PURGE-REPORT-LINE.
