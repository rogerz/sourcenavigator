@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. NIGHTLY.
+      *
+       DATE-WRITTEN. 08/08/26.
+      *
+      ***************************************************************
+      *                                                             *
+      * SINGLE NIGHTLY BATCH DRIVER -- CALLS EVERY BATCH JOB THAT   *
+      * USED TO BE SCHEDULED AS ITS OWN SEPARATE CRON ENTRY, IN THE *
+      * ORDER THE REPORTS AND PRINT RUNS DEPEND ON NAMES-LIST       *
+      * (REQ039). EACH CALLED PROGRAM STILL RUNS STANDALONE FROM    *
+      * ITS OWN CRON ENTRY IF NEEDED -- GOBACK AT THEIR END RETURNS *
+      * TO THIS DRIVER WHEN CALLED, OR ENDS THE RUN THE SAME AS     *
+      * STOP RUN WHEN RUN ON ITS OWN.                               *
+      *                                                             *
+      * INST IS DELIBERATELY NOT CALLED HERE -- IT IS A ONE-TIME/   *
+      * ON-DEMAND CONTROL.DAT REBUILD UTILITY, THE SAME CATEGORY AS *
+      * STFINIT, NOT A NIGHTLY JOB. CALLING IT UNCONDITIONALLY EACH *
+      * NIGHT WOULD RE-INITIALIZE RECORD-COUNTER/CONTROL-ADD-COUNT/ *
+      * CONTROL-DELETE-COUNT/CONTROL-EDIT-COUNT TO THEIR STARTING   *
+      * VALUES EVERY RUN (ITS COMMAND-LINE "PREVIEW" SWITCH HAS NO  *
+      * WAY TO REACH IT THROUGH A CALL, ONLY A REAL COMMAND LINE),  *
+      * WIPING OUT THE RUNNING COUNTS LIB001A MAINTAINS AND CAUSING *
+      * LIB005A'S CONSISTENCY CHECK (REQ037) TO REPORT A FALSE      *
+      * "OUT OF SYNC" EVERY NIGHT ONCE MORE THAN ONE PATRON EXISTS. *
+      * RUN INST BY HAND (OR FROM ITS OWN CRON ENTRY, PASSED        *
+      * "PREVIEW" OR LEFT LIVE) WHEN A REBUILD IS ACTUALLY NEEDED.  *
+      *                                                             *
+      ***************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  W039-STEP-NAME                          PIC X(8).
+      *
+       PROCEDURE DIVISION.
+      *
+       C000-MAIN-LINE-LOGIC.
+      *
+           DISPLAY "NIGHTLY BATCH DRIVER STARTING".
+           MOVE "LIB002A" TO W039-STEP-NAME.
+           PERFORM C010-LOG-STEP-START.
+           CALL "LIB002A".
+           MOVE "LIB003A" TO W039-STEP-NAME.
+           PERFORM C010-LOG-STEP-START.
+           CALL "LIB003A".
+           MOVE "LIB004A" TO W039-STEP-NAME.
+           PERFORM C010-LOG-STEP-START.
+           CALL "LIB004A".
+           MOVE "LIB005A" TO W039-STEP-NAME.
+           PERFORM C010-LOG-STEP-START.
+           CALL "LIB005A".
+           MOVE "PROG501" TO W039-STEP-NAME.
+           PERFORM C010-LOG-STEP-START.
+           CALL "PROG501".
+           MOVE "PROG502" TO W039-STEP-NAME.
+           PERFORM C010-LOG-STEP-START.
+           CALL "PROG502".
+           DISPLAY "NIGHTLY BATCH DRIVER COMPLETE".
+           STOP RUN.
+      *
+      *    LOGS EACH STEP TO THE CONSOLE BEFORE IT RUNS SO A CRON LOG
+      *    SHOWS EXACTLY HOW FAR THE NIGHTLY RUN GOT (REQ039).
+       C010-LOG-STEP-START.
+      *
+           DISPLAY "NIGHTLY: RUNNING " W039-STEP-NAME.
