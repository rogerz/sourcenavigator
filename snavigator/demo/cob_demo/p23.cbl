@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. LIB002A.
+      *
+       DATE-WRITTEN. 08/08/26.
+      *
+      ***************************************************************
+      *                                                             *
+      * THIS PROGRAM READS NAMES-LIST IN PATRON-NUMBER ORDER AND    *
+      * PRINTS A PATRON DIRECTORY / MAILING LIST -- ONE LINE PER    *
+      * PATRON WITH CARD NUMBER, NAME, AND MAILING ADDRESS.         *
+      *                                                             *
+      ***************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT NAMES-LIST ASSIGN TO DISK
+           ACCESS MODE SEQUENTIAL
+           ORGANIZATION INDEXED
+           RECORD KEY PATRON-NUMBER.
+      *
+           SELECT CONTROL-FILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT PATRON-DIRECTORY-PRINT ASSIGN TO PRINTER.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       copy patron.
+      *
+       FD  PATRON-DIRECTORY-PRINT
+           LABEL RECORDS OMITTED.
+       01  PATRON-DIRECTORY-LINE                   PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  W005-END-OF-FILE-SWITCH                 PIC X.
+           88  W005-END-OF-FILE                    VALUE "1".
+       01  W005-PATRON-COUNT                       PIC 9(5) VALUE ZERO.
+      *
+       01  W010-DIRECTORY-DETAIL-LINE.
+           05  W010-DIRECTORY-CARD-NUMBER        PIC X(5).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  W010-DIRECTORY-NAME               PIC X(36).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  W010-DIRECTORY-ADDRESS            PIC X(30).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  W010-DIRECTORY-CITY               PIC X(9).
+           05  FILLER                            PIC X(1) VALUE SPACES.
+           05  W010-DIRECTORY-STATE              PIC X(2).
+           05  FILLER                            PIC X(1) VALUE SPACES.
+           05  W010-DIRECTORY-ZIP                PIC X(5).
+      *
+       01  W010-DIRECTORY-HEADING-LINE              PIC X(80)
+           VALUE "CARD#  NAME                                 ADDRESS".
+      *
+       PROCEDURE DIVISION.
+      *
+       C000-MAIN-LINE-LOGIC.
+      *
+           OPEN INPUT NAMES-LIST
+                OUTPUT PATRON-DIRECTORY-PRINT.
+           MOVE W010-DIRECTORY-HEADING-LINE TO PATRON-DIRECTORY-LINE.
+           WRITE PATRON-DIRECTORY-LINE.
+           MOVE "0" TO W005-END-OF-FILE-SWITCH.
+           PERFORM C060-READ-NAMES-LIST.
+           PERFORM C020-PROCESS-NAMES-RECORD
+                UNTIL W005-END-OF-FILE.
+           PERFORM C080-WRITE-TOTAL-LINE.
+           CLOSE NAMES-LIST
+                 PATRON-DIRECTORY-PRINT.
+           GOBACK.
+      *
+       C020-PROCESS-NAMES-RECORD.
+      *
+           MOVE PATRON-NUMBER          TO W010-DIRECTORY-CARD-NUMBER.
+           STRING PATRON-NAME-FIRST DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  PATRON-NAME-MIDDLE  DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  PATRON-NAME-LAST    DELIMITED BY SIZE
+                  INTO W010-DIRECTORY-NAME.
+           MOVE PATRON-ADDRESS-ADD     TO W010-DIRECTORY-ADDRESS.
+           MOVE PATRON-ADDRESS-CITY    TO W010-DIRECTORY-CITY.
+           MOVE PATRON-ADDRESS-STATE   TO W010-DIRECTORY-STATE.
+           MOVE PATRON-ADDRESS-ZIP     TO W010-DIRECTORY-ZIP.
+           MOVE W010-DIRECTORY-DETAIL-LINE TO PATRON-DIRECTORY-LINE.
+           WRITE PATRON-DIRECTORY-LINE.
+           ADD 1 TO W005-PATRON-COUNT.
+           PERFORM C060-READ-NAMES-LIST.
+      *
+       C060-READ-NAMES-LIST.
+      *
+           READ NAMES-LIST NEXT RECORD
+                AT END, MOVE "1" TO W005-END-OF-FILE-SWITCH.
+      *
+       C080-WRITE-TOTAL-LINE.
+      *
+           MOVE SPACES TO PATRON-DIRECTORY-LINE.
+           WRITE PATRON-DIRECTORY-LINE.
+           STRING "TOTAL PATRONS ON FILE: " DELIMITED BY SIZE
+                  W005-PATRON-COUNT         DELIMITED BY SIZE
+                  INTO PATRON-DIRECTORY-LINE.
+           WRITE PATRON-DIRECTORY-LINE.
