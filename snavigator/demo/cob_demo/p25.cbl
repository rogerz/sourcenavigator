@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. LIB004A.
+      *
+       DATE-WRITTEN. 08/08/26.
+      *
+      ***************************************************************
+      *                                                             *
+      * THIS PROGRAM SCANS NAMES-LIST ONCE A MONTH AND PRINTS A     *
+      * SUMMARY OF NEW PATRONS, CARDS EXPIRING IN THE COMING MONTH, *
+      * AND HOW MANY PATRONS HAVE A LATE BOOK OR MOVIE ON FILE.     *
+      *                                                             *
+      ***************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT NAMES-LIST ASSIGN TO DISK
+           ACCESS MODE SEQUENTIAL
+           ORGANIZATION INDEXED
+           RECORD KEY PATRON-NUMBER.
+      *
+           SELECT CONTROL-FILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT STATISTICS-PRINT ASSIGN TO PRINTER.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       copy patron.
+      *
+       FD  STATISTICS-PRINT
+           LABEL RECORDS OMITTED.
+       01  STATISTICS-LINE                          PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  W005-END-OF-FILE-SWITCH                  PIC X.
+           88  W005-END-OF-FILE                     VALUE "1".
+       01  W005-NEW-PATRON-COUNT                    PIC 9(5) VALUE ZERO.
+       01  W005-EXPIRING-COUNT                      PIC 9(5) VALUE ZERO.
+       01  W005-LATE-BOOKS-COUNT                    PIC 9(5) VALUE ZERO.
+       01  W005-LATE-MOVIE-COUNT                    PIC 9(5) VALUE ZERO.
+       01  W045-INACTIVE-COUNT                      PIC 9(5) VALUE ZERO.
+      *
+       01  W005-TODAY-RAW-DATE.
+           05  W005-TODAY-RAW-YY                    PIC 99.
+           05  W005-TODAY-RAW-MM                    PIC 99.
+           05  W005-TODAY-RAW-DD                    PIC 99.
+      *
+       01  W005-TODAY-DATE.
+           05  W005-TODAY-CC                        PIC 99.
+           05  W005-TODAY-YY                        PIC 99.
+           05  W005-TODAY-MM                        PIC 99.
+           05  W005-TODAY-DD                        PIC 99.
+      *
+       01  W005-CUTOFF-DATE.
+           05  W005-CUTOFF-CC                       PIC 99.
+           05  W005-CUTOFF-YY                       PIC 99.
+           05  W005-CUTOFF-MM                       PIC 99.
+           05  W005-CUTOFF-DD                       PIC 99.
+       01  W005-CUTOFF-DATE-N                       PIC 9(8).
+      *
+       01  W005-EXP-DATE-N                          PIC 9(8).
+      *
+       01  W010-COUNT-LINE.
+           05  FILLER                            PIC X(30).
+           05  W010-COUNT-VALUE                  PIC ZZZZ9.
+      *
+       01  W010-HEADING-LINE-1                      PIC X(80)
+           VALUE "MONTH-END PATRON STATISTICS".
+       01  W010-HEADING-LINE-2                      PIC X(80).
+      *
+       PROCEDURE DIVISION.
+      *
+       C000-MAIN-LINE-LOGIC.
+      *
+           PERFORM C010-CALC-CUTOFF-DATE.
+           OPEN INPUT NAMES-LIST
+                OUTPUT STATISTICS-PRINT.
+           MOVE W010-HEADING-LINE-1 TO STATISTICS-LINE.
+           WRITE STATISTICS-LINE.
+           STRING "AS OF " DELIMITED BY SIZE
+                  W005-TODAY-MM DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  W005-TODAY-DD DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  W005-TODAY-YY DELIMITED BY SIZE
+                  INTO W010-HEADING-LINE-2.
+           MOVE W010-HEADING-LINE-2 TO STATISTICS-LINE.
+           WRITE STATISTICS-LINE.
+           MOVE "0" TO W005-END-OF-FILE-SWITCH.
+           PERFORM C060-READ-NAMES-LIST.
+           PERFORM C020-PROCESS-NAMES-RECORD
+                UNTIL W005-END-OF-FILE.
+           PERFORM C080-WRITE-SUMMARY-LINES.
+           CLOSE NAMES-LIST
+                 STATISTICS-PRINT.
+           GOBACK.
+      *
+       C010-CALC-CUTOFF-DATE.
+      *
+      *    WINDOW TODAY'S TWO-DIGIT YEAR THE SAME WAY LIB001A DOES,
+      *    THEN ADD ONE MONTH -- WITH YEAR/CENTURY CARRY -- TO GET
+      *    THE CUTOFF DATE FOR "EXPIRES WITHIN ABOUT 30 DAYS".
+           ACCEPT W005-TODAY-RAW-DATE FROM DATE.
+           MOVE W005-TODAY-RAW-YY TO W005-TODAY-YY.
+           MOVE W005-TODAY-RAW-MM TO W005-TODAY-MM.
+           MOVE W005-TODAY-RAW-DD TO W005-TODAY-DD.
+           IF W005-TODAY-YY LESS THAN 50
+               MOVE 20 TO W005-TODAY-CC
+           ELSE
+               MOVE 19 TO W005-TODAY-CC.
+           MOVE W005-TODAY-DATE TO W005-CUTOFF-DATE.
+           ADD 1 TO W005-CUTOFF-MM.
+           IF W005-CUTOFF-MM GREATER THAN 12
+               MOVE 1 TO W005-CUTOFF-MM
+               ADD 1 TO W005-CUTOFF-YY
+               IF W005-CUTOFF-YY EQUAL ZERO
+                   ADD 1 TO W005-CUTOFF-CC.
+           COMPUTE W005-CUTOFF-DATE-N =
+                   W005-CUTOFF-CC * 1000000 + W005-CUTOFF-YY * 10000
+                 + W005-CUTOFF-MM * 100 + W005-CUTOFF-DD.
+      *
+       C020-PROCESS-NAMES-RECORD.
+      *
+           IF PATRON-NEW-CARD-DATE-YY EQUAL W005-TODAY-YY
+              AND PATRON-NEW-CARD-DATE-MM EQUAL W005-TODAY-MM
+               ADD 1 TO W005-NEW-PATRON-COUNT.
+           COMPUTE W005-EXP-DATE-N =
+                   PATRON-EXP-CARD-DATE-CC * 1000000
+                 + PATRON-EXP-CARD-DATE-YY * 10000
+                 + PATRON-EXP-CARD-DATE-MM * 100
+                 + PATRON-EXP-CARD-DATE-DD.
+           IF W005-EXP-DATE-N NOT GREATER THAN W005-CUTOFF-DATE-N
+               ADD 1 TO W005-EXPIRING-COUNT.
+           IF PATRON-LATE-BOOKS-FLAG EQUAL "Y"
+               ADD 1 TO W005-LATE-BOOKS-COUNT.
+           IF PATRON-LATE-MOVIE-FLAG EQUAL "Y"
+               ADD 1 TO W005-LATE-MOVIE-COUNT.
+           IF PATRON-IS-INACTIVE
+               ADD 1 TO W045-INACTIVE-COUNT.
+           PERFORM C060-READ-NAMES-LIST.
+      *
+       C060-READ-NAMES-LIST.
+      *
+           READ NAMES-LIST NEXT RECORD
+                AT END, MOVE "1" TO W005-END-OF-FILE-SWITCH.
+      *
+       C080-WRITE-SUMMARY-LINES.
+      *
+           MOVE SPACES TO STATISTICS-LINE.
+           WRITE STATISTICS-LINE.
+           MOVE "NEW PATRONS THIS MONTH:" TO W010-COUNT-LINE.
+           MOVE W005-NEW-PATRON-COUNT TO W010-COUNT-VALUE.
+           MOVE W010-COUNT-LINE TO STATISTICS-LINE.
+           WRITE STATISTICS-LINE.
+           MOVE "CARDS EXPIRING NEXT MONTH:" TO W010-COUNT-LINE.
+           MOVE W005-EXPIRING-COUNT TO W010-COUNT-VALUE.
+           MOVE W010-COUNT-LINE TO STATISTICS-LINE.
+           WRITE STATISTICS-LINE.
+           MOVE "PATRONS WITH A LATE BOOK:" TO W010-COUNT-LINE.
+           MOVE W005-LATE-BOOKS-COUNT TO W010-COUNT-VALUE.
+           MOVE W010-COUNT-LINE TO STATISTICS-LINE.
+           WRITE STATISTICS-LINE.
+           MOVE "PATRONS WITH A LATE MOVIE:" TO W010-COUNT-LINE.
+           MOVE W005-LATE-MOVIE-COUNT TO W010-COUNT-VALUE.
+           MOVE W010-COUNT-LINE TO STATISTICS-LINE.
+           WRITE STATISTICS-LINE.
+           MOVE "INACTIVE PATRON CARDS:" TO W010-COUNT-LINE.
+           MOVE W045-INACTIVE-COUNT TO W010-COUNT-VALUE.
+           MOVE W010-COUNT-LINE TO STATISTICS-LINE.
+           WRITE STATISTICS-LINE.
