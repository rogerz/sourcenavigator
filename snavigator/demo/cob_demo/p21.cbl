@@ -22,67 +22,220 @@
            SELECT EMPLOYEE-ADDRESS-PRINT
                   ASSIGN TO PRINTER.
       *
+      *    WORK FILE FOR THE NAME-ORDER SORT (REQ028) -- SELECTED BY
+      *    CITY BEFORE THE SORT, SO ONLY THE LABELS WANTED EVER HIT
+      *    THE SORT WORK FILE.
+           SELECT SORT-WORK-FILE ASSIGN TO DISK.
+      *
       *
        DATA DIVISION.
       *
        FILE SECTION.
       *
-       FD  EMPLOYEE-ADDRESS-MASTER
-           LABEL RECORDS STANDARD
-           VALUE OF FILE-ID IS "FIOPRT.DAT".
-       01  EMPLOYEE-ADDRESS-MASTER-RECORD.
-           05  EMPLOYEE-ADDRESS-MASTER-NAME            PIC  X(30).
-           05  EMPLOYEE-ADDRESS-MASTER-STREET          PIC  X(30).
-           05  EMPLOYEE-ADDRESS-MASTER-CITY            PIC  X(30).
+      *    SHARED WITH ACCEPT4, WHICH WRITES THIS FILE (SEE REQ024).
+       copy empaddr.
       *
        FD  EMPLOYEE-ADDRESS-PRINT
            LABEL RECORDS OMITTED.
-       01  EMPLOYEE-ADDRESS-PRINT-LINE                PIC  X(30).
+       01  EMPLOYEE-ADDRESS-PRINT-LINE                PIC  X(52).
+      *
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SORT-WORK-ID                             PIC  X(5).
+           05  SORT-WORK-NAME                          PIC  X(30).
+           05  SORT-WORK-STREET                        PIC  X(30).
+           05  SORT-WORK-CITY                           PIC  X(30).
+           05  SORT-WORK-ZIP                            PIC  X(10).
       *
       *
        WORKING-STORAGE SECTION.
       *
        01  W005-END-OF-FILE-SWITCH                    PIC X.
            88  W005-END-OF-FILE                       VALUE "1".
+       01  W005-SORT-END-OF-FILE-SWITCH                PIC X.
+           88  W005-SORT-END-OF-FILE                   VALUE "1".
        01  W005-LINE-SKIP                             PIC 99.
+      *
+      *    SELECTION CRITERION -- BLANK PRINTS EVERY RECORD, OTHERWISE
+      *    ONLY EMPLOYEES WHOSE CITY FIELD STARTS WITH THIS (REQ028).
+       01  W010-SELECTION-CITY                         PIC X(30)
+                                                        VALUE SPACES.
+       01  W010-SEL-CITY-LEN                     PIC 99 VALUE 30.
+      *
+      *    PAGE-BREAK TRACKING -- EACH LABEL IS NOW 6 LINES (ID, NAME,
+      *    STREET, CITY, ZIP+4, BARCODE -- SEE REQ029/033), EACH
+      *    ADVANCED 3 LINES, SO 18 LINES PER LABEL; A NEW PAGE STARTS
+      *    RATHER THAN LETTING A LABEL SPLIT ACROSS A PAGE BOUNDARY
+      *    (REQ028).
+       01  W005-LINES-USED-ON-PAGE                    PIC 99 VALUE 0.
+       01  W005-MAX-LINES-PER-PAGE                    PIC 99 VALUE 54.
+       01  W005-LINES-PER-LABEL                       PIC 99 VALUE 18.
+      *
+      *    POSTNET BARCODE SUPPORT (REQ033) -- EACH DIGIT 0-9 MAPS TO
+      *    A 5-BAR PATTERN ("1" = FULL-HEIGHT BAR, "0" = HALF-HEIGHT
+      *    BAR); THIS PRINTER HAS NO GRAPHICS CAPABILITY SO THE
+      *    PATTERN IS RENDERED AS TEXT, FRAMED BY A FULL-HEIGHT FRAME
+      *    BAR AT EACH END, WITH A TRAILING CHECK DIGIT PER THE USPS
+      *    POSTNET SPEC (SUM OF ALL DIGITS, ROUNDED UP TO THE NEXT 10).
+       01  W015-POSTNET-DIGIT-PATTERNS.
+           05  FILLER                      PIC X(5) VALUE "11000".
+           05  FILLER                      PIC X(5) VALUE "00011".
+           05  FILLER                      PIC X(5) VALUE "00101".
+           05  FILLER                      PIC X(5) VALUE "00110".
+           05  FILLER                      PIC X(5) VALUE "01001".
+           05  FILLER                      PIC X(5) VALUE "01010".
+           05  FILLER                      PIC X(5) VALUE "01100".
+           05  FILLER                      PIC X(5) VALUE "10001".
+           05  FILLER                      PIC X(5) VALUE "10010".
+           05  FILLER                      PIC X(5) VALUE "10100".
+       01  W015-POSTNET-PATTERN-TABLE
+                          REDEFINES W015-POSTNET-DIGIT-PATTERNS.
+           05  W015-POSTNET-PATTERN        OCCURS 10 TIMES
+                                            INDEXED BY W015-PATTERN-I
+                                            PIC X(5).
+       01  W015-ZIP-DIGITS-ONLY                        PIC 9(9).
+       01  W015-ZIP-DIGITS-TABLE REDEFINES
+                          W015-ZIP-DIGITS-ONLY.
+           05  W015-ZIP-DIGIT               OCCURS 9 TIMES
+                                            INDEXED BY W015-ZIP-DIGIT-I
+                                            PIC 9.
+       01  W015-DIGIT-SUM                              PIC 9(4) VALUE 0.
+       01  W015-CHECK-DIGIT                            PIC 9.
+       01  W015-BARCODE-LINE                           PIC X(52)
+                                                        VALUE SPACES.
       *
        PROCEDURE DIVISION.
       *
        C000-MAIN-LINE-LOGIC.
       *
-           OPEN INPUT EMPLOYEE-ADDRESS-MASTER
-                OUTPUT EMPLOYEE-ADDRESS-PRINT.
-           MOVE "0" TO W005-END-OF-FILE-SWITCH.
-           PERFORM C060-READ-EMPLOYEE-MASTER.
-           PERFORM C020-PROCESS-EMPLOYEE-MASTER
-                UNTIL W005-END-OF-FILE.
-           CLOSE EMPLOYEE-ADDRESS-MASTER
-                 EMPLOYEE-ADDRESS-PRINT.
-           STOP RUN.
+           PERFORM C010-GET-SELECTION-CRITERIA.
+      *    NAME IS STILL THE PRIMARY KEY (REQ028); ID BREAKS TIES
+      *    BETWEEN EMPLOYEES WHO SHARE A NAME (REQ029).
+           SORT SORT-WORK-FILE
+                ON ASCENDING KEY SORT-WORK-NAME
+                ON ASCENDING KEY SORT-WORK-ID
+                INPUT PROCEDURE IS C030-SELECT-INPUT-RECORDS
+                OUTPUT PROCEDURE IS C050-PRINT-SORTED-RECORDS.
+           GOBACK.
+      *
+       C010-GET-SELECTION-CRITERIA.
+      *
+           DISPLAY "ENTER CITY TO SELECT, OR BLANK FOR ALL: ".
+           ACCEPT W010-SELECTION-CITY.
       *
        C020-PROCESS-EMPLOYEE-MASTER.
       *
-           MOVE EMPLOYEE-ADDRESS-MASTER-NAME
+           IF W005-LINES-USED-ON-PAGE + W005-LINES-PER-LABEL
+                        GREATER THAN W005-MAX-LINES-PER-PAGE
+              MOVE SORT-WORK-ID TO EMPLOYEE-ADDRESS-PRINT-LINE
+              WRITE EMPLOYEE-ADDRESS-PRINT-LINE AFTER ADVANCING PAGE
+              MOVE W005-LINES-PER-LABEL TO W005-LINES-USED-ON-PAGE
+           ELSE
+              MOVE SORT-WORK-ID TO EMPLOYEE-ADDRESS-PRINT-LINE
+              MOVE 3        TO W005-LINE-SKIP
+              PERFORM C040-WRITE-DETAIL-LINE
+              ADD W005-LINES-PER-LABEL TO W005-LINES-USED-ON-PAGE.
+           MOVE SORT-WORK-NAME
                          TO EMPLOYEE-ADDRESS-PRINT-LINE.
            MOVE 3        TO W005-LINE-SKIP.
            PERFORM C040-WRITE-DETAIL-LINE.
-           MOVE EMPLOYEE-ADDRESS-MASTER-STREET
+           MOVE SORT-WORK-STREET
                          TO EMPLOYEE-ADDRESS-PRINT-LINE.
            MOVE 3        TO W005-LINE-SKIP.
            PERFORM C040-WRITE-DETAIL-LINE.
-           MOVE EMPLOYEE-ADDRESS-MASTER-CITY
+           MOVE SORT-WORK-CITY
+                         TO EMPLOYEE-ADDRESS-PRINT-LINE.
+           MOVE 3        TO W005-LINE-SKIP.
+           PERFORM C040-WRITE-DETAIL-LINE.
+           MOVE SORT-WORK-ZIP
+                         TO EMPLOYEE-ADDRESS-PRINT-LINE.
+           MOVE 3        TO W005-LINE-SKIP.
+           PERFORM C040-WRITE-DETAIL-LINE.
+           PERFORM C045-BUILD-POSTNET-BARCODE.
+           MOVE W015-BARCODE-LINE
                          TO EMPLOYEE-ADDRESS-PRINT-LINE.
            MOVE 3        TO W005-LINE-SKIP.
            PERFORM C040-WRITE-DETAIL-LINE.
-           PERFORM C060-READ-EMPLOYEE-MASTER.
       *
        C040-WRITE-DETAIL-LINE.
       *
            WRITE EMPLOYEE-ADDRESS-PRINT-LINE
                          AFTER ADVANCING W005-LINE-SKIP LINES.
+      *
+      *    BUILDS THE TEXT-RENDERED POSTNET BARCODE FROM THE 5-DIGIT
+      *    ZIP PLUS THE 4-DIGIT ADD-ON, STRIPPING THE DASH VIA
+      *    REFERENCE MODIFICATION SINCE THE FIELD IS FIXED FORMAT
+      *    NNNNN-NNNN (REQ033).
+       C045-BUILD-POSTNET-BARCODE.
+      *
+           MOVE SORT-WORK-ZIP (1:5) TO W015-ZIP-DIGITS-ONLY (1:5).
+           MOVE SORT-WORK-ZIP (7:4) TO W015-ZIP-DIGITS-ONLY (6:4).
+           MOVE 0 TO W015-DIGIT-SUM.
+           MOVE "1" TO W015-BARCODE-LINE (1:1).
+           SET W015-ZIP-DIGIT-I TO 1.
+           PERFORM VARYING W015-ZIP-DIGIT-I FROM 1 BY 1
+                    UNTIL W015-ZIP-DIGIT-I GREATER THAN 9
+              ADD W015-ZIP-DIGIT (W015-ZIP-DIGIT-I) TO W015-DIGIT-SUM
+              SET W015-PATTERN-I TO 1
+              SET W015-PATTERN-I UP BY
+                        W015-ZIP-DIGIT (W015-ZIP-DIGIT-I)
+              MOVE W015-POSTNET-PATTERN (W015-PATTERN-I)
+                 TO W015-BARCODE-LINE
+                        ((W015-ZIP-DIGIT-I - 1) * 5 + 2 : 5)
+           END-PERFORM.
+           COMPUTE W015-CHECK-DIGIT =
+                 FUNCTION MOD ((10 - FUNCTION MOD (W015-DIGIT-SUM, 10)),
+                               10).
+           SET W015-PATTERN-I TO 1.
+           SET W015-PATTERN-I UP BY W015-CHECK-DIGIT.
+           MOVE W015-POSTNET-PATTERN (W015-PATTERN-I)
+              TO W015-BARCODE-LINE (47 : 5).
+           MOVE "1" TO W015-BARCODE-LINE (52:1).
       *
        C060-READ-EMPLOYEE-MASTER.
       *
            READ EMPLOYEE-ADDRESS-MASTER
                 AT END, MOVE "1" TO W005-END-OF-FILE-SWITCH.
+      *
+      *    INPUT PROCEDURE FOR THE SORT -- ONLY RELEASES RECORDS THAT
+      *    MATCH THE SELECTION CRITERION ACCEPTED IN C010 (REQ028).
+       C030-SELECT-INPUT-RECORDS.
+      *
+           OPEN INPUT EMPLOYEE-ADDRESS-MASTER.
+           MOVE "0" TO W005-END-OF-FILE-SWITCH.
+           IF W010-SELECTION-CITY NOT EQUAL SPACES
+              COMPUTE W010-SEL-CITY-LEN =
+                 FUNCTION LENGTH(FUNCTION TRIM(W010-SELECTION-CITY))
+           END-IF.
+           PERFORM C060-READ-EMPLOYEE-MASTER.
+           PERFORM UNTIL W005-END-OF-FILE
+              IF W010-SELECTION-CITY EQUAL SPACES
+                 OR EMPLOYEE-ADDRESS-MASTER-CITY (1:W010-SEL-CITY-LEN)
+                    EQUAL W010-SELECTION-CITY (1:W010-SEL-CITY-LEN)
+                 MOVE EMPLOYEE-ADDRESS-MASTER-ID TO SORT-WORK-ID
+                 MOVE EMPLOYEE-ADDRESS-MASTER-NAME TO SORT-WORK-NAME
+                 MOVE EMPLOYEE-ADDRESS-MASTER-STREET
+                                              TO SORT-WORK-STREET
+                 MOVE EMPLOYEE-ADDRESS-MASTER-CITY TO SORT-WORK-CITY
+                 MOVE EMPLOYEE-ADDRESS-MASTER-ZIP TO SORT-WORK-ZIP
+                 RELEASE SORT-WORK-RECORD
+              END-IF
+              PERFORM C060-READ-EMPLOYEE-MASTER
+           END-PERFORM.
+           CLOSE EMPLOYEE-ADDRESS-MASTER.
+      *
+      *    OUTPUT PROCEDURE FOR THE SORT -- PRINTS THE SELECTED
+      *    RECORDS IN NAME ORDER, WITH PAGE BREAKS (REQ028).
+       C050-PRINT-SORTED-RECORDS.
+      *
+           OPEN OUTPUT EMPLOYEE-ADDRESS-PRINT.
+           MOVE "0" TO W005-SORT-END-OF-FILE-SWITCH.
+           RETURN SORT-WORK-FILE
+                AT END MOVE "1" TO W005-SORT-END-OF-FILE-SWITCH.
+           PERFORM UNTIL W005-SORT-END-OF-FILE
+              PERFORM C020-PROCESS-EMPLOYEE-MASTER
+              RETURN SORT-WORK-FILE
+                 AT END MOVE "1" TO W005-SORT-END-OF-FILE-SWITCH
+           END-PERFORM.
+           CLOSE EMPLOYEE-ADDRESS-PRINT.
 
\ No newline at end of file
