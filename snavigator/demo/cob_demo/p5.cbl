@@ -12,14 +12,44 @@
            SELECT NAMES-LIST ASSIGN TO DISK
            ACCESS MODE RANDOM
            ORGANIZATION INDEXED
-           RECORD KEY PATRON-NUMBER.
+           RECORD KEY PATRON-NUMBER
+           LOCK MODE IS MANUAL.
            SELECT CONTROL-FILE ASSIGN TO DISK
            ORGANIZATION IS SEQUENTIAL.
+           SELECT BRANCH-CONFIG-FILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WORK-BRANCH-CONFIG-STATUS.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT CHAIN-LOG-FILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
 
-       copy teste.
+       copy patron.
+
+       copy chainlog.
 
+       FD  BRANCH-CONFIG-FILE
+           VALUE OF FILE-ID "BRANCH.DAT".
+       01  BRANCH-CONFIG-RECORD.
+           05  BRANCH-DEFAULT-CITY               PIC X(9).
+           05  BRANCH-DEFAULT-STATE               PIC X(2).
+           05  BRANCH-DEFAULT-ZIP                 PIC X(5).
+           05  BRANCH-DEFAULT-PHONE-PRE           PIC X(3).
+
+      *****************************************************************
+      *  AUDIT-TRAIL-FILE IS APPENDED TO (OPEN EXTEND) EVERY TIME A   *
+      *  PATRON RECORD IS ADDED, EDITED, OR DELETED -- ONE RECORD PER *
+      *  TRANSACTION.                                                 *
+      *****************************************************************
+       FD  AUDIT-TRAIL-FILE
+           VALUE OF FILE-ID "AUDIT.DAT".
+       01  AUDIT-TRAIL-RECORD.
+           05  AUDIT-TRAIL-DATE                  PIC 9(6).
+           05  AUDIT-TRAIL-TIME                  PIC 9(8).
+           05  AUDIT-TRAIL-ACTION                PIC X(6).
+           05  AUDIT-TRAIL-PATRON-NUMBER         PIC X(5).
 
        WORKING-STORAGE SECTION.
       *************************************************************
@@ -31,26 +61,16 @@
       *************************************************************
 
        01 KEY-SWITCH                              PIC X.
-       01 KEY-SWITCH-F1                           PIC X
-                                                  VALUE ";".
-       01 KEY-SWITCH-F2                           PIC X
-                                                  VALUE "<".
-       01 KEY-SWITCH-F3                           PIC X
-                                                  VALUE "=".
-       01 KEY-SWITCH-F4                           PIC X
-                                                  VALUE ">".
-       01 KEY-SWITCH-F5                           PIC X
-                                                  VALUE "?".
-       01 KEY-SWITCH-F6                           PIC X
-                                                  VALUE "@".
-       01 KEY-SWITCH-F7                           PIC X
-                                                  VALUE "A".
-       01 KEY-SWITCH-F8                           PIC X
-                                                  VALUE "B".
-       01 KEY-SWITCH-F9                           PIC X
-                                                  VALUE "C".
-       01 KEY-SWITCH-F10                          PIC X
-                                                  VALUE "D".
+      *    FUNCTION-KEY CONSTANTS SHARED ACROSS ALL INKEY-DRIVEN
+      *    PROGRAMS (REQ036).
+           copy funckeys.
+      *    WHEN RUN FROM A SCHEDULER THIS PARAMETER CARRIES "BATCH" SO
+      *    THE OPERATOR KEYBOARD LOOP IS SKIPPED ENTIRELY -- WITHOUT
+      *    THIS CHECK THE PROGRAM WOULD BLOCK FOREVER WAITING ON
+      *    CALL "INKEY" WITH NO OPERATOR PRESENT TO PRESS F10 (REQ038).
+       01 W038-RUN-MODE-PARM                      PIC X(10).
+       01 W038-BATCH-MODE-SWITCH                  PIC X VALUE "0".
+          88 W038-BATCH-MODE                          VALUE "1".
       **************************************************************
       *                                                            *
       *   SCRN-FUNC-KEYS ARE THE 24 LINE SCREEN MENU DISPLAY AREA  *
@@ -121,14 +141,17 @@
              10 WORK-PATRON-NAME-LAST                 PIC X(20).
           05 WORK-PATRON-ADDRESS.
              10 WORK-PATRON-ADDRESS-ADD               PIC X(30).
+             10 WORK-PATRON-ADDRESS-ADD2              PIC X(30).
              10 WORK-PATRON-ADDRESS-CITY              PIC X(9).
              10 WORK-PATRON-ADDRESS-STATE             PIC X(2).
              10 WORK-PATRON-ADDRESS-ZIP               PIC X(5).
           05 WORK-PATRON-NEW-CARD-DATE.
+             10 WORK-PATRON-NEW-CARD-DATE-CC          PIC 99.
              10 WORK-PATRON-NEW-CARD-DATE-YY          PIC 99.
              10 WORK-PATRON-NEW-CARD-DATE-MM          PIC 99.
              10 WORK-PATRON-NEW-CARD-DATE-DD          PIC 99.
           05 WORK-PATRON-EXP-CARD-DATE.
+             10 WORK-PATRON-EXP-CARD-DATE-CC          PIC 99.
              10 WORK-PATRON-EXP-CARD-DATE-YY          PIC 99.
              10 WORK-PATRON-EXP-CARD-DATE-MM          PIC 99.
              10 WORK-PATRON-EXP-CARD-DATE-DD          PIC 99.
@@ -136,14 +159,82 @@
              10 WORK-PATRON-PHONE-NUMBER-PRE          PIC X(3).
              10 WORK-PATRON-PHONE-NUMBER-SUF          PIC X(4).
           05 WORK-PATRON-LATE-BOOKS-FLAG              PIC X.
+          05 WORK-PATRON-LATE-BOOKS-COUNT             PIC 99.
+          05 WORK-PATRON-LATE-BOOKS-DUE-DATE.
+             10 WORK-PATRON-LATE-BOOKS-DUE-MM         PIC 99.
+             10 WORK-PATRON-LATE-BOOKS-DUE-DD         PIC 99.
+             10 WORK-PATRON-LATE-BOOKS-DUE-YY         PIC 99.
           05 WORK-PATRON-LATE-MOVIE-FLAG              PIC X.
+          05 WORK-PATRON-LATE-MOVIE-COUNT             PIC 99.
+          05 WORK-PATRON-LATE-MOVIE-DUE-DATE.
+             10 WORK-PATRON-LATE-MOVIE-DUE-MM         PIC 99.
+             10 WORK-PATRON-LATE-MOVIE-DUE-DD         PIC 99.
+             10 WORK-PATRON-LATE-MOVIE-DUE-YY         PIC 99.
+          05 WORK-PATRON-HOUSEHOLD-NUMBER             PIC X(5).
+          05 WORK-PATRON-INACTIVE-FLAG                PIC X.
        01 FILE-ACCESS-FLAG                       PIC 9 VALUE +0.
        01 PASSWORD-ACCESS-FLAG                   PIC X.
        01 CALLING-PRGM-NAME                      PIC X(12)
                                                  VALUE "LIB0001A.EXE".
        01 CALLED-FROM-PRGM-NAME                  PIC X(12).
-       01 FILE-EOF-FLAG                          PIC 9(9).
-       01 WORKING-CONTROL                        PIC 9(9).
+       01 WORK-OPERATOR-ID                       PIC X(5).
+       01 WORK-PATRON-TODAY-DATE.
+          10 WORK-PATRON-TODAY-DATE-YY            PIC 99.
+          10 WORK-PATRON-TODAY-DATE-MM            PIC 99.
+          10 WORK-PATRON-TODAY-DATE-DD            PIC 99.
+      *************************************************************
+      *  BRANCH-DEFAULT-* HOLD THE PER-BRANCH DEFAULT ADDRESS      *
+      *  BLOCK NEW PATRON RECORDS ARE PRE-FILLED WITH. THEY ARE    *
+      *  READ FROM BRANCH.DAT AT STARTUP; IF THE BRANCH CONFIG     *
+      *  FILE IS MISSING THE ORIGINAL HOME-BRANCH VALUES ARE USED. *
+      *************************************************************
+       01 WORK-BRANCH-DEFAULT-CITY                PIC X(9)
+                                                  VALUE "JESUP".
+       01 WORK-BRANCH-DEFAULT-STATE               PIC X(2)
+                                                  VALUE "GA".
+       01 WORK-BRANCH-DEFAULT-ZIP                 PIC X(5)
+                                                  VALUE "31545".
+       01 WORK-BRANCH-DEFAULT-PHONE-PRE           PIC X(3)
+                                                  VALUE "427".
+       01 WORK-BRANCH-CONFIG-STATUS               PIC XX.
+       01 WORK-ADDRESS-VALID-FLAG                 PIC X.
+       01 WORK-HOUSEHOLD-VALID-FLAG               PIC X.
+      *    CARD NUMBER IS THE FILE KEY, NOT AN EDITABLE FIELD -- SAVED
+      *    HERE BEFORE DO-EDIT-PATRON RE-DISPLAYS THE FULL SCREEN (ITS
+      *    CARD-NUMBER FIELD INCLUDED) SO A CLERK RETYPING IT CANNOT
+      *    CHANGE THE RECORD'S KEY OUT FROM UNDER THE REWRITE.
+       01 WORK-EDIT-ORIGINAL-KEY                  PIC X(5).
+      *************************************************************
+      *  WS-TERM-COLUMNS (REQ046) HOLDS THE CALLING TERMINAL'S     *
+      *  WIDTH, READ FROM THE COLUMNS ENVIRONMENT VARIABLE MOST    *
+      *  TERMINALS/SHELLS EXPORT. A TERMINAL 100 COLUMNS OR WIDER  *
+      *  GETS THE SPREAD-OUT SCREEN1-ADDRESS-ENTRY-WIDE LAYOUT SO  *
+      *  THE LATE-ITEM/HOUSEHOLD/INACTIVE FIELDS AREN'T CRAMMED    *
+      *  INTO THE RIGHT MARGIN OF AN 80-COLUMN SCREEN; OTHERWISE   *
+      *  THE ORIGINAL 80-COLUMN SCREEN1-ADDRESS-ENTRY IS USED.     *
+      *************************************************************
+       01 WS-TERM-COLUMNS-RAW                     PIC X(3).
+       01 WS-TERM-COLUMNS                         PIC 999 VALUE ZERO.
+       01 WS-WIDE-TERMINAL-FLAG                   PIC X VALUE "N".
+          88 WS-IS-WIDE-TERMINAL                      VALUE "Y".
+      *    THE LATE-MOVIES/OLDEST-DUE/INACTIVE CLUSTER (THE RIGHT END
+      *    OF THE LATE-ITEM ROW) IS WHAT'S CRAMPED ON AN 80-COLUMN
+      *    SCREEN, SO ITS COLUMN POSITIONS ARE RUNTIME-COMPUTED AND
+      *    SPREAD FURTHER RIGHT WHEN WS-IS-WIDE-TERMINAL (REQ046). THE
+      *    LATE-BOOKS HALF OF THE ROW FITS COMFORTABLY ALREADY AND
+      *    STAYS AT FIXED COLUMNS.
+       01 WS-COL-MOV-DUECOUNT-LBL                 PIC 999 VALUE 55.
+       01 WS-COL-MOV-DUECOUNT-FLD                 PIC 999 VALUE 55.
+       01 WS-COL-MOV-OLDEST-LBL                   PIC 999 VALUE 61.
+       01 WS-COL-MOV-MM                           PIC 999 VALUE 61.
+       01 WS-COL-MOV-SLASH1                       PIC 999 VALUE 63.
+       01 WS-COL-MOV-DD                           PIC 999 VALUE 64.
+       01 WS-COL-MOV-SLASH2                       PIC 999 VALUE 66.
+       01 WS-COL-MOV-YY                           PIC 999 VALUE 67.
+       01 WS-COL-INACTIVE-LBL                     PIC 999 VALUE 71.
+       01 WS-COL-INACTIVE-FLD                     PIC 999 VALUE 71.
+       copy statecd.
+       01 WORK-AUDIT-ACTION                       PIC X(6).
        SCREEN SECTION.
 
        01 SCREEN1-ADDRESS-ENTRY.
@@ -193,7 +284,15 @@
           05 LINE 7 COLUMN 2        HIGHLIGHT
                                     VALUE "CARD ISSUED".
           05 LINE 7 COLUMN 14       HIGHLIGHT
-                                    VALUE "CARD EXPIRES". 
+                                    VALUE "CARD EXPIRES".
+          05 LINE 7 COLUMN 30       HIGHLIGHT
+                                    VALUE "HOUSEHOLD ACCT".
+          05 HOUSEHOLD-NUMBER       LINE 8 COLUMN 30
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    PIC X(5)
+                                    USING WORK-PATRON-HOUSEHOLD-NUMBER.
           05 LINE 8 COLUMN 4        FOREGROUND-COLOR 7
                                     BACKGROUND-COLOR 6
                                     HIGHLIGHT
@@ -249,6 +348,14 @@
                                     HIGHLIGHT
                                     PIC X(30)
                                     USING WORK-PATRON-ADDRESS-ADD.
+          05 LINE 12 COLUMN 2       HIGHLIGHT
+                                    VALUE "ADDRESS LINE 2".
+          05 STREET-ADDRESS-2       LINE 13 COLUMN 2
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    PIC X(30)
+                                    USING WORK-PATRON-ADDRESS-ADD2.
           05 LINE 10 COLUMN 40      HIGHLIGHT
                                     VALUE "CITY".
           05 CITY                   LINE 11 COLUMN 38
@@ -273,39 +380,122 @@
                                     HIGHLIGHT
                                     PIC X(5)
                                     USING WORK-PATRON-ADDRESS-ZIP.
-          05 LINE 13 COLUMN 4       HIGHLIGHT
+          05 LINE 15 COLUMN 4       HIGHLIGHT
                                     VALUE "PHONE NUMBER".
-          05 PREFIX-NUMBER          LINE 14 COLUMN 5
+          05 PREFIX-NUMBER          LINE 16 COLUMN 5
                                     FOREGROUND-COLOR 7
                                     BACKGROUND-COLOR 6
                                     HIGHLIGHT
-                                    PIC X(3)                                   
+                                    PIC X(3)
                                     USING WORK-PATRON-PHONE-NUMBER-PRE.
-          05 LINE 14 COLUMN 8       HIGHLIGHT
+          05 LINE 16 COLUMN 8       HIGHLIGHT
                                     VALUE "-".
-          05 SUFFIX-NUMBER          LINE 14 COLUMN 9
+          05 SUFFIX-NUMBER          LINE 16 COLUMN 9
                                     FOREGROUND-COLOR 7
                                     BACKGROUND-COLOR 6
                                     HIGHLIGHT
                                     PIC X(4)
                                     USING WORK-PATRON-PHONE-NUMBER-SUF.
-          05 LINE 17 COLUMN 5       HIGHLIGHT
+          05 LINE 19 COLUMN 5       HIGHLIGHT
                                     VALUE "LATE BOOKS".
-          05 LATE-BOOKS-FLAG        LINE 18 COLUMN 10
+          05 LATE-BOOKS-FLAG        LINE 20 COLUMN 10
                                     FOREGROUND-COLOR 7
                                     BACKGROUND-COLOR 6
                                     HIGHLIGHT
                                     PIC X
                                     USING WORK-PATRON-LATE-BOOKS-FLAG.
-          05 LINE 17 COLUMN 20      HIGHLIGHT
+          05 LINE 19 COLUMN 20      HIGHLIGHT
                                     VALUE "LATE MOVIES".
-          05 LATE-MOVIES-FLAG       LINE 18 COLUMN 26
+          05 LATE-MOVIES-FLAG       LINE 20 COLUMN 26
                                     FOREGROUND-COLOR 7
                                     BACKGROUND-COLOR 6
                                     HIGHLIGHT
                                     PIC X
                                     USING WORK-PATRON-LATE-MOVIE-FLAG.
- 
+          05 LINE 19 COLUMN 34      HIGHLIGHT
+                                    VALUE "# DUE".
+          05 LATE-BOOKS-COUNT       LINE 20 COLUMN 34
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    PIC 99
+                                    USING WORK-PATRON-LATE-BOOKS-COUNT.
+          05 LINE 19 COLUMN 40      HIGHLIGHT
+                                    VALUE "OLDEST DUE".
+          05 LINE 20 COLUMN 40      FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    PIC 99
+                                    USING WORK-PATRON-LATE-BOOKS-DUE-MM.
+          05 LINE 20 COLUMN 42      FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    VALUE "/".
+          05 LINE 20 COLUMN 43      FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    PIC 99
+                                    USING WORK-PATRON-LATE-BOOKS-DUE-DD.
+          05 LINE 20 COLUMN 45      FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    VALUE "/".
+          05 LINE 20 COLUMN 46      FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    PIC 99
+                                    USING WORK-PATRON-LATE-BOOKS-DUE-YY.
+          05 LINE 19 COLUMN WS-COL-MOV-DUECOUNT-LBL
+                                    HIGHLIGHT
+                                    VALUE "# DUE".
+          05 LATE-MOVIES-COUNT      LINE 20
+                                    COLUMN WS-COL-MOV-DUECOUNT-FLD
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    PIC 99
+                                    USING WORK-PATRON-LATE-MOVIE-COUNT.
+          05 LINE 19 COLUMN WS-COL-MOV-OLDEST-LBL
+                                    HIGHLIGHT
+                                    VALUE "OLDEST DUE".
+          05 LINE 20 COLUMN WS-COL-MOV-MM
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    PIC 99
+                                    USING WORK-PATRON-LATE-MOVIE-DUE-MM.
+          05 LINE 20 COLUMN WS-COL-MOV-SLASH1
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    VALUE "/".
+          05 LINE 20 COLUMN WS-COL-MOV-DD
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    PIC 99
+                                    USING WORK-PATRON-LATE-MOVIE-DUE-DD.
+          05 LINE 20 COLUMN WS-COL-MOV-SLASH2
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    VALUE "/".
+          05 LINE 20 COLUMN WS-COL-MOV-YY
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    PIC 99
+                                    USING WORK-PATRON-LATE-MOVIE-DUE-YY.
+          05 LINE 19 COLUMN WS-COL-INACTIVE-LBL
+                                    HIGHLIGHT
+                                    VALUE "INACTIVE".
+          05 INACTIVE-FLAG          LINE 20 COLUMN WS-COL-INACTIVE-FLD
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    PIC X
+                                    USING WORK-PATRON-INACTIVE-FLAG.
+
 
 
        01 SCREEN2-ADDRESS-ENTRY.
@@ -527,26 +717,36 @@
                                   BLANK SCREEN.
 
 
-       PROCEDURE DIVISION CHAINING PASSWORD-ACCESS-FLAG 
-                                   CALLED-FROM-PRGM-NAME.
+       PROCEDURE DIVISION CHAINING PASSWORD-ACCESS-FLAG
+                                   CALLED-FROM-PRGM-NAME
+                                   WORK-OPERATOR-ID.
        C000-MAIN-LINE SECTION.
        C020-MAIN-LINE-LOGIC.
-           OPEN INPUT CONTROL-FILE.
-           READ CONTROL-FILE.
-           MOVE RECORD-COUNTER TO WORKING-CONTROL.
-           CLOSE CONTROL-FILE.
+      *    NAMES-LIST IS INDEXED ON PATRON-NUMBER, SO A NEW ADD DOES
+      *    NOT NEED THE FILE POSITIONED AT THE LAST RECORD THE WAY A
+      *    SEQUENTIAL FILE WOULD -- THE KEYED WRITE FINDS ITS OWN SLOT.
+      *    NO PRE-SCAN OF THE FILE IS NEEDED BEFORE THE OPERATOR CAN
+      *    START ADDING PATRONS.
+           ACCEPT W038-RUN-MODE-PARM FROM COMMAND-LINE.
+           IF W038-RUN-MODE-PARM EQUAL "BATCH"
+               MOVE "1" TO W038-BATCH-MODE-SWITCH
+           END-IF.
            PERFORM CALC-DATE.
-           PERFORM C200-DISPLAY-NEW-SCREEN.
+           PERFORM DO-READ-BRANCH-CONFIG.
+           PERFORM DO-SET-SCREEN-LAYOUT.
            OPEN OUTPUT NAMES-LIST.
            MOVE WORK-NAMES-RECORD TO NAMES-RECORD.
            CLOSE NAMES-LIST.
            OPEN I-O NAMES-LIST.
-           MOVE 1 TO FILE-EOF-FLAG.
-           PERFORM READ-EOF UNTIL WORKING-CONTROL EQUAL FILE-EOF-FLAG.
-           PERFORM CALC-DATE.
-           PERFORM DO-ACCEPT-1-COMMAND UNTIL KEY-SWITCH 
-                   EQUAL KEY-SWITCH-F10.
+           IF W038-BATCH-MODE
+               DISPLAY "LIB001A BATCH MODE -- SKIPPING OPERATOR SCREEN"
+           ELSE
+               PERFORM C200-DISPLAY-NEW-SCREEN
+               PERFORM DO-ACCEPT-1-COMMAND UNTIL KEY-SWITCH
+                       EQUAL KEY-SWITCH-F10
+           END-IF.
            CLOSE NAMES-LIST.
+           PERFORM DO-LOG-CHAIN.
            CHAIN CALLED-FROM-PRGM-NAME.
        C200-DISPLAY-NEW-SCREEN.
      
@@ -556,32 +756,40 @@
                                  WORK-PATRON-NAME-FIRST
                                  WORK-PATRON-NAME-MIDDLE
                                  WORK-PATRON-NAME-LAST
-                                 WORK-PATRON-ADDRESS-ADD. 
-           MOVE "JESUP" TO       WORK-PATRON-ADDRESS-CITY.
-           MOVE "GA" TO          WORK-PATRON-ADDRESS-STATE.
-           MOVE 31545 TO         WORK-PATRON-ADDRESS-ZIP.
-           MOVE "427" TO         WORK-PATRON-PHONE-NUMBER-PRE.
+                                 WORK-PATRON-HOUSEHOLD-NUMBER
+                                 WORK-PATRON-ADDRESS-ADD
+                                 WORK-PATRON-ADDRESS-ADD2.
+           MOVE WORK-BRANCH-DEFAULT-CITY TO WORK-PATRON-ADDRESS-CITY.
+           MOVE WORK-BRANCH-DEFAULT-STATE TO WORK-PATRON-ADDRESS-STATE.
+           MOVE WORK-BRANCH-DEFAULT-ZIP TO WORK-PATRON-ADDRESS-ZIP.
+           MOVE WORK-BRANCH-DEFAULT-PHONE-PRE
+                                 TO WORK-PATRON-PHONE-NUMBER-PRE.
            MOVE SPACES TO        WORK-PATRON-PHONE-NUMBER-SUF.
            MOVE "N" TO           WORK-PATRON-LATE-BOOKS-FLAG
-                                 WORK-PATRON-LATE-MOVIE-FLAG.        
+                                 WORK-PATRON-LATE-MOVIE-FLAG
+                                 WORK-PATRON-INACTIVE-FLAG.
+           MOVE ZERO TO          WORK-PATRON-LATE-BOOKS-COUNT
+                                 WORK-PATRON-LATE-MOVIE-COUNT.
+           MOVE ZERO TO          WORK-PATRON-LATE-BOOKS-DUE-DATE
+                                 WORK-PATRON-LATE-MOVIE-DUE-DATE.
            DISPLAY SCREEN1-ADDRESS-ENTRY.
        MENU-1-MAIN.
            MOVE " DATE " TO F1.
            MOVE "      " TO F2.
-           MOVE "      " TO F3.
-           MOVE "      " TO F4.
+           MOVE " FIND " TO F3.
+           MOVE " EDIT " TO F4.
            MOVE "  ADD " TO F5.
-           MOVE "      " TO F6.
+           MOVE "DELETE" TO F6.
            MOVE "      " TO F7.
            MOVE "      " TO F8.
            MOVE "      " TO F9.
            MOVE " EXIT " TO F10.
            MOVE "CHANGE" TO F1-25-L.
            MOVE "      " TO F2-25-L.
-           MOVE "      " TO F3-25-L.
-           MOVE "      " TO F4-25-L.
+           MOVE "PATRON" TO F3-25-L.
+           MOVE "RECORD" TO F4-25-L.
            MOVE "RECORD" TO F5-25-L.
-           MOVE "      " TO F6-25-L.
+           MOVE "RECORD" TO F6-25-L.
            MOVE "      " TO F7-25-L.
            MOVE "      " TO F8-25-L.
            MOVE "      " TO F9-25-L.
@@ -614,7 +822,8 @@
 
 
 
-           OPEN I-O CONTROL-FILE. 
+           OPEN I-O CONTROL-FILE.
+           OPEN EXTEND AUDIT-TRAIL-FILE.
            MOVE "N" TO KEY-SWITCH.
            CALL "INKEY" USING KEY-SWITCH.
            IF  KEY-SWITCH EQUAL KEY-SWITCH-F1
@@ -622,30 +831,306 @@
                ACCEPT SCREEN2-ADDRESS-ENTRY
                PERFORM DO-UPDATE-DATE
                DISPLAY SCREEN1-ADDRESS-ENTRY
-               ACCEPT SCREEN1-ADDRESS-ENTRY 
+               ACCEPT SCREEN1-ADDRESS-ENTRY
+               PERFORM DO-VALIDATE-ADDRESS
                MOVE WORK-NAMES-RECORD TO NAMES-RECORD
                WRITE NAMES-RECORD
-               READ CONTROL-FILE
-               ADD 1 TO RECORD-COUNTER
-               REWRITE RECORD-COUNTER
+                   INVALID KEY
+                       DISPLAY "PATRON CARD NUMBER ALREADY ON FILE"
+                   NOT INVALID KEY
+                       READ CONTROL-FILE
+                       ADD 1 TO RECORD-COUNTER
+                       ADD 1 TO CONTROL-ADD-COUNT
+                       REWRITE CONTROL-RECORD
+                       MOVE "ADD" TO WORK-AUDIT-ACTION
+                       PERFORM DO-WRITE-AUDIT-RECORD
+                       PERFORM DO-PRINT-RECEIPT
+               END-WRITE
                CLOSE CONTROL-FILE
+               CLOSE AUDIT-TRAIL-FILE
            ELSE IF KEY-SWITCH EQUAL KEY-SWITCH-F5
                DISPLAY SCREEN1-ADDRESS-ENTRY
                ACCEPT SCREEN1-ADDRESS-ENTRY
+               PERFORM DO-VALIDATE-ADDRESS
                MOVE WORK-NAMES-RECORD TO NAMES-RECORD
                WRITE NAMES-RECORD
-               READ CONTROL-FILE
-               ADD 1 TO RECORD-COUNTER
-               REWRITE RECORD-COUNTER
-               CLOSE CONTROL-FILE.
+                   INVALID KEY
+                       DISPLAY "PATRON CARD NUMBER ALREADY ON FILE"
+                   NOT INVALID KEY
+                       READ CONTROL-FILE
+                       ADD 1 TO RECORD-COUNTER
+                       ADD 1 TO CONTROL-ADD-COUNT
+                       REWRITE CONTROL-RECORD
+                       MOVE "ADD" TO WORK-AUDIT-ACTION
+                       PERFORM DO-WRITE-AUDIT-RECORD
+                       PERFORM DO-PRINT-RECEIPT
+               END-WRITE
+               CLOSE CONTROL-FILE
+               CLOSE AUDIT-TRAIL-FILE
+           ELSE IF KEY-SWITCH EQUAL KEY-SWITCH-F3
+               PERFORM DO-FIND-PATRON
+               CLOSE CONTROL-FILE
+               CLOSE AUDIT-TRAIL-FILE
+           ELSE IF KEY-SWITCH EQUAL KEY-SWITCH-F4
+               PERFORM DO-EDIT-PATRON
+               CLOSE CONTROL-FILE
+               CLOSE AUDIT-TRAIL-FILE
+           ELSE IF KEY-SWITCH EQUAL KEY-SWITCH-F6
+               PERFORM DO-DELETE-PATRON
+               CLOSE CONTROL-FILE
+               CLOSE AUDIT-TRAIL-FILE
+      *    ANY OTHER KEY (INCLUDING F10/EXIT, WHICH CHAINS OUT OF THIS
+      *    PROGRAM RIGHT AFTER GET-IT RETURNS) STILL NEEDS BOTH FILES
+      *    CLOSED -- OTHERWISE THEY ARE LEFT OPEN ACROSS THE CHAIN.
+           ELSE
+               CLOSE CONTROL-FILE
+               CLOSE AUDIT-TRAIL-FILE.
+
+       DO-DELETE-PATRON.
+           DISPLAY SCREEN1-ADDRESS-ENTRY.
+           ACCEPT CARD-NUMBER.
+           MOVE WORK-PATRON-NUMBER TO PATRON-NUMBER.
+      *    LOCK THE RECORD FOR THE ROUND TRIP TO THE SCREEN SO A
+      *    SECOND TERMINAL CANNOT EDIT OR DELETE THE SAME PATRON
+      *    OUT FROM UNDER THIS ONE. DELETE RELEASES THE LOCK.
+           READ NAMES-LIST WITH LOCK
+               INVALID KEY
+                   DISPLAY "PATRON NOT ON FILE"
+               NOT INVALID KEY
+                   DELETE NAMES-LIST RECORD
+                   READ CONTROL-FILE
+                   SUBTRACT 1 FROM RECORD-COUNTER
+                   ADD 1 TO CONTROL-DELETE-COUNT
+                   REWRITE CONTROL-RECORD
+                   MOVE "DELETE" TO WORK-AUDIT-ACTION
+                   PERFORM DO-WRITE-AUDIT-RECORD
+                   DISPLAY "PATRON REMOVED FROM FILE"
+           END-READ.
+
+       DO-EDIT-PATRON.
+           DISPLAY SCREEN1-ADDRESS-ENTRY.
+           ACCEPT CARD-NUMBER.
+           MOVE WORK-PATRON-NUMBER TO PATRON-NUMBER.
+      *    LOCK THE RECORD FOR THE ROUND TRIP TO THE SCREEN SO A
+      *    SECOND TERMINAL CANNOT EDIT OR DELETE THE SAME PATRON
+      *    OUT FROM UNDER THIS ONE. REWRITE RELEASES THE LOCK.
+           READ NAMES-LIST WITH LOCK
+               INVALID KEY
+                   DISPLAY "PATRON NOT ON FILE"
+               NOT INVALID KEY
+                   MOVE NAMES-RECORD TO WORK-NAMES-RECORD
+                   MOVE WORK-PATRON-NUMBER TO WORK-EDIT-ORIGINAL-KEY
+                   DISPLAY SCREEN1-ADDRESS-ENTRY
+                   ACCEPT SCREEN1-ADDRESS-ENTRY
+                   PERFORM DO-VALIDATE-ADDRESS
+      *    RESTORE THE KEY IN CASE THE CLERK RETYPED CARD-NUMBER --
+                   MOVE WORK-EDIT-ORIGINAL-KEY TO WORK-PATRON-NUMBER
+                   MOVE WORK-NAMES-RECORD TO NAMES-RECORD
+                   REWRITE NAMES-RECORD
+                       INVALID KEY
+                           DISPLAY "PATRON RECORD KEY CHANGED -- EDIT "
+                                   "NOT SAVED"
+                       NOT INVALID KEY
+                           READ CONTROL-FILE
+                           ADD 1 TO CONTROL-EDIT-COUNT
+                           REWRITE CONTROL-RECORD
+                           MOVE "EDIT" TO WORK-AUDIT-ACTION
+                           PERFORM DO-WRITE-AUDIT-RECORD
+                   END-REWRITE
+           END-READ.
+
+       DO-FIND-PATRON.
+           DISPLAY SCREEN1-ADDRESS-ENTRY.
+           ACCEPT CARD-NUMBER.
+           MOVE WORK-PATRON-NUMBER TO PATRON-NUMBER.
+           READ NAMES-LIST
+               INVALID KEY
+                   DISPLAY "PATRON NOT ON FILE"
+               NOT INVALID KEY
+                   MOVE NAMES-RECORD TO WORK-NAMES-RECORD
+                   DISPLAY SCREEN1-ADDRESS-ENTRY
+           END-READ.
+
+       DO-WRITE-AUDIT-RECORD.
+      *    ONE LINE PER ADD/EDIT/DELETE, TIMESTAMPED, SO A PATRON
+      *    RECORD'S HISTORY CAN BE RECONSTRUCTED FROM AUDIT.DAT.
+           ACCEPT AUDIT-TRAIL-DATE FROM DATE.
+           ACCEPT AUDIT-TRAIL-TIME FROM TIME.
+           MOVE WORK-AUDIT-ACTION TO AUDIT-TRAIL-ACTION.
+           MOVE WORK-PATRON-NUMBER TO AUDIT-TRAIL-PATRON-NUMBER.
+           WRITE AUDIT-TRAIL-RECORD.
+
+       DO-PRINT-RECEIPT.
+      *    PRINT A CARD-ISSUE RECEIPT THE MOMENT A NEW NAMES-RECORD
+      *    ACTUALLY GETS WRITTEN, SO THE PATRON WALKS AWAY WITH THEIR
+      *    CARD NUMBER AND RENEWAL DATE.
+           DISPLAY " " UPON PRINTER-DISPLAY.
+           DISPLAY "     LIBRARY CARD RECEIPT" UPON PRINTER-DISPLAY.
+           DISPLAY "CARD NUMBER: " WORK-PATRON-NUMBER
+                   UPON PRINTER-DISPLAY.
+           DISPLAY "NAME: " WORK-PATRON-NAME-FIRST " "
+                   WORK-PATRON-NAME-MIDDLE " " WORK-PATRON-NAME-LAST
+                   UPON PRINTER-DISPLAY.
+           DISPLAY "ISSUED: " WORK-PATRON-NEW-CARD-DATE-MM "/"
+                   WORK-PATRON-NEW-CARD-DATE-DD "/"
+                   WORK-PATRON-NEW-CARD-DATE-YY
+                   UPON PRINTER-DISPLAY.
+           DISPLAY "EXPIRES: " WORK-PATRON-EXP-CARD-DATE-MM "/"
+                   WORK-PATRON-EXP-CARD-DATE-DD "/"
+                   WORK-PATRON-EXP-CARD-DATE-YY
+                   UPON PRINTER-DISPLAY.
+
+       DO-VALIDATE-ADDRESS.
+      *    RE-PROMPT FOR THE ADDRESS BLOCK UNTIL STATE IS A VALID
+      *    POSTAL ABBREVIATION, ZIP IS ALL DIGITS, AND THE PHONE
+      *    PREFIX/SUFFIX ARE ALL DIGITS (REQ041) -- SAME SCREEN, SAME
+      *    RE-PROMPT LOOP.
+           MOVE "N" TO WORK-ADDRESS-VALID-FLAG.
+           PERFORM UNTIL WORK-ADDRESS-VALID-FLAG EQUAL "Y"
+               MOVE WORK-PATRON-ADDRESS-STATE TO WS-VALID-STATE-CHECK
+               IF NOT WS-VALID-STATE-CODE
+                   DISPLAY "INVALID STATE CODE - RE-ENTER ADDRESS"
+                   DISPLAY SCREEN1-ADDRESS-ENTRY
+                   ACCEPT SCREEN1-ADDRESS-ENTRY
+               ELSE IF WORK-PATRON-ADDRESS-ZIP NOT NUMERIC
+                   DISPLAY "INVALID ZIP CODE - RE-ENTER ADDRESS"
+                   DISPLAY SCREEN1-ADDRESS-ENTRY
+                   ACCEPT SCREEN1-ADDRESS-ENTRY
+               ELSE IF WORK-PATRON-PHONE-NUMBER-PRE NOT NUMERIC
+                   DISPLAY "INVALID PHONE NUMBER - RE-ENTER ADDRESS"
+                   DISPLAY SCREEN1-ADDRESS-ENTRY
+                   ACCEPT SCREEN1-ADDRESS-ENTRY
+               ELSE IF WORK-PATRON-PHONE-NUMBER-SUF NOT NUMERIC
+                   DISPLAY "INVALID PHONE NUMBER - RE-ENTER ADDRESS"
+                   DISPLAY SCREEN1-ADDRESS-ENTRY
+                   ACCEPT SCREEN1-ADDRESS-ENTRY
+               ELSE
+                   PERFORM DO-VALIDATE-HOUSEHOLD
+                   IF WORK-HOUSEHOLD-VALID-FLAG NOT EQUAL "Y"
+                       DISPLAY "HOUSEHOLD ACCT NOT ON FILE - RE-ENTER"
+                       DISPLAY SCREEN1-ADDRESS-ENTRY
+                       ACCEPT SCREEN1-ADDRESS-ENTRY
+                   ELSE
+                       MOVE "Y" TO WORK-ADDRESS-VALID-FLAG
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *
+      *    A PATRON MAY BE LINKED TO THE CARD NUMBER OF THE HEAD OF
+      *    THEIR HOUSEHOLD SO THE FAMILY'S LATE ITEMS CAN BE TRACED
+      *    BACK TO ONE ACCOUNT -- SPACES MEANS NOT LINKED, OTHERWISE
+      *    IT MUST NAME A PATRON ALREADY ON FILE (REQ044). THE LOOKUP
+      *    REUSES PATRON-NUMBER/NAMES-RECORD THE SAME WAY
+      *    DO-FIND-PATRON DOES; THE REAL PATRON-NUMBER IS RESTORED BY
+      *    THE MOVE WORK-NAMES-RECORD TO NAMES-RECORD THAT FOLLOWS
+      *    VALIDATION.
+       DO-VALIDATE-HOUSEHOLD.
+           IF WORK-PATRON-HOUSEHOLD-NUMBER EQUAL SPACES
+               MOVE "Y" TO WORK-HOUSEHOLD-VALID-FLAG
+           ELSE
+               MOVE WORK-PATRON-HOUSEHOLD-NUMBER TO PATRON-NUMBER
+               READ NAMES-LIST
+                   INVALID KEY
+                       MOVE "N" TO WORK-HOUSEHOLD-VALID-FLAG
+                   NOT INVALID KEY
+                       MOVE "Y" TO WORK-HOUSEHOLD-VALID-FLAG
+               END-READ
+           END-IF.
+
+       DO-READ-BRANCH-CONFIG.
+      *    BRANCH.DAT HOLDS ONE RECORD WITH THIS BRANCH'S DEFAULT
+      *    CITY/STATE/ZIP/PHONE PREFIX. IF IT IS MISSING THE VALUE
+      *    CLAUSES ABOVE (THE ORIGINAL HOME-BRANCH DEFAULTS) STAND.
+           OPEN INPUT BRANCH-CONFIG-FILE.
+           IF WORK-BRANCH-CONFIG-STATUS EQUAL "00"
+               READ BRANCH-CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE BRANCH-DEFAULT-CITY
+                                        TO WORK-BRANCH-DEFAULT-CITY
+                       MOVE BRANCH-DEFAULT-STATE
+                                        TO WORK-BRANCH-DEFAULT-STATE
+                       MOVE BRANCH-DEFAULT-ZIP
+                                        TO WORK-BRANCH-DEFAULT-ZIP
+                       MOVE BRANCH-DEFAULT-PHONE-PRE
+                                       TO WORK-BRANCH-DEFAULT-PHONE-PRE
+               END-READ
+               CLOSE BRANCH-CONFIG-FILE.
+
+       DO-SET-SCREEN-LAYOUT.
+      *    MOST TERMINALS/SHELLS EXPORT COLUMNS -- IF IT'S READABLE
+      *    AND 100 OR WIDER, SPREAD THE LATE-MOVIES/OLDEST-DUE/
+      *    INACTIVE CLUSTER OUT SO IT ISN'T CRAMMED AGAINST THE RIGHT
+      *    EDGE OF AN 80-COLUMN SCREEN (REQ046). A MISSING OR
+      *    NON-NUMERIC VALUE IS TREATED AS THE ORIGINAL 80-COLUMN
+      *    LAYOUT.
+           MOVE SPACES TO WS-TERM-COLUMNS-RAW.
+           MOVE ZERO TO WS-TERM-COLUMNS.
+           ACCEPT WS-TERM-COLUMNS-RAW FROM ENVIRONMENT "COLUMNS"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-TERM-COLUMNS-RAW IS NUMERIC
+               MOVE WS-TERM-COLUMNS-RAW TO WS-TERM-COLUMNS
+           END-IF.
+           IF WS-TERM-COLUMNS NOT LESS THAN 100
+               MOVE "Y" TO WS-WIDE-TERMINAL-FLAG
+           ELSE
+               MOVE "N" TO WS-WIDE-TERMINAL-FLAG
+           END-IF.
+           IF WS-IS-WIDE-TERMINAL
+               MOVE 70 TO WS-COL-MOV-DUECOUNT-LBL
+               MOVE 70 TO WS-COL-MOV-DUECOUNT-FLD
+               MOVE 76 TO WS-COL-MOV-OLDEST-LBL
+               MOVE 76 TO WS-COL-MOV-MM
+               MOVE 78 TO WS-COL-MOV-SLASH1
+               MOVE 79 TO WS-COL-MOV-DD
+               MOVE 81 TO WS-COL-MOV-SLASH2
+               MOVE 82 TO WS-COL-MOV-YY
+               MOVE 88 TO WS-COL-INACTIVE-LBL
+               MOVE 88 TO WS-COL-INACTIVE-FLD
+           ELSE
+               MOVE 55 TO WS-COL-MOV-DUECOUNT-LBL
+               MOVE 55 TO WS-COL-MOV-DUECOUNT-FLD
+               MOVE 61 TO WS-COL-MOV-OLDEST-LBL
+               MOVE 61 TO WS-COL-MOV-MM
+               MOVE 63 TO WS-COL-MOV-SLASH1
+               MOVE 64 TO WS-COL-MOV-DD
+               MOVE 66 TO WS-COL-MOV-SLASH2
+               MOVE 67 TO WS-COL-MOV-YY
+               MOVE 71 TO WS-COL-INACTIVE-LBL
+               MOVE 71 TO WS-COL-INACTIVE-FLD
+           END-IF.
+
+       DO-LOG-CHAIN.
+      *    LOG THE RETURN HOP TO WHICHEVER MENU PROGRAM CHAINED IN,
+      *    SO THE TRIP THROUGH THIS PROGRAM SHOWS UP IN CHAINLOG.DAT.
+           OPEN EXTEND CHAIN-LOG-FILE.
+           ACCEPT CHAIN-LOG-DATE FROM DATE.
+           ACCEPT CHAIN-LOG-TIME FROM TIME.
+           MOVE CALLING-PRGM-NAME TO CHAIN-LOG-FROM-PRGM.
+           MOVE CALLED-FROM-PRGM-NAME TO CHAIN-LOG-TO-PRGM.
+           MOVE WORK-OPERATOR-ID TO CHAIN-LOG-OPERATOR.
+           WRITE CHAIN-LOG-RECORD.
+           CLOSE CHAIN-LOG-FILE.
 
        CALC-DATE.
-           ACCEPT WORK-PATRON-NEW-CARD-DATE FROM DATE.
+           ACCEPT WORK-PATRON-TODAY-DATE FROM DATE.
+           MOVE WORK-PATRON-TODAY-DATE-YY TO WORK-PATRON-NEW-CARD-DATE-YY.
+           MOVE WORK-PATRON-TODAY-DATE-MM TO WORK-PATRON-NEW-CARD-DATE-MM.
+           MOVE WORK-PATRON-TODAY-DATE-DD TO WORK-PATRON-NEW-CARD-DATE-DD.
+           IF WORK-PATRON-NEW-CARD-DATE-YY LESS THAN 50
+               MOVE 20 TO WORK-PATRON-NEW-CARD-DATE-CC
+           ELSE
+               MOVE 19 TO WORK-PATRON-NEW-CARD-DATE-CC.
            PERFORM DO-UPDATE-DATE.
        DO-UPDATE-DATE.
+      *    CARRY THE CENTURY FORWARD WHEN THE ISSUE YEAR ROLLS FROM
+      *    99 TO 00 SO THE EXPIRATION DATE STAYS CHRONOLOGICALLY
+      *    LATER THAN THE ISSUE DATE ACROSS A CENTURY BOUNDARY.
            MOVE WORK-PATRON-NEW-CARD-DATE TO WORK-PATRON-EXP-CARD-DATE.
            ADD 1 TO WORK-PATRON-EXP-CARD-DATE-YY.
-       READ-EOF.
-           READ NAMES-LIST.
-           ADD 1 TO FILE-EOF-FLAG.
+           IF WORK-PATRON-EXP-CARD-DATE-YY EQUAL ZERO
+               ADD 1 TO WORK-PATRON-EXP-CARD-DATE-CC.
 
