@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. LIB005A.
+      *
+       DATE-WRITTEN. 08/08/26.
+      *
+      ***************************************************************
+      *                                                             *
+      * THIS PROGRAM CHECKS CONTROL-FILE'S RECORD-COUNTER AGAINST   *
+      * THE ACTUAL NUMBER OF RECORDS ON NAMES-LIST AND PRINTS A     *
+      * CONSISTENCY REPORT -- CATCHES A CONTROL.DAT THAT HAS DRIFTED*
+      * OUT OF SYNC WITH THE PATRON FILE IT IS SUPPOSED TO COUNT    *
+      * (REQ037).                                                   *
+      *                                                             *
+      ***************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT NAMES-LIST ASSIGN TO DISK
+           ACCESS MODE SEQUENTIAL
+           ORGANIZATION INDEXED
+           RECORD KEY PATRON-NUMBER
+           FILE STATUS IS WORK-NAMES-LIST-STATUS.
+      *
+           SELECT CONTROL-FILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WORK-CONTROL-FILE-STATUS.
+      *
+           SELECT CONSISTENCY-CHECK-PRINT ASSIGN TO PRINTER.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       copy patron.
+      *
+       FD  CONSISTENCY-CHECK-PRINT
+           LABEL RECORDS OMITTED.
+       01  CONSISTENCY-CHECK-LINE                    PIC X(66).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  W005-END-OF-FILE-SWITCH                  PIC X.
+           88  W005-END-OF-FILE                     VALUE "1".
+       01  WORK-NAMES-LIST-STATUS                   PIC XX.
+       01  WORK-CONTROL-FILE-STATUS                 PIC XX.
+      *
+       01  W005-ACTUAL-PATRON-COUNT                 PIC 9(9) VALUE 0.
+       01  W005-CONTROL-RECORD-COUNT                PIC 9(9) VALUE 0.
+      *
+       01  W010-TITLE-LINE                            PIC X(66)
+           VALUE "CONTROL-FILE / NAMES-LIST CONSISTENCY CHECK".
+      *
+       01  W010-COUNT-LINE.
+           05  FILLER                     PIC X(28) VALUE
+               "CONTROL.DAT RECORD-COUNTER:".
+           05  W010-COUNT-LINE-CONTROL            PIC ZZZZZZZZ9.
+       01  W010-ACTUAL-LINE.
+           05  FILLER                     PIC X(24) VALUE
+               "NAMES.LST ACTUAL COUNT:".
+           05  W010-ACTUAL-LINE-COUNT             PIC ZZZZZZZZ9.
+      *
+       01  W010-RESULT-OK-LINE                        PIC X(66)
+           VALUE "RESULT: IN SYNC -- NO DISCREPANCY FOUND.".
+       01  W010-RESULT-BAD-LINE.
+           05  FILLER                     PIC X(30) VALUE
+               "RESULT: OUT OF SYNC BY".
+           05  W010-RESULT-DIFFERENCE             PIC -ZZZZZZZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       C000-MAIN-LINE-LOGIC.
+      *
+           OPEN OUTPUT CONSISTENCY-CHECK-PRINT.
+           MOVE W010-TITLE-LINE TO CONSISTENCY-CHECK-LINE.
+           WRITE CONSISTENCY-CHECK-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO CONSISTENCY-CHECK-LINE.
+           WRITE CONSISTENCY-CHECK-LINE AFTER ADVANCING 2 LINES.
+           PERFORM C020-READ-CONTROL-FILE.
+           PERFORM C040-COUNT-NAMES-LIST.
+           PERFORM C060-PRINT-RESULTS.
+           CLOSE CONSISTENCY-CHECK-PRINT.
+           GOBACK.
+      *
+      *    READS CONTROL.DAT'S RECORD-COUNTER -- ZERO IF THE FILE
+      *    DOES NOT YET EXIST (REQ037).
+       C020-READ-CONTROL-FILE.
+      *
+           MOVE 0 TO W005-CONTROL-RECORD-COUNT.
+           OPEN INPUT CONTROL-FILE.
+           IF WORK-CONTROL-FILE-STATUS EQUAL "00"
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RECORD-COUNTER TO W005-CONTROL-RECORD-COUNT
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+      *
+      *    SCANS NAMES-LIST TOP TO BOTTOM, COUNTING EVERY RECORD
+      *    ACTUALLY ON THE FILE (REQ037).
+       C040-COUNT-NAMES-LIST.
+      *
+           OPEN INPUT NAMES-LIST.
+           IF WORK-NAMES-LIST-STATUS EQUAL "00"
+               MOVE "0" TO W005-END-OF-FILE-SWITCH
+               PERFORM C045-READ-NAMES-LIST
+               PERFORM UNTIL W005-END-OF-FILE
+                   ADD 1 TO W005-ACTUAL-PATRON-COUNT
+                   PERFORM C045-READ-NAMES-LIST
+               END-PERFORM
+               CLOSE NAMES-LIST
+           END-IF.
+      *
+       C045-READ-NAMES-LIST.
+      *
+           READ NAMES-LIST NEXT RECORD
+                AT END, MOVE "1" TO W005-END-OF-FILE-SWITCH.
+      *
+      *    PRINTS BOTH COUNTS AND WHETHER THEY MATCH (REQ037).
+       C060-PRINT-RESULTS.
+      *
+           MOVE W005-CONTROL-RECORD-COUNT TO W010-COUNT-LINE-CONTROL.
+           MOVE W010-COUNT-LINE TO CONSISTENCY-CHECK-LINE.
+           WRITE CONSISTENCY-CHECK-LINE AFTER ADVANCING 1 LINE.
+           MOVE W005-ACTUAL-PATRON-COUNT TO W010-ACTUAL-LINE-COUNT.
+           MOVE W010-ACTUAL-LINE TO CONSISTENCY-CHECK-LINE.
+           WRITE CONSISTENCY-CHECK-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO CONSISTENCY-CHECK-LINE.
+           WRITE CONSISTENCY-CHECK-LINE AFTER ADVANCING 2 LINES.
+           IF W005-CONTROL-RECORD-COUNT EQUAL W005-ACTUAL-PATRON-COUNT
+               MOVE W010-RESULT-OK-LINE TO CONSISTENCY-CHECK-LINE
+               WRITE CONSISTENCY-CHECK-LINE AFTER ADVANCING 1 LINE
+           ELSE
+               COMPUTE W010-RESULT-DIFFERENCE =
+                       W005-ACTUAL-PATRON-COUNT
+                       - W005-CONTROL-RECORD-COUNT
+               MOVE W010-RESULT-BAD-LINE TO CONSISTENCY-CHECK-LINE
+               WRITE CONSISTENCY-CHECK-LINE AFTER ADVANCING 1 LINE
+           END-IF.
