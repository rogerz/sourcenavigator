@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. LIB003A.
+      *
+       DATE-WRITTEN. 08/08/26.
+      *
+      ***************************************************************
+      *                                                             *
+      * THIS PROGRAM SCANS NAMES-LIST FOR CARDS THAT EXPIRE WITHIN  *
+      * ONE MONTH OF TODAY AND PRINTS A RENEWAL-NOTICE BATCH LISTING*
+      * ONE LINE PER PATRON WHO NEEDS TO RENEW.                     *
+      *                                                             *
+      ***************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT NAMES-LIST ASSIGN TO DISK
+           ACCESS MODE SEQUENTIAL
+           ORGANIZATION INDEXED
+           RECORD KEY PATRON-NUMBER.
+      *
+           SELECT CONTROL-FILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT RENEWAL-NOTICE-PRINT ASSIGN TO PRINTER.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       copy patron.
+      *
+       FD  RENEWAL-NOTICE-PRINT
+           LABEL RECORDS OMITTED.
+       01  RENEWAL-NOTICE-LINE                      PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  W005-END-OF-FILE-SWITCH                  PIC X.
+           88  W005-END-OF-FILE                     VALUE "1".
+       01  W005-NOTICE-COUNT                        PIC 9(5) VALUE ZERO.
+      *
+       01  W005-TODAY-RAW-DATE.
+           05  W005-TODAY-RAW-YY                    PIC 99.
+           05  W005-TODAY-RAW-MM                    PIC 99.
+           05  W005-TODAY-RAW-DD                    PIC 99.
+      *
+       01  W005-TODAY-DATE.
+           05  W005-TODAY-CC                        PIC 99.
+           05  W005-TODAY-YY                        PIC 99.
+           05  W005-TODAY-MM                        PIC 99.
+           05  W005-TODAY-DD                        PIC 99.
+       01  W005-TODAY-DATE-N                        PIC 9(8).
+      *
+       01  W005-CUTOFF-DATE.
+           05  W005-CUTOFF-CC                       PIC 99.
+           05  W005-CUTOFF-YY                       PIC 99.
+           05  W005-CUTOFF-MM                       PIC 99.
+           05  W005-CUTOFF-DD                       PIC 99.
+       01  W005-CUTOFF-DATE-N                       PIC 9(8).
+      *
+       01  W005-EXP-DATE-N                          PIC 9(8).
+      *
+       01  W010-NOTICE-DETAIL-LINE.
+           05  W010-NOTICE-CARD-NUMBER           PIC X(5).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  W010-NOTICE-NAME                  PIC X(36).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  W010-NOTICE-EXP-MM                PIC 99.
+           05  FILLER                            PIC X VALUE "/".
+           05  W010-NOTICE-EXP-DD                PIC 99.
+           05  FILLER                            PIC X VALUE "/".
+           05  W010-NOTICE-EXP-YY                PIC 99.
+      *
+       01  W010-NOTICE-HEADING-LINE                 PIC X(80)
+           VALUE "CARD#  NAME                                 EXPIRES".
+      *
+       PROCEDURE DIVISION.
+      *
+       C000-MAIN-LINE-LOGIC.
+      *
+           PERFORM C010-CALC-CUTOFF-DATE.
+           OPEN INPUT NAMES-LIST
+                OUTPUT RENEWAL-NOTICE-PRINT.
+           MOVE W010-NOTICE-HEADING-LINE TO RENEWAL-NOTICE-LINE.
+           WRITE RENEWAL-NOTICE-LINE.
+           MOVE "0" TO W005-END-OF-FILE-SWITCH.
+           PERFORM C060-READ-NAMES-LIST.
+           PERFORM C020-PROCESS-NAMES-RECORD
+                UNTIL W005-END-OF-FILE.
+           PERFORM C080-WRITE-TOTAL-LINE.
+           CLOSE NAMES-LIST
+                 RENEWAL-NOTICE-PRINT.
+           GOBACK.
+      *
+       C010-CALC-CUTOFF-DATE.
+      *
+      *    WINDOW TODAY'S TWO-DIGIT YEAR THE SAME WAY LIB001A DOES,
+      *    THEN ADD ONE MONTH -- WITH YEAR/CENTURY CARRY -- TO GET
+      *    THE CUTOFF DATE FOR "EXPIRES WITHIN ABOUT 30 DAYS".
+           ACCEPT W005-TODAY-RAW-DATE FROM DATE.
+           MOVE W005-TODAY-RAW-YY TO W005-TODAY-YY.
+           MOVE W005-TODAY-RAW-MM TO W005-TODAY-MM.
+           MOVE W005-TODAY-RAW-DD TO W005-TODAY-DD.
+           IF W005-TODAY-YY LESS THAN 50
+               MOVE 20 TO W005-TODAY-CC
+           ELSE
+               MOVE 19 TO W005-TODAY-CC.
+           COMPUTE W005-TODAY-DATE-N =
+                   W005-TODAY-CC * 1000000 + W005-TODAY-YY * 10000
+                 + W005-TODAY-MM * 100 + W005-TODAY-DD.
+           MOVE W005-TODAY-DATE TO W005-CUTOFF-DATE.
+           ADD 1 TO W005-CUTOFF-MM.
+           IF W005-CUTOFF-MM GREATER THAN 12
+               MOVE 1 TO W005-CUTOFF-MM
+               ADD 1 TO W005-CUTOFF-YY
+               IF W005-CUTOFF-YY EQUAL ZERO
+                   ADD 1 TO W005-CUTOFF-CC.
+           COMPUTE W005-CUTOFF-DATE-N =
+                   W005-CUTOFF-CC * 1000000 + W005-CUTOFF-YY * 10000
+                 + W005-CUTOFF-MM * 100 + W005-CUTOFF-DD.
+      *
+       C020-PROCESS-NAMES-RECORD.
+      *
+           COMPUTE W005-EXP-DATE-N =
+                   PATRON-EXP-CARD-DATE-CC * 1000000
+                 + PATRON-EXP-CARD-DATE-YY * 10000
+                 + PATRON-EXP-CARD-DATE-MM * 100
+                 + PATRON-EXP-CARD-DATE-DD.
+           IF W005-EXP-DATE-N NOT GREATER THAN W005-CUTOFF-DATE-N
+               PERFORM C040-WRITE-NOTICE-LINE.
+           PERFORM C060-READ-NAMES-LIST.
+      *
+       C040-WRITE-NOTICE-LINE.
+      *
+           MOVE PATRON-NUMBER            TO W010-NOTICE-CARD-NUMBER.
+           STRING PATRON-NAME-FIRST DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  PATRON-NAME-MIDDLE  DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  PATRON-NAME-LAST    DELIMITED BY SIZE
+                  INTO W010-NOTICE-NAME.
+           MOVE PATRON-EXP-CARD-DATE-MM  TO W010-NOTICE-EXP-MM.
+           MOVE PATRON-EXP-CARD-DATE-DD  TO W010-NOTICE-EXP-DD.
+           MOVE PATRON-EXP-CARD-DATE-YY  TO W010-NOTICE-EXP-YY.
+           MOVE W010-NOTICE-DETAIL-LINE  TO RENEWAL-NOTICE-LINE.
+           WRITE RENEWAL-NOTICE-LINE.
+           ADD 1 TO W005-NOTICE-COUNT.
+      *
+       C060-READ-NAMES-LIST.
+      *
+           READ NAMES-LIST NEXT RECORD
+                AT END, MOVE "1" TO W005-END-OF-FILE-SWITCH.
+      *
+       C080-WRITE-TOTAL-LINE.
+      *
+           MOVE SPACES TO RENEWAL-NOTICE-LINE.
+           WRITE RENEWAL-NOTICE-LINE.
+           STRING "TOTAL RENEWAL NOTICES: " DELIMITED BY SIZE
+                  W005-NOTICE-COUNT        DELIMITED BY SIZE
+                  INTO RENEWAL-NOTICE-LINE.
+           WRITE RENEWAL-NOTICE-LINE.
