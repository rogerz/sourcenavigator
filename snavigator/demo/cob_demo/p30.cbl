@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. LIB007A.
+      *
+       DATE-WRITTEN. 08/08/26.
+      *
+      ***************************************************************
+      *                                                             *
+      * EXPORTS NAMES-LIST AS A CSV FILE THE CARD-RENEWAL WEB PORTAL*
+      * READS -- ONE LINE PER PATRON, COMMA-SEPARATED, TRAILING     *
+      * BLANKS TRIMMED FROM EACH VARIABLE-LENGTH FIELD (REQ042).    *
+      *                                                             *
+      ***************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT NAMES-LIST ASSIGN TO DISK
+           ACCESS MODE SEQUENTIAL
+           ORGANIZATION INDEXED
+           RECORD KEY PATRON-NUMBER
+           FILE STATUS IS WORK-NAMES-LIST-STATUS.
+      *
+           SELECT CONTROL-FILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT NAMES-CSV-EXPORT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       copy patron.
+      *
+       FD  NAMES-CSV-EXPORT
+           LABEL RECORDS OMITTED
+           VALUE OF FILE-ID "NAMES.CSV".
+       01  CSV-EXPORT-LINE                          PIC X(195).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  W005-END-OF-FILE-SWITCH                  PIC X.
+           88  W005-END-OF-FILE                     VALUE "1".
+       01  WORK-NAMES-LIST-STATUS                   PIC XX.
+       01  W042-EXPORT-COUNT                        PIC 9(5) VALUE ZERO.
+      *
+       01  W042-CSV-HEADING-LINE                    PIC X(195) VALUE
+           "CARD_NUMBER,FIRST_NAME,MIDDLE_INITIAL,LAST_NAME,STREET,
+      -    "ADDRESS_LINE_2,CITY,STATE,ZIP,PHONE_PREFIX,PHONE_SUFFIX,
+      -    "EXPIRES_MM,EXPIRES_DD,EXPIRES_YY,HOUSEHOLD_ACCT,INACTIVE".
+      *
+       PROCEDURE DIVISION.
+      *
+       C000-MAIN-LINE-LOGIC.
+      *
+           OPEN INPUT NAMES-LIST.
+           OPEN OUTPUT NAMES-CSV-EXPORT.
+           MOVE W042-CSV-HEADING-LINE TO CSV-EXPORT-LINE.
+           WRITE CSV-EXPORT-LINE.
+           MOVE "0" TO W005-END-OF-FILE-SWITCH.
+           PERFORM C060-READ-NAMES-LIST.
+           PERFORM C020-WRITE-CSV-RECORD
+                UNTIL W005-END-OF-FILE.
+           CLOSE NAMES-LIST
+                 NAMES-CSV-EXPORT.
+           DISPLAY "LIB007A CSV EXPORT COMPLETE, RECORDS WRITTEN:".
+           DISPLAY W042-EXPORT-COUNT.
+           GOBACK.
+      *
+      *    BUILDS ONE COMMA-SEPARATED LINE PER PATRON, TRIMMING
+      *    TRAILING BLANKS OFF EACH VARIABLE-WIDTH NAME/ADDRESS FIELD
+      *    SO THE PORTAL DOESN'T HAVE TO (REQ042).
+       C020-WRITE-CSV-RECORD.
+      *
+           STRING FUNCTION TRIM (PATRON-NUMBER)       DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  FUNCTION TRIM (PATRON-NAME-FIRST)    DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  PATRON-NAME-MIDDLE                   DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  FUNCTION TRIM (PATRON-NAME-LAST)     DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  FUNCTION TRIM (PATRON-ADDRESS-ADD)   DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  FUNCTION TRIM (PATRON-ADDRESS-ADD2)  DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  FUNCTION TRIM (PATRON-ADDRESS-CITY)  DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  PATRON-ADDRESS-STATE                 DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  PATRON-ADDRESS-ZIP                   DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  PATRON-PHONE-NUMBER-PRE              DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  PATRON-PHONE-NUMBER-SUF              DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  PATRON-EXP-CARD-DATE-MM              DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  PATRON-EXP-CARD-DATE-DD              DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  PATRON-EXP-CARD-DATE-YY              DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  FUNCTION TRIM (PATRON-HOUSEHOLD-NUMBER)
+                                                      DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  PATRON-INACTIVE-FLAG                 DELIMITED BY SIZE
+                  INTO CSV-EXPORT-LINE.
+           WRITE CSV-EXPORT-LINE.
+           ADD 1 TO W042-EXPORT-COUNT.
+           PERFORM C060-READ-NAMES-LIST.
+      *
+       C060-READ-NAMES-LIST.
+      *
+           READ NAMES-LIST NEXT RECORD
+                AT END, MOVE "1" TO W005-END-OF-FILE-SWITCH.
