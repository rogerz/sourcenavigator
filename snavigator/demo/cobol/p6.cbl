@@ -4,7 +4,26 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            PRINTER IS PRINTER-DISPLAY.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STAFF-FILE ASSIGN TO DISK
+           ACCESS MODE RANDOM
+           ORGANIZATION INDEXED
+           RECORD KEY STAFF-ID.
+           SELECT CHAIN-LOG-FILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+
+       FD STAFF-FILE
+          LABEL RECORDS STANDARD
+          VALUE OF FILE-ID "STAFF.DAT".
+       01 STAFF-RECORD.
+          05 STAFF-ID                              PIC X(5).
+          05 STAFF-PIN                             PIC X(4).
+
+       copy chainlog.
+
        WORKING-STORAGE SECTION.
       *************************************************************
       *                                                           *
@@ -15,26 +34,9 @@
       *************************************************************
 
        01 KEY-SWITCH-MENU                         PIC X.
-       01 KEY-SWITCH-F1                           PIC X
-                                                  VALUE ";".
-       01 KEY-SWITCH-F2                           PIC X
-                                                  VALUE "<".
-       01 KEY-SWITCH-F3                           PIC X
-                                                  VALUE "=".
-       01 KEY-SWITCH-F4                           PIC X
-                                                  VALUE ">".
-       01 KEY-SWITCH-F5                           PIC X
-                                                  VALUE "?".
-       01 KEY-SWITCH-F6                           PIC X
-                                                  VALUE "@".
-       01 KEY-SWITCH-F7                           PIC X
-                                                  VALUE "A".
-       01 KEY-SWITCH-F8                           PIC X
-                                                  VALUE "B".
-       01 KEY-SWITCH-F9                           PIC X
-                                                  VALUE "C".
-       01 KEY-SWITCH-F10                          PIC X
-                                                  VALUE "D".
+      *    FUNCTION-KEY CONSTANTS -- SHARED ACROSS EVERY PROGRAM
+      *    THAT CALLS "INKEY" (REQ036).
+       copy funckeys.
       **************************************************************
       *                                                            *
       *   SCRN-FUNC-KEYS ARE THE 24 LINE SCREEN MENU DISPLAY AREA  *
@@ -100,8 +102,40 @@
        01 PASSWORD-ACCESS-FLAG                   PIC X.
        01 CALLING-PRGM-NAME                      PIC X(12)
                                                  VALUE "MAINMENU.EXE".
+       01 WORK-STAFF-ID                          PIC X(5).
+       01 WORK-STAFF-PIN                         PIC X(4).
+       01 LOGIN-SUCCESSFUL-FLAG                  PIC X.
+       01 LOGIN-ATTEMPT-COUNT                    PIC 9.
+      *************************************************************
+      *  WORK-STAFF-ID (THE LOGGED-IN OPERATOR) IS PASSED ALONG   *
+      *  ON EVERY CHAIN SO THE CALLED PROGRAM CAN LOG ITS OWN     *
+      *  RETURN HOP WITHOUT HAVING TO LOOK THE OPERATOR UP AGAIN. *
+      *************************************************************
        SCREEN SECTION.
 
+       01 LOGIN-SCREEN.
+          05 BLANK SCREEN.
+          05 LINE 1 COLUMN 16       VALUE "L I B R A R Y"
+                                    HIGHLIGHT.
+          05 LINE 1 COLUMN 33       VALUE "S T A F F   L O G I N"
+                                    HIGHLIGHT.
+          05 LINE 5 COLUMN 20       HIGHLIGHT
+                                    VALUE "STAFF ID".
+          05 LOGIN-ID-ENTRY         LINE 6 COLUMN 20
+                                    PIC X(5)
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    USING WORK-STAFF-ID.
+          05 LINE 8 COLUMN 20       HIGHLIGHT
+                                    VALUE "PIN".
+          05 LOGIN-PIN-ENTRY        LINE 9 COLUMN 20
+                                    PIC X(4)
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    USING WORK-STAFF-PIN.
+
        01 SCREEN1-ADDRESS-ENTRY.
           05 LINE 1 COLUMN 16       VALUE "L I B R A R Y"
                                     HIGHLIGHT.
@@ -240,9 +274,41 @@
        PROCEDURE DIVISION.
        C000-MAIN-LINE SECTION.
        C020-MAIN-LINE-LOGIC.
-           PERFORM DO-ACCEPT-1-COMMAND UNTIL KEY-SWITCH-MENU 
+           PERFORM DO-STAFF-LOGIN.
+           IF LOGIN-SUCCESSFUL-FLAG NOT EQUAL "Y"
+               DISPLAY "ACCESS DENIED -- TOO MANY FAILED ATTEMPTS"
+               STOP RUN.
+           PERFORM DO-ACCEPT-1-COMMAND UNTIL KEY-SWITCH-MENU
                    EQUAL KEY-SWITCH-F10.
            STOP RUN.
+       DO-STAFF-LOGIN.
+      *    REAL STAFF ID/PIN CHECK AGAINST STAFF.DAT, REPLACING THE
+      *    OLD "MOVE 1 TO PASSWORD-ACCESS-FLAG" RUBBER STAMP. THREE
+      *    BAD ATTEMPTS AND THE TERMINAL IS LOCKED OUT OF THE MODULE.
+           MOVE "N" TO LOGIN-SUCCESSFUL-FLAG.
+           MOVE 0 TO LOGIN-ATTEMPT-COUNT.
+           MOVE "0" TO PASSWORD-ACCESS-FLAG.
+           OPEN INPUT STAFF-FILE.
+           PERFORM UNTIL LOGIN-SUCCESSFUL-FLAG EQUAL "Y"
+                      OR LOGIN-ATTEMPT-COUNT EQUAL 3
+               MOVE SPACES TO WORK-STAFF-ID WORK-STAFF-PIN
+               DISPLAY LOGIN-SCREEN
+               ACCEPT LOGIN-SCREEN
+               ADD 1 TO LOGIN-ATTEMPT-COUNT
+               MOVE WORK-STAFF-ID TO STAFF-ID
+               READ STAFF-FILE
+                   INVALID KEY
+                       DISPLAY "INVALID STAFF ID"
+                   NOT INVALID KEY
+                       IF WORK-STAFF-PIN EQUAL STAFF-PIN
+                           MOVE "Y" TO LOGIN-SUCCESSFUL-FLAG
+                       ELSE
+                           DISPLAY "INVALID PIN"
+               END-READ
+           END-PERFORM.
+           CLOSE STAFF-FILE.
+           IF LOGIN-SUCCESSFUL-FLAG EQUAL "Y"
+               MOVE "1" TO PASSWORD-ACCESS-FLAG.
        C200-DISPLAY-NEW-SCREEN.
            DISPLAY CLS.
            DISPLAY FUNC-KEYS.
@@ -250,9 +316,9 @@
        MENU-1-MAIN.
            MOVE "  ADD " TO F1.
            MOVE "  ADD " TO F2.
-           MOVE "      " TO F3.
-           MOVE "      " TO F4.
-           MOVE "      " TO F5.
+           MOVE "CHECK " TO F3.
+           MOVE "STATS " TO F4.
+           MOVE " SELF " TO F5.
            MOVE "      " TO F6.
            MOVE "      " TO F7.
            MOVE "      " TO F8.
@@ -260,9 +326,9 @@
            MOVE " EXIT " TO F10.
            MOVE "PATRON" TO F1-25-L.
            MOVE " BOOKS" TO F2-25-L.
-           MOVE "      " TO F3-25-L.
-           MOVE "      " TO F4-25-L.
-           MOVE "      " TO F5-25-L.
+           MOVE "  OUT " TO F3-25-L.
+           MOVE "REPORT" TO F4-25-L.
+           MOVE " SVC  " TO F5-25-L.
            MOVE "      " TO F6-25-L.
            MOVE "      " TO F7-25-L.
            MOVE "      " TO F8-25-L.
@@ -296,12 +362,52 @@
 
 
 
-           MOVE "1" TO PASSWORD-ACCESS-FLAG.
            MOVE "N" TO KEY-SWITCH-MENU.
            CALL "INKEY" USING KEY-SWITCH-MENU.
            IF  KEY-SWITCH-MENU EQUAL KEY-SWITCH-F1
-               CHAIN "LIB0001A.EXE" USING PASSWORD-ACCESS-FLAG 
+               MOVE "LIB0001A.EXE" TO CHAIN-LOG-TO-PRGM
+               PERFORM DO-LOG-CHAIN
+               CHAIN "LIB0001A.EXE" USING PASSWORD-ACCESS-FLAG
                                    CALLING-PRGM-NAME
+                                   WORK-STAFF-ID
            ELSE IF KEY-SWITCH-MENU EQUAL KEY-SWITCH-F2
-               DISPLAY "ENTRY NOT YET VALID".
+               MOVE "BOOK001A.EXE" TO CHAIN-LOG-TO-PRGM
+               PERFORM DO-LOG-CHAIN
+               CHAIN "BOOK001A.EXE" USING PASSWORD-ACCESS-FLAG
+                                   CALLING-PRGM-NAME
+                                   WORK-STAFF-ID
+           ELSE IF KEY-SWITCH-MENU EQUAL KEY-SWITCH-F3
+               MOVE "CIRC001A.EXE" TO CHAIN-LOG-TO-PRGM
+               PERFORM DO-LOG-CHAIN
+               CHAIN "CIRC001A.EXE" USING PASSWORD-ACCESS-FLAG
+                                   CALLING-PRGM-NAME
+                                   WORK-STAFF-ID
+           ELSE IF KEY-SWITCH-MENU EQUAL KEY-SWITCH-F4
+               DISPLAY "STATISTICS REPORT -- COMING SOON"
+           ELSE IF KEY-SWITCH-MENU EQUAL KEY-SWITCH-F5
+               MOVE "SELF001A.EXE" TO CHAIN-LOG-TO-PRGM
+               PERFORM DO-LOG-CHAIN
+               CHAIN "SELF001A.EXE" USING PASSWORD-ACCESS-FLAG
+                                   CALLING-PRGM-NAME
+                                   WORK-STAFF-ID
+           ELSE IF KEY-SWITCH-MENU EQUAL KEY-SWITCH-F6
+               DISPLAY "FUNCTION NOT YET AVAILABLE"
+           ELSE IF KEY-SWITCH-MENU EQUAL KEY-SWITCH-F7
+               DISPLAY "FUNCTION NOT YET AVAILABLE"
+           ELSE IF KEY-SWITCH-MENU EQUAL KEY-SWITCH-F8
+               DISPLAY "FUNCTION NOT YET AVAILABLE"
+           ELSE IF KEY-SWITCH-MENU EQUAL KEY-SWITCH-F9
+               DISPLAY "FUNCTION NOT YET AVAILABLE".
+
+       DO-LOG-CHAIN.
+      *    ONE RECORD PER CHAIN HOP, SO A TERMINAL FOUND SITTING IN
+      *    ANOTHER PROGRAM WITH NO ONE AT THE DESK CAN BE TRACED BACK
+      *    TO WHICH MENU SESSION AND OPERATOR LAUNCHED IT AND WHEN.
+           OPEN EXTEND CHAIN-LOG-FILE.
+           ACCEPT CHAIN-LOG-DATE FROM DATE.
+           ACCEPT CHAIN-LOG-TIME FROM TIME.
+           MOVE CALLING-PRGM-NAME TO CHAIN-LOG-FROM-PRGM.
+           MOVE WORK-STAFF-ID TO CHAIN-LOG-OPERATOR.
+           WRITE CHAIN-LOG-RECORD.
+           CLOSE CHAIN-LOG-FILE.
 
\ No newline at end of file
