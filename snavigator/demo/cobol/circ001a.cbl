@@ -0,0 +1,448 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIRC001A.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           PRINTER IS PRINTER-DISPLAY.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAMES-LIST ASSIGN TO DISK
+           ACCESS MODE RANDOM
+           ORGANIZATION INDEXED
+           RECORD KEY PATRON-NUMBER.
+           SELECT CONTROL-FILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT CIRCULATION-FILE ASSIGN TO DISK
+           ACCESS MODE RANDOM
+           ORGANIZATION INDEXED
+           RECORD KEY CIRC-ITEM-BARCODE
+           FILE STATUS IS WORK-CIRCULATION-FILE-STATUS.
+           SELECT CHAIN-LOG-FILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       copy patron.
+
+       copy chainlog.
+
+      *****************************************************************
+      *                                                               *
+      *  CIRCULATION-FILE HOLDS ONE RECORD PER ITEM BARCODE. CHECKING *
+      *  AN ITEM BACK OUT AFTER IT HAS BEEN RETURNED REWRITES THE     *
+      *  SAME RECORD RATHER THAN GROWING AN OPEN-ENDED LOAN HISTORY.  *
+      *                                                               *
+      *****************************************************************
+
+       FD  CIRCULATION-FILE
+           LABEL RECORDS STANDARD
+           VALUE OF FILE-ID "CIRC.DAT".
+       01  CIRCULATION-RECORD.
+           05  CIRC-ITEM-BARCODE                    PIC X(10).
+           05  CIRC-PATRON-NUMBER                   PIC X(5).
+           05  CIRC-ITEM-TYPE                       PIC X(6).
+           05  CIRC-CHECKOUT-DATE.
+               10  CIRC-CHECKOUT-CC                 PIC 99.
+               10  CIRC-CHECKOUT-YY                 PIC 99.
+               10  CIRC-CHECKOUT-MM                 PIC 99.
+               10  CIRC-CHECKOUT-DD                 PIC 99.
+           05  CIRC-DUE-DATE.
+               10  CIRC-DUE-CC                      PIC 99.
+               10  CIRC-DUE-YY                      PIC 99.
+               10  CIRC-DUE-MM                      PIC 99.
+               10  CIRC-DUE-DD                      PIC 99.
+           05  CIRC-RETURN-DATE.
+               10  CIRC-RETURN-CC                   PIC 99.
+               10  CIRC-RETURN-YY                   PIC 99.
+               10  CIRC-RETURN-MM                   PIC 99.
+               10  CIRC-RETURN-DD                   PIC 99.
+           05  CIRC-STATUS-FLAG                     PIC X.
+               88  CIRC-ITEM-OUT                    VALUE "O".
+               88  CIRC-ITEM-RETURNED               VALUE "R".
+
+       WORKING-STORAGE SECTION.
+      *************************************************************
+      *                                                           *
+      *  KEY-SWITCH IS USED FOR THE RETURN VALUE OF INKEY         *
+      *                                                           *
+      *  KEY-SWITCH-? IS THE VALUE OF FUNCTION KEYS               *
+      *                                                           *
+      *************************************************************
+
+       01 KEY-SWITCH                              PIC X.
+       01 WORK-CIRCULATION-FILE-STATUS            PIC XX.
+      *    FUNCTION-KEY CONSTANTS -- SHARED ACROSS EVERY PROGRAM
+      *    THAT CALLS "INKEY" (REQ036).
+       copy funckeys.
+
+       01 SCRN-FUNC-KEYS.
+          05 F1                                   PIC X(6)
+                                                  VALUE SPACES.
+          05 F2                                   PIC X(6)
+                                                  VALUE SPACES.
+          05 F3                                   PIC X(6)
+                                                  VALUE SPACES.
+          05 F4                                   PIC X(6)
+                                                  VALUE SPACES.
+          05 F5                                   PIC X(6)
+                                                  VALUE SPACES.
+          05 F6                                   PIC X(6)
+                                                  VALUE SPACES.
+          05 F7                                   PIC X(6)
+                                                  VALUE SPACES.
+          05 F8                                   PIC X(6)
+                                                  VALUE SPACES.
+          05 F9                                   PIC X(6)
+                                                  VALUE SPACES.
+          05 F10                                  PIC X(6)
+                                                  VALUE SPACES.
+          05 F1-25-L                              PIC X(6)
+                                                  VALUE SPACES.
+          05 F2-25-L                              PIC X(6)
+                                                  VALUE SPACES.
+          05 F3-25-L                              PIC X(6)
+                                                  VALUE SPACES.
+          05 F4-25-L                              PIC X(6)
+                                                  VALUE SPACES.
+          05 F5-25-L                              PIC X(6)
+                                                  VALUE SPACES.
+          05 F6-25-L                              PIC X(6)
+                                                  VALUE SPACES.
+          05 F7-25-L                              PIC X(6)
+                                                  VALUE SPACES.
+          05 F8-25-L                              PIC X(6)
+                                                  VALUE SPACES.
+          05 F9-25-L                              PIC X(6)
+                                                  VALUE SPACES.
+          05 F10-25-L                             PIC X(6)
+                                                  VALUE SPACES.
+
+      ***************************************************************
+      *                                                             *
+      *   WORK-CIRC-RECORD IS THE WORKING STORAGE COPY OF THE       *
+      *                                                             *
+      *   DATA FILE, ALL EDITING, DISPLAYING, AND DATA ENTRY USES   *
+      *                                                             *
+      *   THESE FIELDS.                                             *
+      ***************************************************************
+
+       01 WORK-CIRC-ITEM-BARCODE                 PIC X(10).
+       01 WORK-CIRC-PATRON-NUMBER                PIC X(5).
+       01 WORK-CIRC-ITEM-TYPE                    PIC X(6).
+
+       01 PASSWORD-ACCESS-FLAG                   PIC X.
+       01 CALLING-PRGM-NAME                      PIC X(12)
+                                                 VALUE "CIRC001A.EXE".
+       01 CALLED-FROM-PRGM-NAME                  PIC X(12).
+       01 WORK-OPERATOR-ID                       PIC X(5).
+
+       01 WORK-TODAY-RAW-DATE.
+          05 WORK-TODAY-RAW-YY                   PIC 99.
+          05 WORK-TODAY-RAW-MM                   PIC 99.
+          05 WORK-TODAY-RAW-DD                   PIC 99.
+
+       01 WORK-TODAY-DATE.
+          05 WORK-TODAY-CC                       PIC 99.
+          05 WORK-TODAY-YY                       PIC 99.
+          05 WORK-TODAY-MM                       PIC 99.
+          05 WORK-TODAY-DD                       PIC 99.
+
+       01 WORK-DAYS-IN-MONTH-TABLE.
+          05 FILLER                              PIC 99 VALUE 31.
+          05 FILLER                              PIC 99 VALUE 28.
+          05 FILLER                              PIC 99 VALUE 31.
+          05 FILLER                              PIC 99 VALUE 30.
+          05 FILLER                              PIC 99 VALUE 31.
+          05 FILLER                              PIC 99 VALUE 30.
+          05 FILLER                              PIC 99 VALUE 31.
+          05 FILLER                              PIC 99 VALUE 31.
+          05 FILLER                              PIC 99 VALUE 30.
+          05 FILLER                              PIC 99 VALUE 31.
+          05 FILLER                              PIC 99 VALUE 30.
+          05 FILLER                              PIC 99 VALUE 31.
+       01 WORK-DAYS-IN-MONTH REDEFINES
+                              WORK-DAYS-IN-MONTH-TABLE.
+          05 WORK-MONTH-DAYS                     PIC 99 OCCURS 12.
+
+       01 WORK-LOAN-PERIOD-DAYS                  PIC 99 VALUE 14.
+       01 WORK-CIRC-STATUS                       PIC XX.
+       01 WORK-NAMES-STATUS                      PIC XX.
+       01 WORK-PATRON-INACTIVE-SWITCH            PIC X.
+          88 WORK-PATRON-IS-INACTIVE                 VALUE "Y".
+
+       SCREEN SECTION.
+
+       01 SCREEN1-CIRC-ENTRY.
+          05 LINE 1 COLUMN 20      VALUE "C I R C U L A T I O N"
+                                    HIGHLIGHT.
+          05 LINE 1 COLUMN 47      VALUE "D E S K"
+                                    HIGHLIGHT.
+          05 LINE 2 COLUMN 1        HIGHLIGHT
+             VALUE "****************************************".
+          05 LINE 2 COLUMN 41       HIGHLIGHT
+             VALUE "****************************************".
+          05 LINE 4 COLUMN 2        HIGHLIGHT
+                                    VALUE "ITEM BARCODE".
+          05 ITEM-BARCODE-ENTRY     LINE 5 COLUMN 4
+                                    PIC X(10)
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    USING WORK-CIRC-ITEM-BARCODE.
+          05 LINE 7 COLUMN 2        HIGHLIGHT
+                                    VALUE "PATRON CARD NUMBER".
+          05 CIRC-PATRON-ENTRY      LINE 8 COLUMN 4
+                                    PIC X(5)
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    USING WORK-CIRC-PATRON-NUMBER.
+          05 LINE 10 COLUMN 2       HIGHLIGHT
+                                    VALUE "ITEM TYPE (BOOK/VIDEO)".
+          05 CIRC-ITEM-TYPE-ENTRY   LINE 11 COLUMN 4
+                                    PIC X(6)
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    USING WORK-CIRC-ITEM-TYPE.
+
+       01 FUNC-KEYS.
+          05 LINE 23 COLUMN 2       FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    VALUE "  F1  ".
+          05 LINE 23 COLUMN 34      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    VALUE "  F5  ".
+          05 LINE 23 COLUMN 74      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    VALUE "  F10 ".
+
+          05 LINE 24 COLUMN 2       FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    PIC X(6)
+                                    FROM F1.
+          05 LINE 24 COLUMN 34      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    PIC X(6)
+                                    FROM F5.
+          05 LINE 24 COLUMN 74      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    PIC X(6)
+                                    FROM F10.
+
+          05 LINE 25 COLUMN 2       FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    PIC X(6)
+                                    FROM F1-25-L.
+          05 LINE 25 COLUMN 34      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    PIC X(6)
+                                    FROM F5-25-L.
+          05 LINE 25 COLUMN 74      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    PIC X(6)
+                                    FROM F10-25-L.
+
+       01 CLS.
+          05 FOREGROUND-COLOR 6   BACKGROUND-COLOR 1
+                                  BLANK SCREEN.
+
+
+       PROCEDURE DIVISION CHAINING PASSWORD-ACCESS-FLAG
+                                   CALLED-FROM-PRGM-NAME
+                                   WORK-OPERATOR-ID.
+       C000-MAIN-LINE SECTION.
+       C020-MAIN-LINE-LOGIC.
+           PERFORM DO-ACCEPT-1-COMMAND UNTIL KEY-SWITCH
+                   EQUAL KEY-SWITCH-F10.
+           PERFORM DO-LOG-CHAIN.
+           CHAIN CALLED-FROM-PRGM-NAME.
+       C200-DISPLAY-NEW-SCREEN.
+           DISPLAY CLS.
+           DISPLAY FUNC-KEYS.
+           MOVE SPACES TO WORK-CIRC-ITEM-BARCODE
+                          WORK-CIRC-PATRON-NUMBER
+                          WORK-CIRC-ITEM-TYPE.
+           DISPLAY SCREEN1-CIRC-ENTRY.
+       MENU-1-MAIN.
+           MOVE "CHKOUT" TO F1.
+           MOVE "      " TO F2.
+           MOVE "      " TO F3.
+           MOVE "      " TO F4.
+           MOVE "RETURN" TO F5.
+           MOVE " EXIT " TO F10.
+           MOVE "      " TO F1-25-L.
+           MOVE "      " TO F2-25-L.
+           MOVE "      " TO F3-25-L.
+           MOVE "      " TO F4-25-L.
+           MOVE "      " TO F5-25-L.
+           MOVE "      " TO F10-25-L.
+
+       DO-ACCEPT-1-COMMAND.
+           PERFORM MENU-1-MAIN.
+           PERFORM C200-DISPLAY-NEW-SCREEN.
+           PERFORM GET-IT.
+
+       GET-IT.
+           MOVE "N" TO KEY-SWITCH.
+           CALL "INKEY" USING KEY-SWITCH.
+      *    ON A FRESH SYSTEM CIRC.DAT DOES NOT EXIST YET -- NOTHING
+      *    ELSE IN THE REPO EVER CREATES IT -- SO CREATE AN EMPTY ONE
+      *    THE FIRST TIME OPEN I-O CANNOT FIND IT (SAME TREATMENT AS
+      *    BOOKS.LST/STAFF.DAT).
+           OPEN I-O CIRCULATION-FILE.
+           IF WORK-CIRCULATION-FILE-STATUS NOT EQUAL "00"
+               OPEN OUTPUT CIRCULATION-FILE
+               CLOSE CIRCULATION-FILE
+               OPEN I-O CIRCULATION-FILE
+           END-IF.
+           OPEN I-O NAMES-LIST.
+           IF  KEY-SWITCH EQUAL KEY-SWITCH-F1
+               DISPLAY SCREEN1-CIRC-ENTRY
+               ACCEPT SCREEN1-CIRC-ENTRY
+               PERFORM DO-CHECKOUT-ITEM
+           ELSE IF KEY-SWITCH EQUAL KEY-SWITCH-F5
+               DISPLAY SCREEN1-CIRC-ENTRY
+               ACCEPT SCREEN1-CIRC-ENTRY
+               PERFORM DO-RETURN-ITEM.
+           CLOSE CIRCULATION-FILE.
+           CLOSE NAMES-LIST.
+
+       DO-CHECKOUT-ITEM.
+      *    A PATRON THE LIBRARY HAS MARKED INACTIVE (REQ045) CANNOT
+      *    CHECK ANYTHING OUT, SO VERIFY THE CARD'S STATUS BEFORE
+      *    BUILDING THE CIRCULATION RECORD.
+           PERFORM DO-CHECK-PATRON-INACTIVE.
+           IF WORK-PATRON-IS-INACTIVE
+               DISPLAY "PATRON CARD IS INACTIVE -- CHECKOUT REFUSED"
+           ELSE
+      *        ONE RECORD PER BARCODE -- REWRITE IT IF THE ITEM HAS
+      *        BEEN OUT BEFORE, OTHERWISE THIS IS ITS FIRST LOAN.
+               PERFORM DO-GET-TODAYS-DATE
+               MOVE WORK-CIRC-ITEM-BARCODE TO CIRC-ITEM-BARCODE
+               READ CIRCULATION-FILE
+                   INVALID KEY
+                       PERFORM DO-BUILD-CIRC-RECORD
+                       WRITE CIRCULATION-RECORD
+                       DISPLAY "ITEM CHECKED OUT -- DUE " CIRC-DUE-MM
+                               "/" CIRC-DUE-DD "/" CIRC-DUE-YY
+                   NOT INVALID KEY
+      *                A BARCODE STILL SHOWING "OUT" BELONGS TO
+      *                WHOEVER HAS IT NOW -- REFUSE RATHER THAN
+      *                OVERWRITE THAT LOAN OUT FROM UNDER THEM.
+                       IF CIRC-ITEM-OUT
+                           DISPLAY "ITEM ALREADY CHECKED OUT"
+                       ELSE
+                           PERFORM DO-BUILD-CIRC-RECORD
+                           REWRITE CIRCULATION-RECORD
+                           DISPLAY "ITEM CHECKED OUT -- DUE "
+                                   CIRC-DUE-MM "/" CIRC-DUE-DD "/"
+                                   CIRC-DUE-YY
+                       END-IF
+               END-READ
+           END-IF.
+
+       DO-CHECK-PATRON-INACTIVE.
+      *    A PATRON NOT FOUND ON FILE IS LEFT TO THE NORMAL BARCODE/
+      *    PATRON-NUMBER ENTRY ERRORS FURTHER DOWN THE LINE, SO THIS
+      *    CHECK ONLY REFUSES CHECKOUT WHEN THE RECORD IS FOUND AND
+      *    ACTUALLY FLAGGED INACTIVE.
+           MOVE "N" TO WORK-PATRON-INACTIVE-SWITCH.
+           MOVE WORK-CIRC-PATRON-NUMBER TO PATRON-NUMBER.
+           READ NAMES-LIST
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF PATRON-IS-INACTIVE
+                       MOVE "Y" TO WORK-PATRON-INACTIVE-SWITCH
+                   END-IF
+           END-READ.
+
+       DO-BUILD-CIRC-RECORD.
+           MOVE WORK-CIRC-ITEM-BARCODE  TO CIRC-ITEM-BARCODE.
+           MOVE WORK-CIRC-PATRON-NUMBER TO CIRC-PATRON-NUMBER.
+           MOVE WORK-CIRC-ITEM-TYPE     TO CIRC-ITEM-TYPE.
+           MOVE WORK-TODAY-DATE         TO CIRC-CHECKOUT-DATE.
+           MOVE "O" TO CIRC-STATUS-FLAG.
+           PERFORM DO-CALC-DUE-DATE.
+
+       DO-RETURN-ITEM.
+           MOVE WORK-CIRC-ITEM-BARCODE TO CIRC-ITEM-BARCODE.
+           READ CIRCULATION-FILE
+               INVALID KEY
+                   DISPLAY "NO SUCH ITEM CHECKED OUT"
+               NOT INVALID KEY
+                   PERFORM DO-GET-TODAYS-DATE
+                   MOVE WORK-TODAY-DATE TO CIRC-RETURN-DATE
+                   MOVE "R" TO CIRC-STATUS-FLAG
+                   REWRITE CIRCULATION-RECORD
+                   PERFORM DO-CLEAR-LATE-FLAG
+                   DISPLAY "ITEM RETURNED"
+           END-READ.
+
+       DO-CLEAR-LATE-FLAG.
+      *    RETURNING AN ITEM CLEARS THE PATRON'S LATE FLAG FOR THAT
+      *    MEDIA TYPE INSTEAD OF A CLERK TOGGLING IT BY HAND.
+           MOVE CIRC-PATRON-NUMBER TO PATRON-NUMBER.
+           READ NAMES-LIST
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+      *            A PATRON WITH MORE THAN ONE OVERDUE ITEM OF THE
+      *            SAME TYPE ONLY HAS THEIR LATE FLAG CLEARED ONCE
+      *            THE COUNT ACTUALLY REACHES ZERO -- NOT ON THE
+      *            FIRST OF SEVERAL RETURNS.
+                   IF CIRC-ITEM-TYPE EQUAL "VIDEO"
+                       SUBTRACT 1 FROM PATRON-LATE-MOVIE-COUNT
+                       IF PATRON-LATE-MOVIE-COUNT NOT GREATER THAN ZERO
+                           MOVE 0 TO PATRON-LATE-MOVIE-COUNT
+                           MOVE "N" TO PATRON-LATE-MOVIE-FLAG
+                       END-IF
+                   ELSE
+                       SUBTRACT 1 FROM PATRON-LATE-BOOKS-COUNT
+                       IF PATRON-LATE-BOOKS-COUNT NOT GREATER THAN ZERO
+                           MOVE 0 TO PATRON-LATE-BOOKS-COUNT
+                           MOVE "N" TO PATRON-LATE-BOOKS-FLAG
+                       END-IF
+                   END-IF
+                   REWRITE NAMES-RECORD
+           END-READ.
+
+       DO-GET-TODAYS-DATE.
+      *    WINDOW TODAY'S TWO-DIGIT YEAR THE SAME WAY LIB001A DOES.
+           ACCEPT WORK-TODAY-RAW-DATE FROM DATE.
+           IF WORK-TODAY-RAW-YY LESS THAN 50
+               MOVE 20 TO WORK-TODAY-CC
+           ELSE
+               MOVE 19 TO WORK-TODAY-CC.
+           MOVE WORK-TODAY-RAW-YY TO WORK-TODAY-YY.
+           MOVE WORK-TODAY-RAW-MM TO WORK-TODAY-MM.
+           MOVE WORK-TODAY-RAW-DD TO WORK-TODAY-DD.
+
+       DO-CALC-DUE-DATE.
+      *    ADD THE LOAN PERIOD TO THE CHECKOUT DATE -- WITH
+      *    DAY/MONTH/YEAR/CENTURY CARRY -- TO GET THE DUE DATE.
+           MOVE CIRC-CHECKOUT-DATE TO CIRC-DUE-DATE.
+           ADD WORK-LOAN-PERIOD-DAYS TO CIRC-DUE-DD.
+           PERFORM UNTIL CIRC-DUE-DD NOT GREATER THAN
+                   WORK-MONTH-DAYS (CIRC-DUE-MM)
+               SUBTRACT WORK-MONTH-DAYS (CIRC-DUE-MM) FROM CIRC-DUE-DD
+               ADD 1 TO CIRC-DUE-MM
+               IF CIRC-DUE-MM GREATER THAN 12
+                   MOVE 1 TO CIRC-DUE-MM
+                   ADD 1 TO CIRC-DUE-YY
+                   IF CIRC-DUE-YY EQUAL ZERO
+                       ADD 1 TO CIRC-DUE-CC
+           END-PERFORM.
+
+       DO-LOG-CHAIN.
+      *    LOG THE RETURN HOP TO WHICHEVER MENU PROGRAM CHAINED IN,
+      *    SO THE TRIP THROUGH THIS PROGRAM SHOWS UP IN CHAINLOG.DAT.
+           OPEN EXTEND CHAIN-LOG-FILE.
+           ACCEPT CHAIN-LOG-DATE FROM DATE.
+           ACCEPT CHAIN-LOG-TIME FROM TIME.
+           MOVE CALLING-PRGM-NAME TO CHAIN-LOG-FROM-PRGM.
+           MOVE CALLED-FROM-PRGM-NAME TO CHAIN-LOG-TO-PRGM.
+           MOVE WORK-OPERATOR-ID TO CHAIN-LOG-OPERATOR.
+           WRITE CHAIN-LOG-RECORD.
+           CLOSE CHAIN-LOG-FILE.
