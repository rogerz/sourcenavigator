@@ -6,20 +6,21 @@
            PRINTER IS PRINTER-DISPLAY.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT NAMES-LIST ASSIGN TO DISK
-           ORGANIZATION IS SEQUENTIAL.
+      *    SAME EMPLOYEE-ADDRESS-MASTER FILE PROG501'S LABEL RUN
+      *    READS -- SEE REQ024.
+           SELECT EMPLOYEE-ADDRESS-MASTER ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WORK-EMPLOYEE-MASTER-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD NAMES-LIST
-          LABEL RECORDS STANDARD
-          VALUE OF FILE-ID "NAMES.LST".
-       01 NAMES-RECORD                           PIC X(80).
+       copy empaddr.
        WORKING-STORAGE SECTION.
        01 W005-KEYBOARD-KEY-SWITCH               PIC 99.
           88 W005-F1-KEY-ACTIVATED               VALUE 02.
           88 W005-F7-KEY-ACTIVATED               VALUE 08.
        01 W005-RECORD-ACCEPTED-COUNT             PIC 9(4) VALUE +0.
+       01 W010-EMPLOYEE-WK-ID                    PIC X(5).
        01 W010-EMPLOYEE-WK-RECORD.
           05 W010-EMPLOYEE-WK-NAME.
              10 W010-EMPLOYEE-WK-NAME-CHAR1      PIC X.
@@ -28,6 +29,7 @@
              10 W010-EMPLOYEE-WK-STREET-CHAR1    PIC X.
              10 FILLER                           PIC X(24).
           05 W010-EMPLOYEE-WK-CITY               PIC X(25).
+       01 W010-EMPLOYEE-WK-ZIP                    PIC X(10).
        01 W025-SCREEN1-ALL-ERRORS.
           05 W025-SCREEN1-ERROR-FIELDS.
              10 W025-SCREEN1-ERROR1                 PIC X(6).
@@ -39,6 +41,27 @@
                                                  PIC X(6).
        01 W025-ERROR-LITERAL                     PIC X(10).
        01 FILE-ACCESS-FLAG                       PIC 9 VALUE +0.
+       01 WORK-EMPLOYEE-MASTER-STATUS            PIC XX.
+       01 WORK-FILE-EOF-FLAG                     PIC X VALUE "0".
+          88 WORK-FILE-EOF                       VALUE "1".
+      *
+      *    W030-KNOWN-NAMES-TABLE IS LOADED ONCE AT JOB START FROM
+      *    WHATEVER EMPLOYEE-ADDRESS-MASTER ALREADY HOLDS, SO A NAME
+      *    TYPED THIS RUN CAN BE CHECKED AGAINST NAMES ADDED IN EARLIER
+      *    RUNS TOO, NOT JUST THIS SESSION'S ENTRIES (REQ027).
+       01 W030-KNOWN-NAME-COUNT                  PIC 9(4) VALUE +0.
+       01 W030-KNOWN-NAMES-TABLE.
+          05 W030-KNOWN-NAME                     OCCURS 200 TIMES
+                                                 INDEXED BY W030-NAME-I
+                                                 PIC X(30).
+       01 W030-DUPLICATE-NAME-FLAG               PIC X VALUE "N".
+          88 W030-DUPLICATE-NAME-FOUND           VALUE "Y".
+       01 W030-KNOWN-IDS-TABLE.
+          05 W030-KNOWN-ID                       OCCURS 200 TIMES
+                                                 INDEXED BY W030-ID-I
+                                                 PIC X(5).
+       01 W030-DUPLICATE-ID-FLAG                 PIC X VALUE "N".
+          88 W030-DUPLICATE-ID-FOUND             VALUE "Y".
        SCREEN SECTION.
        01 SCREEN1-ADDRESS-ENTRY.
           05 BLANK SCREEN.
@@ -48,6 +71,12 @@
                                     HIGHLIGHT.
           05 LINE 1 COLUMN 52       VALUE "E N T R Y"
                                     HIGHLIGHT.
+          05 LINE 2 COLUMN 24       HIGHLIGHT
+                                    VALUE "ID:".
+          05 SCREEN1-ID             LINE 2 COLUMN 30
+                                    PIC X(5)
+                                    REVERSE-VIDEO
+                                    USING W010-EMPLOYEE-WK-ID.
           05 LINE 3 COLUMN 24       HIGHLIGHT
                                     VALUE "NAME:".
           05 SCREEN1-NAME           LINE 3 COLUMN 30
@@ -66,6 +95,12 @@
                                     PIC X(25)
                                     REVERSE-VIDEO
                                     USING W010-EMPLOYEE-WK-CITY.
+          05 LINE 8 COLUMN 24       HIGHLIGHT
+                                    VALUE "ZIP+4:".
+          05 SCREEN1-ZIP            LINE 8 COLUMN 30
+                                    PIC X(10)
+                                    REVERSE-VIDEO
+                                    USING W010-EMPLOYEE-WK-ZIP.
           05 SCREEN1-ERR-LIT        LINE 10 COLUMN 27
                                     PIC X(10)
                                     FROM W025-ERROR-LITERAL.
@@ -82,6 +117,7 @@
        PROCEDURE DIVISION.
        C000-MAIN-LINE SECTION.
        C020-MAIN-LINE-LOGIC.
+           PERFORM C010-LOAD-EXISTING-NAMES.
            PERFORM C990-INPUT-OUTPUT-FILE-ACCESS.
            MOVE 98 TO W005-KEYBOARD-KEY-SWITCH.
            PERFORM C200-DISPLAY-NEW-SCREEN.
@@ -89,8 +125,34 @@
                                    THRU C160-PROCESS-SCREEN1-EXIT
                                    UNTIL W005-F7-KEY-ACTIVATED.
            PERFORM C980-EOJ-ROUTINE.
-           CLOSE NAMES-LIST.
+           CLOSE EMPLOYEE-ADDRESS-MASTER.
            STOP RUN.
+      *
+      *    READS WHATEVER EMPLOYEE-ADDRESS-MASTER ALREADY HOLDS, BEFORE
+      *    THIS RUN OPENS IT EXTEND FOR WRITING, SO THE DUPLICATE-NAME
+      *    AND DUPLICATE-ID CHECKS (C055/C065) ALSO CATCH ENTRIES ADDED
+      *    IN EARLIER RUNS, NOT JUST THIS SESSION'S (REQ027/029). SAME
+      *    OPEN-INPUT/CHECK-STATUS-THEN-PROCEED IDIOM INST USES FOR ITS
+      *    BACKUP PASS.
+       C010-LOAD-EXISTING-NAMES.
+           OPEN INPUT EMPLOYEE-ADDRESS-MASTER.
+           IF WORK-EMPLOYEE-MASTER-STATUS EQUAL "00"
+              MOVE "0" TO WORK-FILE-EOF-FLAG
+              PERFORM UNTIL WORK-FILE-EOF
+                 READ EMPLOYEE-ADDRESS-MASTER NEXT RECORD
+                    AT END
+                       MOVE "1" TO WORK-FILE-EOF-FLAG
+                    NOT AT END
+                       IF W030-KNOWN-NAME-COUNT LESS THAN 200
+                          ADD 1 TO W030-KNOWN-NAME-COUNT
+                          MOVE EMPLOYEE-ADDRESS-MASTER-NAME
+                             TO W030-KNOWN-NAME (W030-KNOWN-NAME-COUNT)
+                          MOVE EMPLOYEE-ADDRESS-MASTER-ID
+                             TO W030-KNOWN-ID (W030-KNOWN-NAME-COUNT)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE EMPLOYEE-ADDRESS-MASTER.
        C040-PROCESS-SCREEN1-ENTRY.
            ACCEPT SCREEN1-ADDRESS-ENTRY.
            ACCEPT W005-KEYBOARD-KEY-SWITCH FROM ESCAPE KEY.
@@ -101,6 +163,36 @@
                 GO TO C160-PROCESS-SCREEN1-EXIT.
            MOVE SPACES TO W025-SCREEN1-ERROR-FIELDS.
            SET W025-ERROR-I TO 0.
+       C050-PROCESS-ID-ENTRY.
+           IF W010-EMPLOYEE-WK-ID NUMERIC
+              NEXT SENTENCE
+           ELSE SET W025-ERROR-I UP BY 1
+              MOVE "ID" TO W025-SCREEN1-ERROR (W025-ERROR-I)
+              IF W025-ERROR-I EQUAL TO 1
+                 MOVE "===>" TO W025-ERROR-LITERAL
+              ELSE IF W025-ERROR-I EQUAL TO 2
+                 GO TO C120-END-OF-EDITING.
+       C055-CHECK-DUPLICATE-ID.
+           MOVE "N" TO W030-DUPLICATE-ID-FLAG.
+           IF W010-EMPLOYEE-WK-ID NUMERIC
+              AND W030-KNOWN-NAME-COUNT GREATER THAN ZERO
+              SET W030-ID-I TO 1
+              PERFORM UNTIL W030-ID-I
+                            GREATER THAN W030-KNOWN-NAME-COUNT
+                 IF W010-EMPLOYEE-WK-ID
+                            EQUAL W030-KNOWN-ID (W030-ID-I)
+                    MOVE "Y" TO W030-DUPLICATE-ID-FLAG
+                    SET W030-ID-I TO W030-KNOWN-NAME-COUNT
+                 END-IF
+                 SET W030-ID-I UP BY 1
+              END-PERFORM.
+           IF W030-DUPLICATE-ID-FOUND
+              SET W025-ERROR-I UP BY 1
+              MOVE "DUPID" TO W025-SCREEN1-ERROR (W025-ERROR-I)
+              IF W025-ERROR-I EQUAL TO 1
+                 MOVE "===>" TO W025-ERROR-LITERAL
+              ELSE IF W025-ERROR-I EQUAL TO 2
+                 GO TO C120-END-OF-EDITING.
        C060-PROCESS-NAME-ENTRY.
            IF W010-EMPLOYEE-WK-NAME-CHAR1 ALPHABETIC
               AND W010-EMPLOYEE-WK-NAME-CHAR1 NOT EQUAL TO SPACES
@@ -111,6 +203,28 @@
                  MOVE "===>" TO W025-ERROR-LITERAL
               ELSE IF W025-ERROR-I EQUAL TO 2
                  GO TO C120-END-OF-EDITING.
+       C065-CHECK-DUPLICATE-NAME.
+           MOVE "N" TO W030-DUPLICATE-NAME-FLAG.
+           IF W010-EMPLOYEE-WK-NAME-CHAR1 ALPHABETIC
+              AND W010-EMPLOYEE-WK-NAME-CHAR1 NOT EQUAL TO SPACES
+              AND W030-KNOWN-NAME-COUNT GREATER THAN ZERO
+              SET W030-NAME-I TO 1
+              PERFORM UNTIL W030-NAME-I
+                            GREATER THAN W030-KNOWN-NAME-COUNT
+                 IF W010-EMPLOYEE-WK-NAME
+                            EQUAL W030-KNOWN-NAME (W030-NAME-I)
+                    MOVE "Y" TO W030-DUPLICATE-NAME-FLAG
+                    SET W030-NAME-I TO W030-KNOWN-NAME-COUNT
+                 END-IF
+                 SET W030-NAME-I UP BY 1
+              END-PERFORM.
+           IF W030-DUPLICATE-NAME-FOUND
+              SET W025-ERROR-I UP BY 1
+              MOVE "DUP" TO W025-SCREEN1-ERROR (W025-ERROR-I)
+              IF W025-ERROR-I EQUAL TO 1
+                 MOVE "===>" TO W025-ERROR-LITERAL
+              ELSE IF W025-ERROR-I EQUAL TO 2
+                 GO TO C120-END-OF-EDITING.
        C080-PROCESS-STREET-ENTRY.
            IF W010-EMPLOYEE-WK-STREET-CHAR1 NOT EQUAL TO SPACE
               NEXT SENTENCE
@@ -129,33 +243,72 @@
                  MOVE "===>" TO W025-ERROR-LITERAL
            ELSE IF W025-ERROR-I EQUAL TO 2
               GO TO C120-END-OF-EDITING.
+      *    ZIP+4 FOR PROG501'S LABEL/BARCODE OUTPUT (REQ033). FORMAT
+      *    IS NNNNN-NNNN -- ONLY CHECKED FOR NOT BLANK HERE, SAME
+      *    DEPTH OF EDITING C080/C100 DO FOR STREET/CITY.
+       C110-PROCESS-ZIP-ENTRY.
+           IF W010-EMPLOYEE-WK-ZIP NOT EQUAL TO SPACE
+              NEXT SENTENCE
+           ELSE SET W025-ERROR-I UP BY 1
+              MOVE "ZIP" TO W025-SCREEN1-ERROR (W025-ERROR-I)
+              IF W025-ERROR-I EQUAL TO 1
+                 MOVE "===>" TO W025-ERROR-LITERAL
+              ELSE IF W025-ERROR-I EQUAL TO 2
+                 GO TO C120-END-OF-EDITING.
        C120-END-OF-EDITING.
            IF W025-ERROR-I NOT EQUAL TO ZERO
               PERFORM C220-DISPLAY-ERROR-MESSAGES
               GO TO C160-PROCESS-SCREEN1-EXIT.
        C140-VALID-SCREEN1-EXIT.
            PERFORM C990-INPUT-OUTPUT-FILE-ACCESS.
+           IF W030-KNOWN-NAME-COUNT LESS THAN 200
+              ADD 1 TO W030-KNOWN-NAME-COUNT
+              MOVE W010-EMPLOYEE-WK-NAME
+                 TO W030-KNOWN-NAME (W030-KNOWN-NAME-COUNT)
+              MOVE W010-EMPLOYEE-WK-ID
+                 TO W030-KNOWN-ID (W030-KNOWN-NAME-COUNT).
            ADD 1 TO W005-RECORD-ACCEPTED-COUNT.
            PERFORM C200-DISPLAY-NEW-SCREEN.
        C160-PROCESS-SCREEN1-EXIT.  EXIT.
        C200-DISPLAY-NEW-SCREEN.
-           MOVE SPACES TO        W010-EMPLOYEE-WK-NAME
+           MOVE SPACES TO        W010-EMPLOYEE-WK-ID
+                                 W010-EMPLOYEE-WK-NAME
                                  W010-EMPLOYEE-WK-STREET
                                  W010-EMPLOYEE-WK-CITY
+                                 W010-EMPLOYEE-WK-ZIP
                                  W025-SCREEN1-ERROR-FIELDS
                                  W025-ERROR-LITERAL.
            DISPLAY SCREEN1-ADDRESS-ENTRY.
        C220-DISPLAY-ERROR-MESSAGES.
            DISPLAY SCREEN1-ADDRESS-ENTRY.
+      *    CONFIRMATION SUMMARY PRINTED ONCE AT THE END OF EVERY
+      *    SESSION, SAME DISPLAY-BASED STYLE AS INST'S
+      *    C080-PRINT-BATCH-SUMMARY (REQ048).
        C980-EOJ-ROUTINE.
            IF W005-RECORD-ACCEPTED-COUNT  GREATER THAN ZEROS
-              DISPLAY "JOB ACCEPT4 : SUCCESSFUL ENTRY COMPLETED" 
+              DISPLAY "JOB ACCEPT4 : SUCCESSFUL ENTRY COMPLETED"
            ELSE DISPLAY "JOB ACCEPT4 : UNSUCCESSFUL ENTRY ".
            EXHIBIT NAMED W005-RECORD-ACCEPTED-COUNT.
+           DISPLAY "ACCEPT4 SESSION SUMMARY".
+           DISPLAY "EMPLOYEE RECORDS ACCEPTED THIS SESSION: "
+                   W005-RECORD-ACCEPTED-COUNT.
+           DISPLAY "EMPLOYEE-ADDRESS-MASTER TOTAL RECORDS ON FILE: "
+                   W030-KNOWN-NAME-COUNT.
        C990-INPUT-OUTPUT-FILE-ACCESS.
+      *    EXTEND, NOT OUTPUT -- EACH RUN ADDS TO FIOPRT.DAT INSTEAD
+      *    OF TRUNCATING WHAT EARLIER RUNS ALREADY WROTE (REQ025).
            IF FILE-ACCESS-FLAG EQUAL 0
-              OPEN OUTPUT NAMES-LIST
+              OPEN EXTEND EMPLOYEE-ADDRESS-MASTER
               ADD 1 TO FILE-ACCESS-FLAG
-           ELSE MOVE W010-EMPLOYEE-WK-RECORD TO NAMES-RECORD
-              WRITE NAMES-RECORD.
+           ELSE MOVE W010-EMPLOYEE-WK-ID
+                            TO EMPLOYEE-ADDRESS-MASTER-ID
+              MOVE W010-EMPLOYEE-WK-NAME
+                            TO EMPLOYEE-ADDRESS-MASTER-NAME
+              MOVE W010-EMPLOYEE-WK-STREET
+                            TO EMPLOYEE-ADDRESS-MASTER-STREET
+              MOVE W010-EMPLOYEE-WK-CITY
+                            TO EMPLOYEE-ADDRESS-MASTER-CITY
+              MOVE W010-EMPLOYEE-WK-ZIP
+                            TO EMPLOYEE-ADDRESS-MASTER-ZIP
+              WRITE EMPLOYEE-ADDRESS-MASTER-RECORD.
          
\ No newline at end of file
