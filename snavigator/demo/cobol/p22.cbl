@@ -22,9 +22,21 @@
        SPECIAL-NAMES.
       *
            PRINTER IS PRINTER-DISPLAY.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *    SAME EMPLOYEE-ADDRESS-MASTER FILE ACCEPT4 WRITES AND
+      *    PROG501 PRINTS LABELS FROM -- SEE REQ024/026.
+           SELECT EMPLOYEE-ADDRESS-MASTER ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
       *
       *
        DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       copy empaddr.
       *
       ***************************************************************
       *                                                             *
@@ -40,10 +52,14 @@
       *
        01  W005-RECORD-ACCEPTED-COUNT      PIC 9(4) VALUE +0.
       *        
+       01  W010-EMPLOYEE-WK-ID            PIC X(5).
        01  W010-EMPLOYEE-WK-RECORD.
            05  W010-EMPLOYEE-WK-NAME       PIC X(30).
            05  W010-EMPLOYEE-WK-STREET     PIC X(25).
            05  W010-EMPLOYEE-WK-CITY       PIC X(25).
+       01  W010-EMPLOYEE-WK-ZIP           PIC X(10).
+      *
+       01  FILE-ACCESS-FLAG                PIC 9 VALUE +0.
       /
       ***************************************************************
       *                                                             *
@@ -60,8 +76,10 @@
                                        HIGHLIGHT.                        
            05  LINE 1  COLUMN 52       VALUE "E N T R Y"                 
                                        HIGHLIGHT.                        
-           05  LINE 3  COLUMN 24       HIGHLIGHT                         
-                                       VALUE "NAME:".                    
+           05  LINE 2  COLUMN 24       HIGHLIGHT
+                                       VALUE "ID:".
+           05  LINE 3  COLUMN 24       HIGHLIGHT
+                                       VALUE "NAME:".
            05  SCREEN1-NAME            LINE 3  COLUMN 30                 
                                        PIC X(30)                         
                                        REVERSE-VIDEO                     
@@ -77,7 +95,13 @@
            05  SCREEN1-CITY            LINE 7  COLUMN 30                 
                                        PIC X(25)                         
                                        REVERSE-VIDEO                     
-                                       USING W010-EMPLOYEE-WK-CITY.      
+                                       USING W010-EMPLOYEE-WK-CITY.
+           05  LINE 8  COLUMN 24       HIGHLIGHT
+                                       VALUE "ZIP+4:".
+           05  SCREEN1-ZIP             LINE 8  COLUMN 30
+                                       PIC X(10)
+                                       REVERSE-VIDEO
+                                       USING W010-EMPLOYEE-WK-ZIP.
       /
        PROCEDURE DIVISION.
       *
@@ -90,11 +114,21 @@
        C020-MAIN-LINE-LOGIC.
            MOVE 98 TO W005-KEYBOARD-KEY-SWITCH.
            PERFORM C120-DISPLAY-NEW-SCREEN.
-           PERFORM C040-PROCESS-NAME-ENTRY
+           PERFORM C030-PROCESS-ID-ENTRY
                    THRU C100-PROCESS-SCREEN-EXIT
                    UNTIL W005-F9-KEY-ACTIVATED.
            PERFORM C980-EOJ-ROUTINE.
+           IF FILE-ACCESS-FLAG NOT EQUAL 0
+              CLOSE EMPLOYEE-ADDRESS-MASTER.
            STOP RUN.
+      *
+      *    ID FIELD ADDED TO MATCH ACCEPT4'S KEY FIELD (REQ029).
+       C030-PROCESS-ID-ENTRY.
+           ACCEPT ( 2, 30 )
+                  W010-EMPLOYEE-WK-ID.
+           ACCEPT W005-KEYBOARD-KEY-SWITCH FROM ESCAPE KEY.
+           IF W005-F9-KEY-ACTIVATED
+                  GO TO C100-PROCESS-SCREEN-EXIT.
       *
        C040-PROCESS-NAME-ENTRY.
            ACCEPT ( 3, 30 )
@@ -116,17 +150,30 @@
            ACCEPT W005-KEYBOARD-KEY-SWITCH FROM ESCAPE KEY.
            IF W005-F9-KEY-ACTIVATED
                   GO TO C100-PROCESS-SCREEN-EXIT.
+      *
+      *    ZIP+4 FOR PROG501'S LABEL/BARCODE OUTPUT (REQ033).
+       C090-PROCESS-ZIP-ENTRY.
+           ACCEPT ( 8, 30 )
+                  W010-EMPLOYEE-WK-ZIP.
+           ACCEPT W005-KEYBOARD-KEY-SWITCH FROM ESCAPE KEY.
+           IF W005-F9-KEY-ACTIVATED
+                  GO TO C100-PROCESS-SCREEN-EXIT.
+           EXHIBIT NAMED W010-EMPLOYEE-WK-ID     UPON PRINTER-DISPLAY.
            EXHIBIT NAMED W010-EMPLOYEE-WK-NAME   UPON PRINTER-DISPLAY.
            EXHIBIT NAMED W010-EMPLOYEE-WK-STREET UPON PRINTER-DISPLAY.
            EXHIBIT NAMED W010-EMPLOYEE-WK-CITY   UPON PRINTER-DISPLAY.
+           EXHIBIT NAMED W010-EMPLOYEE-WK-ZIP    UPON PRINTER-DISPLAY.
+           PERFORM C990-WRITE-EMPLOYEE-RECORD.
            ADD 1 TO W005-RECORD-ACCEPTED-COUNT.
            PERFORM C120-DISPLAY-NEW-SCREEN.
        C100-PROCESS-SCREEN-EXIT.   EXIT.
       *
        C120-DISPLAY-NEW-SCREEN.
-           MOVE  SPACES  TO  W010-EMPLOYEE-WK-NAME
+           MOVE  SPACES  TO  W010-EMPLOYEE-WK-ID
+                            W010-EMPLOYEE-WK-NAME
                             W010-EMPLOYEE-WK-STREET
-                            W010-EMPLOYEE-WK-CITY.
+                            W010-EMPLOYEE-WK-CITY
+                            W010-EMPLOYEE-WK-ZIP.
            DISPLAY SCREEN1-ADDRESS-ENTRY.
       /
        C980-EOJ-ROUTINE.
@@ -137,4 +184,22 @@
                                      UPON PRINTER-DISPLAY.
            EXHIBIT NAMED W005-RECORD-ACCEPTED-COUNT
                                      UPON PRINTER-DISPLAY.
+      *
+       C990-WRITE-EMPLOYEE-RECORD.
+      *    EXTEND, NOT OUTPUT -- SAME APPEND-WITHOUT-TRUNCATE IDIOM
+      *    ACCEPT4 USES AGAINST THIS SAME FILE (SEE REQ025).
+           IF FILE-ACCESS-FLAG EQUAL 0
+              OPEN EXTEND EMPLOYEE-ADDRESS-MASTER
+              ADD 1 TO FILE-ACCESS-FLAG.
+           MOVE W010-EMPLOYEE-WK-ID
+                            TO EMPLOYEE-ADDRESS-MASTER-ID
+           MOVE W010-EMPLOYEE-WK-NAME
+                            TO EMPLOYEE-ADDRESS-MASTER-NAME
+           MOVE W010-EMPLOYEE-WK-STREET
+                            TO EMPLOYEE-ADDRESS-MASTER-STREET
+           MOVE W010-EMPLOYEE-WK-CITY
+                            TO EMPLOYEE-ADDRESS-MASTER-CITY
+           MOVE W010-EMPLOYEE-WK-ZIP
+                            TO EMPLOYEE-ADDRESS-MASTER-ZIP
+           WRITE EMPLOYEE-ADDRESS-MASTER-RECORD.
 
\ No newline at end of file
