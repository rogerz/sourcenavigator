@@ -5,22 +5,271 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CONTROL-FILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WORK-CONTROL-FILE-STATUS.
+      *    BACKUP FILE NAMES ARE BUILT FROM TODAY'S DATE AT RUN TIME
+      *    (SEE WS-CONTROL-BACKUP-FILENAME/WS-NAMES-BACKUP-FILENAME)
+      *    SO A RE-RUN NEVER OVERWRITES A PRIOR DAY'S SAVED COPY.
+           SELECT CONTROL-BACKUP-FILE
+           ASSIGN TO WS-CONTROL-BACKUP-FILENAME
            ORGANIZATION IS SEQUENTIAL.
+      *    NAMES-LIST IS SEEN HERE ONLY AS AN OPAQUE 128-BYTE RECORD --
+      *    INST DOES NOT CARE ABOUT PATRON FIELD LAYOUT, IT JUST NEEDS
+      *    TO COPY EVERY RECORD OUT TO A BACKUP FILE BEFORE A REBUILD.
+           SELECT NAMES-LIST ASSIGN TO DISK
+           ACCESS MODE SEQUENTIAL
+           ORGANIZATION INDEXED
+           RECORD KEY NAMES-BACKUP-KEY
+           FILE STATUS IS WORK-NAMES-LIST-STATUS.
+           SELECT NAMES-BACKUP-FILE ASSIGN TO WS-NAMES-BACKUP-FILENAME
+           ORGANIZATION IS SEQUENTIAL.
+      *    TRACKS THE LAST KEY BACKED UP SO AN INTERRUPTED NAMES-LIST
+      *    SCAN CAN RESTART PARTWAY THROUGH INSTEAD OF FROM THE TOP
+      *    (REQ035).
+           SELECT NAMES-BACKUP-CHECKPOINT ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WORK-CHECKPOINT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+      *    SAME 36-BYTE LAYOUT AS COPYBOOKS/PATRON.CPY'S CONTROL-RECORD
+      *    (RECORD-COUNTER/CONTROL-ADD-COUNT/CONTROL-DELETE-COUNT/
+      *    CONTROL-EDIT-COUNT) SO THIS PROGRAM'S REBUILT CONTROL.DAT
+      *    MATCHES WHAT EVERY OTHER CONSUMER EXPECTS TO READ -- KEPT AS
+      *    ITS OWN 01 LEVEL RATHER THAN COPY PATRON SINCE THIS PROGRAM
+      *    ALSO DECLARES ITS OWN OPAQUE FD NAMES-LIST ABOVE, WHICH
+      *    WOULD COLLIDE WITH PATRON.CPY'S FD NAMES-LIST.
        FD CONTROL-FILE
           LABEL RECORDS STANDARD
           VALUE OF FILE-ID "CONTROL.DAT".
-       01 RECORD-COUNTER                                 PIC 9(9). 
+       01 CONTROL-RECORD.
+          05 RECORD-COUNTER                               PIC 9(9).
+          05 CONTROL-ADD-COUNT                            PIC 9(9).
+          05 CONTROL-DELETE-COUNT                         PIC 9(9).
+          05 CONTROL-EDIT-COUNT                           PIC 9(9).
+       FD CONTROL-BACKUP-FILE
+          LABEL RECORDS STANDARD.
+       01 CONTROL-BACKUP-RECORD                          PIC X(36).
+       FD NAMES-LIST
+          VALUE OF FILE-ID "NAMES.LST".
+       01 NAMES-BACKUP-RECORD.
+          05 NAMES-BACKUP-KEY                            PIC X(5).
+          05 NAMES-BACKUP-REST                           PIC X(159).
+       FD NAMES-BACKUP-FILE
+          LABEL RECORDS STANDARD.
+       01 NAMES-BACKUP-DUMP-RECORD                       PIC X(164).
+       FD NAMES-BACKUP-CHECKPOINT
+          LABEL RECORDS STANDARD
+          VALUE OF FILE-ID "NAMESBAK.CKP".
+       01 NAMES-BACKUP-CHECKPOINT-RECORD.
+          05 CKPT-LAST-KEY                               PIC X(5).
+          05 CKPT-SCAN-STATUS                            PIC X.
+             88 CKPT-SCAN-COMPLETE                       VALUE "0".
+             88 CKPT-SCAN-IN-PROGRESS                    VALUE "1".
        WORKING-STORAGE SECTION.
        01 FILE-EOF-FLAG                          PIC 9(9).
+       01 WORK-CONTROL-FILE-STATUS               PIC XX.
+       01 WORK-NAMES-LIST-STATUS                 PIC XX.
+       01 WORK-CHECKPOINT-STATUS                 PIC XX.
+       01 WORK-BACKUP-DATE                       PIC 9(6).
+       01 WS-CONTROL-BACKUP-FILENAME             PIC X(20).
+       01 WS-NAMES-BACKUP-FILENAME               PIC X(20).
+      *    HOW OFTEN THE CHECKPOINT FILE IS REWRITTEN DURING THE SCAN
+      *    (REQ035) -- EVERY 25TH RECORD KEEPS RESTART LOSS SMALL
+      *    WITHOUT REWRITING THE CHECKPOINT ON EVERY SINGLE RECORD.
+       01 W035-CHECKPOINT-INTERVAL               PIC 9(4) VALUE 25.
+       01 W035-CHECKPOINT-INTERVAL-COUNT         PIC 9(4) VALUE 0.
+       01 W035-RESTARTING-SWITCH                 PIC X VALUE "0".
+          88 W035-RESTARTING                         VALUE "1".
+      *    WHEN RUN FROM A SCHEDULER THIS PARAMETER CARRIES "BATCH" SO
+      *    THE RUN LEAVES AN AUDITABLE SUMMARY ON THE CONSOLE LOG
+      *    EVEN THOUGH NO OPERATOR IS WATCHING (REQ038).
+       01 W038-RUN-MODE-PARM                     PIC X(10).
+       01 W038-BATCH-MODE-SWITCH                 PIC X VALUE "0".
+          88 W038-BATCH-MODE                         VALUE "1".
+       01 W038-NAMES-BACKUP-COUNT                PIC 9(9) VALUE 0.
+      *    "PREVIEW" IN THE SAME RUN-MODE PARAMETER SLOT AS "BATCH"
+      *    PUTS INST INTO A DRY RUN -- IT STILL READS CONTROL.DAT AND
+      *    SCANS NAMES-LIST TO REPORT WHAT IT WOULD DO, BUT NEVER
+      *    WRITES THE BACKUP FILES, THE CHECKPOINT, OR CONTROL.DAT
+      *    ITSELF (REQ047).
+       01 W047-DRY-RUN-SWITCH                    PIC X VALUE "0".
+          88 W047-DRY-RUN-MODE                       VALUE "1".
+       01 W047-CONTROL-FILE-EXISTS-FLAG          PIC X VALUE "N".
+          88 W047-CONTROL-FILE-EXISTS                VALUE "Y".
+       01 W047-CURRENT-COUNTER                   PIC 9(9) VALUE 0.
 
        PROCEDURE DIVISION.
        C000-MAIN-LINE SECTION.
        C020-MAIN-LINE-LOGIC.
-           OPEN OUTPUT CONTROL-FILE.
-           MOVE 1 TO RECORD-COUNTER.
-           WRITE RECORD-COUNTER.
+           ACCEPT W038-RUN-MODE-PARM FROM COMMAND-LINE.
+           IF W038-RUN-MODE-PARM EQUAL "BATCH"
+               MOVE "1" TO W038-BATCH-MODE-SWITCH
+           ELSE IF W038-RUN-MODE-PARM EQUAL "PREVIEW"
+               MOVE "1" TO W047-DRY-RUN-SWITCH
+           END-IF.
+           ACCEPT WORK-BACKUP-DATE FROM DATE.
+           STRING "CONTROL." DELIMITED BY SIZE
+                  WORK-BACKUP-DATE DELIMITED BY SIZE
+                  ".BAK" DELIMITED BY SIZE
+                  INTO WS-CONTROL-BACKUP-FILENAME.
+           STRING "NAMES." DELIMITED BY SIZE
+                  WORK-BACKUP-DATE DELIMITED BY SIZE
+                  ".BAK" DELIMITED BY SIZE
+                  INTO WS-NAMES-BACKUP-FILENAME.
+           PERFORM C040-BACKUP-CONTROL-FILE.
+           PERFORM C060-BACKUP-NAMES-LIST.
+           IF W047-DRY-RUN-MODE
+               PERFORM C070-PRINT-DRY-RUN-PREVIEW
+           ELSE
+               OPEN OUTPUT CONTROL-FILE
+               MOVE 1 TO RECORD-COUNTER
+               MOVE ZERO TO CONTROL-ADD-COUNT
+                            CONTROL-DELETE-COUNT
+                            CONTROL-EDIT-COUNT
+               WRITE CONTROL-RECORD
+               CLOSE CONTROL-FILE
+               IF W038-BATCH-MODE
+                   PERFORM C080-PRINT-BATCH-SUMMARY
+               END-IF
+           END-IF.
+           GOBACK.
+
+       C040-BACKUP-CONTROL-FILE.
+      *    IF CONTROL.DAT ALREADY EXISTS, SAVE A COPY AS CONTROL.BAK
+      *    BEFORE THE RE-INITIALIZATION BELOW OVERWRITES IT -- UNLESS
+      *    THIS IS A DRY RUN, WHICH ONLY READS THE CURRENT COUNTER TO
+      *    REPORT IT AND WRITES NOTHING (REQ047).
+           OPEN INPUT CONTROL-FILE.
+           IF WORK-CONTROL-FILE-STATUS EQUAL "00"
+               MOVE "Y" TO W047-CONTROL-FILE-EXISTS-FLAG
+               IF NOT W047-DRY-RUN-MODE
+                   OPEN OUTPUT CONTROL-BACKUP-FILE
+               END-IF
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RECORD-COUNTER TO W047-CURRENT-COUNTER
+                       IF NOT W047-DRY-RUN-MODE
+                           MOVE CONTROL-RECORD TO CONTROL-BACKUP-RECORD
+                           WRITE CONTROL-BACKUP-RECORD
+                       END-IF
+               END-READ
+               IF NOT W047-DRY-RUN-MODE
+                   CLOSE CONTROL-BACKUP-FILE
+               END-IF
+           END-IF.
            CLOSE CONTROL-FILE.
-           STOP RUN.
-
\ No newline at end of file
+
+      *    SAME IDEA FOR THE PATRON FILE -- COPY IT TO NAMES.BAK
+      *    BEFORE ANY REBUILD TOUCHES IT, IF IT EXISTS AT ALL.  A
+      *    CHECKPOINT FILE TRACKS THE LAST KEY BACKED UP SO AN
+      *    INTERRUPTED SCAN RESUMES PARTWAY THROUGH INSTEAD OF
+      *    STARTING OVER (REQ035). A DRY RUN NEVER RESTARTS FROM OR
+      *    UPDATES THE CHECKPOINT AND NEVER WRITES NAMES.BAK -- IT
+      *    JUST COUNTS HOW MANY RECORDS A REAL RUN WOULD BACK UP
+      *    (REQ047).
+       C060-BACKUP-NAMES-LIST.
+           OPEN INPUT NAMES-LIST.
+           IF WORK-NAMES-LIST-STATUS EQUAL "00"
+               MOVE 0 TO FILE-EOF-FLAG
+               IF NOT W047-DRY-RUN-MODE
+                   PERFORM C062-CHECK-FOR-CHECKPOINT
+                   IF W035-RESTARTING
+                       OPEN EXTEND NAMES-BACKUP-FILE
+                       MOVE CKPT-LAST-KEY TO NAMES-BACKUP-KEY
+                       START NAMES-LIST KEY IS GREATER THAN
+                                               NAMES-BACKUP-KEY
+                           INVALID KEY
+                               MOVE 1 TO FILE-EOF-FLAG
+                       END-START
+                   ELSE
+                       OPEN OUTPUT NAMES-BACKUP-FILE
+                   END-IF
+               END-IF
+               PERFORM UNTIL FILE-EOF-FLAG EQUAL 1
+                   READ NAMES-LIST NEXT RECORD
+                       AT END
+                           MOVE 1 TO FILE-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO W038-NAMES-BACKUP-COUNT
+                           IF NOT W047-DRY-RUN-MODE
+                               MOVE NAMES-BACKUP-RECORD
+                                        TO NAMES-BACKUP-DUMP-RECORD
+                               WRITE NAMES-BACKUP-DUMP-RECORD
+                               PERFORM C064-UPDATE-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF NOT W047-DRY-RUN-MODE
+                   CLOSE NAMES-BACKUP-FILE
+                   PERFORM C066-CLEAR-CHECKPOINT
+               END-IF
+           END-IF.
+           CLOSE NAMES-LIST.
+      *
+      *    READS THE CHECKPOINT FILE LEFT BY A PRIOR RUN, IF ANY.
+      *    SETS W035-RESTARTING WHEN THAT RUN WAS INTERRUPTED
+      *    PARTWAY THROUGH THE SCAN (REQ035).
+       C062-CHECK-FOR-CHECKPOINT.
+           MOVE "0" TO W035-RESTARTING-SWITCH.
+           OPEN INPUT NAMES-BACKUP-CHECKPOINT.
+           IF WORK-CHECKPOINT-STATUS EQUAL "00"
+               READ NAMES-BACKUP-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-SCAN-IN-PROGRESS
+                           MOVE "1" TO W035-RESTARTING-SWITCH
+                       END-IF
+               END-READ
+               CLOSE NAMES-BACKUP-CHECKPOINT
+           END-IF.
+      *
+      *    REWRITES THE CHECKPOINT FILE EVERY W035-CHECKPOINT-INTERVAL
+      *    RECORDS WITH THE LAST KEY SUCCESSFULLY BACKED UP (REQ035).
+       C064-UPDATE-CHECKPOINT.
+           ADD 1 TO W035-CHECKPOINT-INTERVAL-COUNT.
+           IF W035-CHECKPOINT-INTERVAL-COUNT GREATER THAN
+                                     W035-CHECKPOINT-INTERVAL
+               MOVE NAMES-BACKUP-KEY TO CKPT-LAST-KEY
+               MOVE "1" TO CKPT-SCAN-STATUS
+               OPEN OUTPUT NAMES-BACKUP-CHECKPOINT
+               WRITE NAMES-BACKUP-CHECKPOINT-RECORD
+               CLOSE NAMES-BACKUP-CHECKPOINT
+               MOVE 0 TO W035-CHECKPOINT-INTERVAL-COUNT
+           END-IF.
+      *
+      *    SCAN FINISHED NORMALLY -- MARKS THE CHECKPOINT COMPLETE SO
+      *    THE NEXT RUN STARTS A FRESH BACKUP INSTEAD OF RESUMING
+      *    (REQ035).
+       C066-CLEAR-CHECKPOINT.
+           MOVE SPACES TO CKPT-LAST-KEY.
+           MOVE "0" TO CKPT-SCAN-STATUS.
+           OPEN OUTPUT NAMES-BACKUP-CHECKPOINT.
+           WRITE NAMES-BACKUP-CHECKPOINT-RECORD.
+           CLOSE NAMES-BACKUP-CHECKPOINT.
+      *
+      *    SHOWS WHAT A REAL RUN WOULD DO WITHOUT CHANGING ANYTHING ON
+      *    DISK -- REGARDLESS OF BATCH MODE, SINCE A DRY RUN IS ONLY
+      *    USEFUL IF ITS RESULTS ARE VISIBLE (REQ047).
+       C070-PRINT-DRY-RUN-PREVIEW.
+           DISPLAY "INST DRY RUN -- NO FILES WERE CHANGED".
+           IF W047-CONTROL-FILE-EXISTS
+               DISPLAY "CURRENT CONTROL.DAT RECORD-COUNTER: "
+                       W047-CURRENT-COUNTER
+           ELSE
+               DISPLAY "CONTROL.DAT DOES NOT EXIST YET"
+           END-IF.
+           DISPLAY "WOULD RESET RECORD-COUNTER TO 1".
+           DISPLAY "NAMES-LIST RECORDS THAT WOULD BE BACKED UP: "
+                   W038-NAMES-BACKUP-COUNT.
+      *
+      *    LEAVES AN AUDITABLE SUMMARY ON THE CONSOLE LOG FOR AN
+      *    UNATTENDED/SCHEDULER RUN, SINCE THERE IS NO OPERATOR THERE
+      *    TO SEE THE JOB RAN AT ALL (REQ038).
+       C080-PRINT-BATCH-SUMMARY.
+           DISPLAY "INST BATCH RUN COMPLETE FOR " WORK-BACKUP-DATE.
+           DISPLAY "CONTROL.DAT REBUILT, RECORD-COUNTER RESET TO 1".
+           DISPLAY "NAMES-LIST RECORDS BACKED UP: "
+                   W038-NAMES-BACKUP-COUNT.
