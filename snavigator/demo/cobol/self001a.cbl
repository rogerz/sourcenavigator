@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SELF001A.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           PRINTER IS PRINTER-DISPLAY.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAMES-LIST ASSIGN TO DISK
+           ACCESS MODE RANDOM
+           ORGANIZATION INDEXED
+           RECORD KEY PATRON-NUMBER.
+           SELECT CONTROL-FILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT CHAIN-LOG-FILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+
+      *    SAME teste COPYBOOK AS LIB001A/CIRC001A -- ALSO BRINGS IN
+      *    CONTROL-FILE'S FD EVEN THOUGH THIS PROGRAM NEVER OPENS IT.
+       copy patron.
+
+       copy chainlog.
+
+       WORKING-STORAGE SECTION.
+      *************************************************************
+      *                                                           *
+      *  KEY-SWITCH IS USED FOR THE RETURN VALUE OF INKEY         *
+      *                                                           *
+      *  KEY-SWITCH-? IS THE VALUE OF FUNCTION KEYS               *
+      *                                                           *
+      *************************************************************
+
+       01 KEY-SWITCH                              PIC X.
+      *    FUNCTION-KEY CONSTANTS -- SHARED ACROSS EVERY PROGRAM
+      *    THAT CALLS "INKEY" (REQ036).
+       copy funckeys.
+
+       01 SCRN-FUNC-KEYS.
+          05 F3                                   PIC X(6)
+                                                  VALUE SPACES.
+          05 F10                                  PIC X(6)
+                                                  VALUE SPACES.
+          05 F3-25-L                              PIC X(6)
+                                                  VALUE SPACES.
+          05 F10-25-L                             PIC X(6)
+                                                  VALUE SPACES.
+
+      ***************************************************************
+      *                                                             *
+      *   WORK-NAMES-RECORD IS THE WORKING STORAGE COPY OF THE      *
+      *                                                             *
+      *   DATA FILE, DISPLAY-ONLY HERE -- THIS PROGRAM NEVER WRITES *
+      *                                                             *
+      *   BACK TO NAMES-LIST.                                       *
+      ***************************************************************
+
+       01 WORK-NAMES-RECORD.
+          05 WORK-PATRON-NUMBER                       PIC X(5).
+          05 WORK-PATRON-NAME.
+             10 WORK-PATRON-NAME-FIRST                PIC X(15).
+             10 WORK-PATRON-NAME-MIDDLE               PIC X.
+             10 WORK-PATRON-NAME-LAST                 PIC X(20).
+          05 WORK-PATRON-ADDRESS.
+             10 WORK-PATRON-ADDRESS-ADD               PIC X(30).
+             10 WORK-PATRON-ADDRESS-ADD2              PIC X(30).
+             10 WORK-PATRON-ADDRESS-CITY              PIC X(9).
+             10 WORK-PATRON-ADDRESS-STATE             PIC X(2).
+             10 WORK-PATRON-ADDRESS-ZIP               PIC X(5).
+          05 WORK-PATRON-NEW-CARD-DATE.
+             10 WORK-PATRON-NEW-CARD-DATE-CC          PIC 99.
+             10 WORK-PATRON-NEW-CARD-DATE-YY          PIC 99.
+             10 WORK-PATRON-NEW-CARD-DATE-MM          PIC 99.
+             10 WORK-PATRON-NEW-CARD-DATE-DD          PIC 99.
+          05 WORK-PATRON-EXP-CARD-DATE.
+             10 WORK-PATRON-EXP-CARD-DATE-CC          PIC 99.
+             10 WORK-PATRON-EXP-CARD-DATE-YY          PIC 99.
+             10 WORK-PATRON-EXP-CARD-DATE-MM          PIC 99.
+             10 WORK-PATRON-EXP-CARD-DATE-DD          PIC 99.
+          05 WORK-PATRON-PHONE-NUMBER.
+             10 WORK-PATRON-PHONE-NUMBER-PRE          PIC X(3).
+             10 WORK-PATRON-PHONE-NUMBER-SUF          PIC X(4).
+          05 WORK-PATRON-LATE-BOOKS-FLAG              PIC X.
+          05 WORK-PATRON-LATE-BOOKS-COUNT             PIC 99.
+          05 WORK-PATRON-LATE-BOOKS-DUE-DATE.
+             10 WORK-PATRON-LATE-BOOKS-DUE-MM         PIC 99.
+             10 WORK-PATRON-LATE-BOOKS-DUE-DD         PIC 99.
+             10 WORK-PATRON-LATE-BOOKS-DUE-YY         PIC 99.
+          05 WORK-PATRON-LATE-MOVIE-FLAG              PIC X.
+          05 WORK-PATRON-LATE-MOVIE-COUNT             PIC 99.
+          05 WORK-PATRON-LATE-MOVIE-DUE-DATE.
+             10 WORK-PATRON-LATE-MOVIE-DUE-MM         PIC 99.
+             10 WORK-PATRON-LATE-MOVIE-DUE-DD         PIC 99.
+             10 WORK-PATRON-LATE-MOVIE-DUE-YY         PIC 99.
+          05 WORK-PATRON-HOUSEHOLD-NUMBER             PIC X(5).
+          05 WORK-PATRON-INACTIVE-FLAG                PIC X.
+
+       01 PASSWORD-ACCESS-FLAG                   PIC X.
+       01 CALLING-PRGM-NAME                      PIC X(12)
+                                                 VALUE "SELF001A.EXE".
+       01 CALLED-FROM-PRGM-NAME                  PIC X(12).
+       01 WORK-OPERATOR-ID                       PIC X(5).
+
+       SCREEN SECTION.
+
+      *****************************************************************
+      *  LOOKUP-ONLY SCREEN -- THE PATRON KEYS IN THEIR OWN CARD       *
+      *  NUMBER (THE ONE USING FIELD). EVERYTHING ELSE IS FROM, SO    *
+      *  ACCEPTING THIS SCREEN CAN NEVER CHANGE A PATRON RECORD --    *
+      *  THERE IS NO WRITE/REWRITE PATH IN THIS PROGRAM AT ALL.       *
+      *****************************************************************
+
+       01 SCREEN1-SELF-LOOKUP.
+          05 LINE 1 COLUMN 14       VALUE "P A T R O N"
+                                    HIGHLIGHT.
+          05 LINE 1 COLUMN 31       VALUE "C A R D   S T A T U S"
+                                    HIGHLIGHT.
+          05 LINE 1 COLUMN 58       VALUE "L O O K U P"
+                                    HIGHLIGHT.
+          05 LINE 2 COLUMN 1        HIGHLIGHT
+             VALUE "****************************************".
+          05 LINE 2 COLUMN 41       HIGHLIGHT
+             VALUE "****************************************".
+          05 LINE 4 COLUMN 2        HIGHLIGHT
+                                    VALUE "ENTER YOUR CARD NUMBER".
+          05 CARD-NUMBER            LINE 5 COLUMN 2
+                                    PIC X(5)
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    USING WORK-PATRON-NUMBER.
+          05 LINE 7 COLUMN 2        HIGHLIGHT
+                                    VALUE "NAME".
+          05 LINE 8 COLUMN 2        FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    PIC X(15)
+                                    FROM WORK-PATRON-NAME-FIRST.
+          05 LINE 8 COLUMN 18       FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    PIC X(20)
+                                    FROM WORK-PATRON-NAME-LAST.
+          05 LINE 10 COLUMN 2       HIGHLIGHT
+                                    VALUE "CARD EXPIRES".
+          05 LINE 11 COLUMN 2       FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    PIC 99
+                                    FROM WORK-PATRON-EXP-CARD-DATE-MM.
+          05 LINE 11 COLUMN 4       FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    VALUE "/".
+          05 LINE 11 COLUMN 5       FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    PIC 99
+                                    FROM WORK-PATRON-EXP-CARD-DATE-DD.
+          05 LINE 11 COLUMN 7       FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    VALUE "/".
+          05 LINE 11 COLUMN 8       FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    PIC 99
+                                    FROM WORK-PATRON-EXP-CARD-DATE-YY.
+          05 LINE 13 COLUMN 2       HIGHLIGHT
+                                    VALUE "LATE BOOKS".
+          05 LINE 14 COLUMN 2       FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    PIC X
+                                    FROM WORK-PATRON-LATE-BOOKS-FLAG.
+          05 LINE 13 COLUMN 14      HIGHLIGHT
+                                    VALUE "LATE MOVIES".
+          05 LINE 14 COLUMN 14      FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    PIC X
+                                    FROM WORK-PATRON-LATE-MOVIE-FLAG.
+          05 LINE 13 COLUMN 26      HIGHLIGHT
+                                    VALUE "INACTIVE".
+          05 LINE 14 COLUMN 26      FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    PIC X
+                                    FROM WORK-PATRON-INACTIVE-FLAG.
+
+       01 FUNC-KEYS.
+          05 LINE 23 COLUMN 18      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    VALUE "  F3  ".
+          05 LINE 23 COLUMN 74      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    VALUE "  F10 ".
+
+          05 LINE 24 COLUMN 18      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    PIC X(6)
+                                    FROM F3.
+          05 LINE 24 COLUMN 74      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    PIC X(6)
+                                    FROM F10.
+
+          05 LINE 25 COLUMN 18      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    PIC X(6)
+                                    FROM F3-25-L.
+          05 LINE 25 COLUMN 74      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    PIC X(6)
+                                    FROM F10-25-L.
+
+       01 CLS.
+          05 FOREGROUND-COLOR 6   BACKGROUND-COLOR 1
+                                  BLANK SCREEN.
+
+       PROCEDURE DIVISION CHAINING PASSWORD-ACCESS-FLAG
+                                   CALLED-FROM-PRGM-NAME
+                                   WORK-OPERATOR-ID.
+       C000-MAIN-LINE SECTION.
+       C020-MAIN-LINE-LOGIC.
+           OPEN INPUT NAMES-LIST.
+           PERFORM DO-ACCEPT-1-COMMAND UNTIL KEY-SWITCH
+                   EQUAL KEY-SWITCH-F10.
+           CLOSE NAMES-LIST.
+           PERFORM DO-LOG-CHAIN.
+           CHAIN CALLED-FROM-PRGM-NAME.
+       C200-DISPLAY-NEW-SCREEN.
+           DISPLAY CLS.
+           DISPLAY FUNC-KEYS.
+           MOVE SPACES TO WORK-NAMES-RECORD.
+           DISPLAY SCREEN1-SELF-LOOKUP.
+       MENU-1-MAIN.
+           MOVE " FIND " TO F3.
+           MOVE " EXIT " TO F10.
+           MOVE "PATRON" TO F3-25-L.
+           MOVE "      " TO F10-25-L.
+
+       DO-ACCEPT-1-COMMAND.
+           PERFORM MENU-1-MAIN.
+           PERFORM C200-DISPLAY-NEW-SCREEN.
+           PERFORM GET-IT.
+
+       GET-IT.
+           MOVE "N" TO KEY-SWITCH.
+           CALL "INKEY" USING KEY-SWITCH.
+           IF KEY-SWITCH EQUAL KEY-SWITCH-F3
+               PERFORM DO-FIND-PATRON.
+
+       DO-FIND-PATRON.
+           DISPLAY SCREEN1-SELF-LOOKUP.
+           ACCEPT CARD-NUMBER.
+           MOVE WORK-PATRON-NUMBER TO PATRON-NUMBER.
+           READ NAMES-LIST
+               INVALID KEY
+                   DISPLAY "NO CARD ON FILE WITH THAT NUMBER"
+               NOT INVALID KEY
+                   MOVE NAMES-RECORD TO WORK-NAMES-RECORD
+                   DISPLAY SCREEN1-SELF-LOOKUP
+           END-READ.
+
+       DO-LOG-CHAIN.
+      *    LOG THE RETURN HOP TO WHICHEVER MENU PROGRAM CHAINED IN,
+      *    SO THE TRIP THROUGH THIS PROGRAM SHOWS UP IN CHAINLOG.DAT.
+           OPEN EXTEND CHAIN-LOG-FILE.
+           ACCEPT CHAIN-LOG-DATE FROM DATE.
+           ACCEPT CHAIN-LOG-TIME FROM TIME.
+           MOVE CALLING-PRGM-NAME TO CHAIN-LOG-FROM-PRGM.
+           MOVE CALLED-FROM-PRGM-NAME TO CHAIN-LOG-TO-PRGM.
+           MOVE WORK-OPERATOR-ID TO CHAIN-LOG-OPERATOR.
+           WRITE CHAIN-LOG-RECORD.
+           CLOSE CHAIN-LOG-FILE.
