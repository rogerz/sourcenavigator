@@ -9,33 +9,227 @@
       *
        SPECIAL-NAMES.
            PRINTER IS PRINTER-DISPLAY.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *    WEEKLY TIME FILE -- ONE RECORD PER EMPLOYEE PER WEEK,
+      *    REPLACES THE SINGLE HARD-CODED HOURS/RATE PAIR THIS
+      *    PROGRAM USED TO COMPUTE ONE GROSS PAY FOR (REQ030).
+           SELECT PAYROLL-TIME-MASTER
+                  ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WORK-PAYROLL-TIME-STATUS.
+      *
+           SELECT PAYROLL-REGISTER
+                  ASSIGN TO PRINTER.
       *
       *
        DATA DIVISION.
       *
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
       *
+       copy payroll.
       *
-           01  W005-GROSS-PAY                   PIC 9(4)V99.
+       FD  PAYROLL-REGISTER
+           LABEL RECORDS OMITTED.
+       01  PAYROLL-REGISTER-LINE                     PIC  X(60).
       *
-           01  W005-BASE-PAY                    PIC 999V99 VALUE 500.
       *
-           01  W005-WEEK-HOURS                  PIC 99V99  VALUE 39.5.
+       WORKING-STORAGE SECTION.
+      *
+       01  W005-END-OF-FILE-SWITCH                  PIC X.
+           88  W005-END-OF-FILE                     VALUE "1".
+      *
+       01  WORK-PAYROLL-TIME-STATUS                 PIC XX.
+      *
+       01  W005-GROSS-PAY                           PIC 9(4)V99.
+      *
+      *    FLAT WITHHOLDING RATES -- A REAL SHOP WOULD DRIVE THESE OFF
+      *    FILING STATUS AND BRACKET TABLES; THIS BATCH JUST NEEDS A
+      *    GROSS-TO-NET RUN, SO ONE FEDERAL AND ONE STATE RATE APPLIED
+      *    TO GROSS PAY IS THE MAINTAINER'S CALL FOR NOW (REQ031).
+       01  W005-FEDERAL-TAX-RATE                    PIC V999 VALUE .150.
+       01  W005-STATE-TAX-RATE                      PIC V999 VALUE .050.
+       01  W005-FEDERAL-TAX                          PIC 9(4)V99.
+       01  W005-STATE-TAX                            PIC 9(4)V99.
+       01  W005-NET-PAY                              PIC 9(4)V99.
+      *
+       01  W005-EMPLOYEE-COUNT                      PIC 9(4) VALUE 0.
+      *
+      *    RUNNING TOTALS FOR THE FOOT OF THE REGISTER (REQ032).
+       01  W005-TOTAL-GROSS                          PIC 9(6)V99
+                                                      VALUE 0.
+       01  W005-TOTAL-FEDERAL-TAX                    PIC 9(6)V99
+                                                      VALUE 0.
+       01  W005-TOTAL-STATE-TAX                      PIC 9(6)V99
+                                                      VALUE 0.
+       01  W005-TOTAL-NET-PAY                        PIC 9(6)V99
+                                                      VALUE 0.
+      *
+      *    PAGE-BREAK TRACKING, SAME IDIOM PROG501 USES FOR ITS LABEL
+      *    RUN (REQ028) -- ONE DETAIL LINE PER EMPLOYEE HERE (REQ032).
+       01  W005-LINES-USED-ON-PAGE                  PIC 99 VALUE 0.
+       01  W005-MAX-LINES-PER-PAGE                  PIC 99 VALUE 54.
+      *
+       01  W005-HEADING-LINE-1.
+           05  FILLER                     PIC X(32) VALUE
+               "CHAP426 WEEKLY PAYROLL REGISTER".
+       01  W005-HEADING-LINE-2.
+           05  FILLER                     PIC X(5)  VALUE "ID".
+           05  FILLER                     PIC X(9)  VALUE "HOURS".
+           05  FILLER                     PIC X(9)  VALUE "RATE".
+           05  FILLER                     PIC X(10) VALUE "GROSS".
+           05  FILLER                     PIC X(10) VALUE "FED TAX".
+           05  FILLER                     PIC X(10) VALUE "ST TAX".
+           05  FILLER                     PIC X(8)  VALUE "NET".
+      *
+       01  W005-TOTAL-LINE.
+           05  FILLER                       PIC X(9) VALUE
+               "TOTALS".
+           05  FILLER                       PIC X(9) VALUE SPACES.
+           05  W005-TOTAL-GROSS-OUT                 PIC ZZZZZ9.99.
+           05  FILLER                       PIC X(1) VALUE SPACES.
+           05  W005-TOTAL-FED-OUT                   PIC ZZZZZ9.99.
+           05  FILLER                       PIC X(1) VALUE SPACES.
+           05  W005-TOTAL-STATE-OUT                 PIC ZZZZZ9.99.
+           05  FILLER                       PIC X(1) VALUE SPACES.
+           05  W005-TOTAL-NET-OUT                   PIC ZZZZZ9.99.
+      *
+      *    AVERAGE GROSS PAY PER EMPLOYEE, GUARDED AGAINST A ZERO
+      *    EMPLOYEE COUNT THE SAME WAY CHAP17'S DEMO DIVIDE GUARDS
+      *    AGAINST A ZERO DIVISOR, WITH ON SIZE ERROR (REQ049).
+       01  W005-AVERAGE-GROSS                        PIC 9(6)V99
+                                                      VALUE 0.
+       01  W005-AVERAGE-LINE.
+           05  FILLER                       PIC X(18) VALUE
+               "AVG GROSS/EMPLOYEE".
+           05  W005-AVERAGE-GROSS-OUT               PIC ZZZZZ9.99.
+      *
+       01  W005-DETAIL-LINE.
+           05  W005-DETAIL-ID                        PIC X(5).
+           05  FILLER                       PIC X(2) VALUE SPACES.
+           05  W005-DETAIL-HOURS                     PIC ZZ9.99.
+           05  FILLER                       PIC X(2) VALUE SPACES.
+           05  W005-DETAIL-RATE                      PIC ZZ9.99.
+           05  FILLER                       PIC X(2) VALUE SPACES.
+           05  W005-DETAIL-GROSS                     PIC ZZZ9.99.
+           05  FILLER                       PIC X(2) VALUE SPACES.
+           05  W005-DETAIL-FED-TAX                   PIC ZZZ9.99.
+           05  FILLER                       PIC X(2) VALUE SPACES.
+           05  W005-DETAIL-STATE-TAX                 PIC ZZZ9.99.
+           05  FILLER                       PIC X(2) VALUE SPACES.
+           05  W005-DETAIL-NET                       PIC ZZZ9.99.
       *
       *
        PROCEDURE DIVISION.
       *
        MAIN-LINE-LOGIC.
-           GO TO PRINT-COMPUTED-VALUE.
       *
-      *
-       PRINT-COMPUTED-VALUE.
-           COMPUTE W005-GROSS-PAY ROUNDED =
-             W005-BASE-PAY * ( 1 + 1.5 * ( W005-WEEK-HOURS - 35 ) / 35 ).
-           DISPLAY W005-GROSS-PAY.
-           COMPUTE W005-GROSS-PAY ROUNDED =
-             W005-BASE-PAY * ( 1 + ( 1.5 / 35 ) 
-                           * ( W005-WEEK-HOURS - 35)).
-           DISPLAY W005-GROSS-PAY.
+           PERFORM C010-RUN-WEEKLY-PAYROLL.
            STOP RUN.
-
\ No newline at end of file
+      *
+      *    READS EVERY TIME RECORD FOR THE WEEK AND PRINTS ONE GROSS
+      *    PAY LINE PER EMPLOYEE -- THE BATCH REPLACEMENT FOR THE OLD
+      *    TWO-CONSTANT DEMO COMPUTE (REQ030).
+       C010-RUN-WEEKLY-PAYROLL.
+      *
+           OPEN INPUT PAYROLL-TIME-MASTER.
+           OPEN OUTPUT PAYROLL-REGISTER.
+           PERFORM C015-PRINT-REPORT-HEADINGS.
+           MOVE "0" TO W005-END-OF-FILE-SWITCH.
+           PERFORM C020-READ-TIME-RECORD.
+           PERFORM UNTIL W005-END-OF-FILE
+              PERFORM C030-COMPUTE-GROSS-PAY
+              PERFORM C035-COMPUTE-WITHHOLDING
+              PERFORM C040-PRINT-DETAIL-LINE
+              ADD 1 TO W005-EMPLOYEE-COUNT
+              PERFORM C020-READ-TIME-RECORD
+           END-PERFORM.
+           PERFORM C050-PRINT-TOTALS-LINE.
+           CLOSE PAYROLL-TIME-MASTER.
+           CLOSE PAYROLL-REGISTER.
+           DISPLAY "CHAP426 PAYROLL RUN COMPLETE, EMPLOYEES PROCESSED:"
+           DISPLAY W005-EMPLOYEE-COUNT.
+      *
+       C020-READ-TIME-RECORD.
+      *
+           READ PAYROLL-TIME-MASTER
+                AT END MOVE "1" TO W005-END-OF-FILE-SWITCH.
+      *
+      *    TIME-AND-A-HALF OVER A 35-HOUR BASE WEEK, SAME FORMULA THE
+      *    ORIGINAL DEMO COMPUTE USED, NOW DRIVEN BY EACH EMPLOYEE'S
+      *    OWN HOURS AND RATE INSTEAD OF ONE SHARED CONSTANT (REQ030).
+       C030-COMPUTE-GROSS-PAY.
+      *
+           IF PAYROLL-TIME-HOURS GREATER THAN 35
+              COMPUTE W005-GROSS-PAY ROUNDED =
+                 PAYROLL-TIME-RATE * 35
+                 + PAYROLL-TIME-RATE * 1.5
+                       * (PAYROLL-TIME-HOURS - 35)
+           ELSE
+              COMPUTE W005-GROSS-PAY ROUNDED =
+                 PAYROLL-TIME-RATE * PAYROLL-TIME-HOURS.
+      *
+      *    FEDERAL AND STATE WITHHOLDING OFF GROSS PAY, AND THE
+      *    RESULTING NET (REQ031).
+       C035-COMPUTE-WITHHOLDING.
+      *
+           COMPUTE W005-FEDERAL-TAX ROUNDED =
+                 W005-GROSS-PAY * W005-FEDERAL-TAX-RATE.
+           COMPUTE W005-STATE-TAX ROUNDED =
+                 W005-GROSS-PAY * W005-STATE-TAX-RATE.
+           COMPUTE W005-NET-PAY ROUNDED =
+                 W005-GROSS-PAY - W005-FEDERAL-TAX - W005-STATE-TAX.
+      *
+      *    TITLE AND COLUMN HEADINGS -- PRINTED ONCE AT JOB START AND
+      *    AGAIN AT THE TOP OF EVERY NEW PAGE (REQ032).
+       C015-PRINT-REPORT-HEADINGS.
+      *
+           MOVE W005-HEADING-LINE-1 TO PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE AFTER ADVANCING PAGE.
+           MOVE W005-HEADING-LINE-2 TO PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE AFTER ADVANCING 2 LINES.
+           MOVE 3 TO W005-LINES-USED-ON-PAGE.
+      *
+       C040-PRINT-DETAIL-LINE.
+      *
+           IF W005-LINES-USED-ON-PAGE GREATER THAN
+                        W005-MAX-LINES-PER-PAGE
+              PERFORM C015-PRINT-REPORT-HEADINGS.
+           MOVE PAYROLL-TIME-EMPLOYEE-ID TO W005-DETAIL-ID.
+           MOVE PAYROLL-TIME-HOURS       TO W005-DETAIL-HOURS.
+           MOVE PAYROLL-TIME-RATE        TO W005-DETAIL-RATE.
+           MOVE W005-GROSS-PAY           TO W005-DETAIL-GROSS.
+           MOVE W005-FEDERAL-TAX         TO W005-DETAIL-FED-TAX.
+           MOVE W005-STATE-TAX           TO W005-DETAIL-STATE-TAX.
+           MOVE W005-NET-PAY             TO W005-DETAIL-NET.
+           MOVE W005-DETAIL-LINE         TO PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE AFTER ADVANCING 1 LINE.
+           ADD 1 TO W005-LINES-USED-ON-PAGE.
+           ADD W005-GROSS-PAY     TO W005-TOTAL-GROSS.
+           ADD W005-FEDERAL-TAX   TO W005-TOTAL-FEDERAL-TAX.
+           ADD W005-STATE-TAX     TO W005-TOTAL-STATE-TAX.
+           ADD W005-NET-PAY       TO W005-TOTAL-NET-PAY.
+      *
+      *    FOOT-OF-REPORT TOTALS ACROSS EVERY EMPLOYEE PROCESSED
+      *    (REQ032).
+       C050-PRINT-TOTALS-LINE.
+      *
+           MOVE W005-TOTAL-GROSS       TO W005-TOTAL-GROSS-OUT.
+           MOVE W005-TOTAL-FEDERAL-TAX TO W005-TOTAL-FED-OUT.
+           MOVE W005-TOTAL-STATE-TAX   TO W005-TOTAL-STATE-OUT.
+           MOVE W005-TOTAL-NET-PAY     TO W005-TOTAL-NET-OUT.
+           MOVE W005-TOTAL-LINE        TO PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE AFTER ADVANCING 2 LINES.
+      *    A WEEK WITH NO TIME RECORDS WOULD DIVIDE BY ZERO HERE --
+      *    ON SIZE ERROR LEAVES THE AVERAGE AT ZERO INSTEAD OF
+      *    ABENDING THE RUN (REQ049).
+           DIVIDE W005-TOTAL-GROSS BY W005-EMPLOYEE-COUNT
+               GIVING W005-AVERAGE-GROSS ROUNDED
+               ON SIZE ERROR
+                   MOVE ZERO TO W005-AVERAGE-GROSS
+           END-DIVIDE.
+           MOVE W005-AVERAGE-GROSS     TO W005-AVERAGE-GROSS-OUT.
+           MOVE W005-AVERAGE-LINE      TO PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE AFTER ADVANCING 1 LINE.
