@@ -0,0 +1,314 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOOK001A.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           PRINTER IS PRINTER-DISPLAY.
+
+
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOKS-LIST ASSIGN TO DISK
+           ACCESS MODE RANDOM
+           ORGANIZATION INDEXED
+           RECORD KEY BOOK-NUMBER
+           FILE STATUS IS WORK-BOOKS-LIST-STATUS.
+           SELECT BOOK-CONTROL-FILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WORK-BOOK-CONTROL-STATUS.
+           SELECT CHAIN-LOG-FILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       copy chainlog.
+
+       FD BOOKS-LIST
+          LABEL RECORDS STANDARD
+          VALUE OF FILE-ID "BOOKS.LST".
+       01 BOOKS-RECORD.
+          05 BOOK-NUMBER                           PIC X(5).
+          05 BOOK-TITLE                            PIC X(30).
+          05 BOOK-AUTHOR                           PIC X(25).
+          05 BOOK-MEDIA-TYPE                       PIC X(6).
+          05 BOOK-STATUS-FLAG                      PIC X.
+
+       FD BOOK-CONTROL-FILE
+          LABEL RECORDS STANDARD
+          VALUE OF FILE-ID "BOOKCTL.DAT".
+       01 BOOK-RECORD-COUNTER                      PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+      *************************************************************
+      *                                                           *
+      *  KEY-SWITCH IS USED FOR THE RETURN VALUE OF INKEY         *
+      *                                                           *
+      *  KEY-SWITCH-? IS THE VALUE OF FUNCTION KEYS               *
+      *                                                           *
+      *************************************************************
+
+       01 KEY-SWITCH                              PIC X.
+      *    FUNCTION-KEY CONSTANTS -- SHARED ACROSS EVERY PROGRAM
+      *    THAT CALLS "INKEY" (REQ036).
+       copy funckeys.
+
+       01 SCRN-FUNC-KEYS.
+          05 F1                                   PIC X(6)
+                                                  VALUE SPACES.
+          05 F2                                   PIC X(6)
+                                                  VALUE SPACES.
+          05 F3                                   PIC X(6)
+                                                  VALUE SPACES.
+          05 F4                                   PIC X(6)
+                                                  VALUE SPACES.
+          05 F5                                   PIC X(6)
+                                                  VALUE SPACES.
+          05 F6                                   PIC X(6)
+                                                  VALUE SPACES.
+          05 F7                                   PIC X(6)
+                                                  VALUE SPACES.
+          05 F8                                   PIC X(6)
+                                                  VALUE SPACES.
+          05 F9                                   PIC X(6)
+                                                  VALUE SPACES.
+          05 F10                                  PIC X(6)
+                                                  VALUE SPACES.
+          05 F1-25-L                              PIC X(6)
+                                                  VALUE SPACES.
+          05 F2-25-L                              PIC X(6)
+                                                  VALUE SPACES.
+          05 F3-25-L                              PIC X(6)
+                                                  VALUE SPACES.
+          05 F4-25-L                              PIC X(6)
+                                                  VALUE SPACES.
+          05 F5-25-L                              PIC X(6)
+                                                  VALUE SPACES.
+          05 F6-25-L                              PIC X(6)
+                                                  VALUE SPACES.
+          05 F7-25-L                              PIC X(6)
+                                                  VALUE SPACES.
+          05 F8-25-L                              PIC X(6)
+                                                  VALUE SPACES.
+          05 F9-25-L                              PIC X(6)
+                                                  VALUE SPACES.
+          05 F10-25-L                             PIC X(6)
+                                                  VALUE SPACES.
+
+      ***************************************************************
+      *                                                             *
+      *   WORK-BOOKS-RECORD IS THE WORKING STORAGE COPY OF THE      *
+      *                                                             *
+      *   DATA FILE, ALL EDITING, DISPLAYING, AND DATA ENTRY USES   *
+      *                                                             *
+      *   THESE FIELDS.                                             *
+      ***************************************************************
+
+       01 WORK-BOOKS-RECORD.
+          05 WORK-BOOK-NUMBER                      PIC X(5).
+          05 WORK-BOOK-TITLE                       PIC X(30).
+          05 WORK-BOOK-AUTHOR                      PIC X(25).
+          05 WORK-BOOK-MEDIA-TYPE                  PIC X(6).
+          05 WORK-BOOK-STATUS-FLAG                 PIC X.
+       01 PASSWORD-ACCESS-FLAG                   PIC X.
+       01 CALLING-PRGM-NAME                      PIC X(12)
+                                                 VALUE "BOOK001A.EXE".
+       01 CALLED-FROM-PRGM-NAME                  PIC X(12).
+       01 WORK-OPERATOR-ID                       PIC X(5).
+       01 WORK-BOOKS-LIST-STATUS                 PIC XX.
+       01 WORK-BOOK-CONTROL-STATUS               PIC XX.
+       SCREEN SECTION.
+
+       01 SCREEN1-BOOK-ENTRY.
+          05 LINE 1 COLUMN 20      VALUE "B O O K   A N D"
+                                    HIGHLIGHT.
+          05 LINE 1 COLUMN 38      VALUE "M E D I A   C A T A L O G"
+                                    HIGHLIGHT.
+          05 LINE 2 COLUMN 1        HIGHLIGHT
+             VALUE "****************************************".
+          05 LINE 2 COLUMN 41       HIGHLIGHT
+             VALUE "****************************************".
+          05 LINE 4 COLUMN 2        HIGHLIGHT
+                                    VALUE "CATALOG NUMBER".
+          05 CATALOG-NUMBER         LINE 5 COLUMN 4
+                                    PIC X(5)
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    USING WORK-BOOK-NUMBER.
+          05 LINE 7 COLUMN 2        HIGHLIGHT
+                                    VALUE "TITLE".
+          05 TITLE-ENTRY            LINE 8 COLUMN 2
+                                    PIC X(30)
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    USING WORK-BOOK-TITLE.
+          05 LINE 10 COLUMN 2       HIGHLIGHT
+                                    VALUE "AUTHOR".
+          05 AUTHOR-ENTRY           LINE 11 COLUMN 2
+                                    PIC X(25)
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    USING WORK-BOOK-AUTHOR.
+          05 LINE 13 COLUMN 2       HIGHLIGHT
+                                    VALUE "MEDIA (BOOK/VIDEO/AUDIO)".
+          05 MEDIA-ENTRY            LINE 14 COLUMN 2
+                                    PIC X(6)
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    USING WORK-BOOK-MEDIA-TYPE.
+          05 LINE 16 COLUMN 2       HIGHLIGHT
+                                    VALUE "STATUS A=ACTIVE W=WITHDRAWN".
+          05 STATUS-ENTRY           LINE 17 COLUMN 2
+                                    PIC X
+                                    FOREGROUND-COLOR 7
+                                    BACKGROUND-COLOR 6
+                                    HIGHLIGHT
+                                    USING WORK-BOOK-STATUS-FLAG.
+
+       01 FUNC-KEYS.
+          05 LINE 23 COLUMN 2       FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    VALUE "  F1  ".
+          05 LINE 23 COLUMN 10      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    VALUE "  F2  ".
+          05 LINE 23 COLUMN 18      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    VALUE "  F3  ".
+          05 LINE 23 COLUMN 26      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    VALUE "  F4  ".
+          05 LINE 23 COLUMN 34      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    VALUE "  F5  ".
+          05 LINE 23 COLUMN 74      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    VALUE "  F10 ".
+
+          05 LINE 24 COLUMN 2       FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    PIC X(6)
+                                    FROM F1.
+          05 LINE 24 COLUMN 34      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    PIC X(6)
+                                    FROM F5.
+          05 LINE 24 COLUMN 74      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    PIC X(6)
+                                    FROM F10.
+
+          05 LINE 25 COLUMN 2       FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    PIC X(6)
+                                    FROM F1-25-L.
+          05 LINE 25 COLUMN 34      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    PIC X(6)
+                                    FROM F5-25-L.
+          05 LINE 25 COLUMN 74      FOREGROUND-COLOR 1
+                                    BACKGROUND-COLOR 7
+                                    PIC X(6)
+                                    FROM F10-25-L.
+
+       01 CLS.
+          05 FOREGROUND-COLOR 6   BACKGROUND-COLOR 1
+                                  BLANK SCREEN.
+
+
+       PROCEDURE DIVISION CHAINING PASSWORD-ACCESS-FLAG
+                                   CALLED-FROM-PRGM-NAME
+                                   WORK-OPERATOR-ID.
+       C000-MAIN-LINE SECTION.
+       C020-MAIN-LINE-LOGIC.
+           PERFORM C200-DISPLAY-NEW-SCREEN.
+      *    BOOKS-LIST IS INDEXED ON BOOK-NUMBER, SO A NEW ADD DOES NOT
+      *    NEED THE FILE POSITIONED AT THE LAST RECORD THE WAY A
+      *    SEQUENTIAL FILE WOULD -- THE KEYED WRITE FINDS ITS OWN SLOT.
+      *    OPEN OUTPUT WOULD TRUNCATE THE WHOLE FILE ON EVERY CHAIN IN,
+      *    AND THE OLD READ-EOF LOOP HAD NO KEY/NEXT RECORD/AT END
+      *    CLAUSE SO IT NEVER ACTUALLY SCANNED ANYTHING ON THIS
+      *    ACCESS MODE RANDOM FILE.
+      *    ON A FRESH SYSTEM BOOKS.LST DOES NOT EXIST YET -- NOTHING
+      *    ELSE IN THE REPO EVER CREATES IT -- SO CREATE AN EMPTY ONE
+      *    THE FIRST TIME OPEN I-O CANNOT FIND IT.
+           OPEN I-O BOOKS-LIST.
+           IF WORK-BOOKS-LIST-STATUS NOT EQUAL "00"
+               OPEN OUTPUT BOOKS-LIST
+               CLOSE BOOKS-LIST
+               OPEN I-O BOOKS-LIST
+           END-IF.
+           PERFORM DO-ACCEPT-1-COMMAND UNTIL KEY-SWITCH
+                   EQUAL KEY-SWITCH-F10.
+           CLOSE BOOKS-LIST.
+           PERFORM DO-LOG-CHAIN.
+           CHAIN CALLED-FROM-PRGM-NAME.
+       C200-DISPLAY-NEW-SCREEN.
+           DISPLAY CLS.
+           DISPLAY FUNC-KEYS.
+           MOVE SPACES TO        WORK-BOOK-NUMBER
+                                 WORK-BOOK-TITLE
+                                 WORK-BOOK-AUTHOR
+                                 WORK-BOOK-MEDIA-TYPE.
+           MOVE "A" TO           WORK-BOOK-STATUS-FLAG.
+           DISPLAY SCREEN1-BOOK-ENTRY.
+       MENU-1-MAIN.
+           MOVE "      " TO F1.
+           MOVE "      " TO F2.
+           MOVE "      " TO F3.
+           MOVE "      " TO F4.
+           MOVE "  ADD " TO F5.
+           MOVE " EXIT " TO F10.
+           MOVE "      " TO F1-25-L.
+           MOVE "      " TO F2-25-L.
+           MOVE "      " TO F3-25-L.
+           MOVE "      " TO F4-25-L.
+           MOVE "RECORD" TO F5-25-L.
+           MOVE "      " TO F10-25-L.
+
+       DO-ACCEPT-1-COMMAND.
+           PERFORM MENU-1-MAIN.
+           PERFORM C200-DISPLAY-NEW-SCREEN.
+           PERFORM GET-IT.
+
+       GET-IT.
+      *    SAME FRESH-SYSTEM PROBLEM AS BOOKS-LIST -- BOOKCTL.DAT HAS
+      *    TO EXIST WITH A SEEDED COUNTER BEFORE THE ADD LOGIC BELOW
+      *    CAN READ/REWRITE IT.
+           OPEN I-O BOOK-CONTROL-FILE.
+           IF WORK-BOOK-CONTROL-STATUS NOT EQUAL "00"
+               OPEN OUTPUT BOOK-CONTROL-FILE
+               MOVE 1 TO BOOK-RECORD-COUNTER
+               WRITE BOOK-RECORD-COUNTER
+               CLOSE BOOK-CONTROL-FILE
+               OPEN I-O BOOK-CONTROL-FILE
+           END-IF.
+           MOVE "N" TO KEY-SWITCH.
+           CALL "INKEY" USING KEY-SWITCH.
+           IF  KEY-SWITCH EQUAL KEY-SWITCH-F5
+               DISPLAY SCREEN1-BOOK-ENTRY
+               ACCEPT SCREEN1-BOOK-ENTRY
+               MOVE WORK-BOOKS-RECORD TO BOOKS-RECORD
+               WRITE BOOKS-RECORD
+               READ BOOK-CONTROL-FILE
+               ADD 1 TO BOOK-RECORD-COUNTER
+               REWRITE BOOK-RECORD-COUNTER
+               CLOSE BOOK-CONTROL-FILE
+           ELSE
+               CLOSE BOOK-CONTROL-FILE.
+
+       DO-LOG-CHAIN.
+      *    LOG THE RETURN HOP TO WHICHEVER MENU PROGRAM CHAINED IN,
+      *    SO THE TRIP THROUGH THIS PROGRAM SHOWS UP IN CHAINLOG.DAT.
+           OPEN EXTEND CHAIN-LOG-FILE.
+           ACCEPT CHAIN-LOG-DATE FROM DATE.
+           ACCEPT CHAIN-LOG-TIME FROM TIME.
+           MOVE CALLING-PRGM-NAME TO CHAIN-LOG-FROM-PRGM.
+           MOVE CALLED-FROM-PRGM-NAME TO CHAIN-LOG-TO-PRGM.
+           MOVE WORK-OPERATOR-ID TO CHAIN-LOG-OPERATOR.
+           WRITE CHAIN-LOG-RECORD.
+           CLOSE CHAIN-LOG-FILE.
