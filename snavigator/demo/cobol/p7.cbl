@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STFINIT.
+      ***************************************************************
+      *                                                             *
+      *   ONE-TIME SETUP UTILITY (REQ006) -- MAIN01A'S STAFF LOGIN  *
+      *   READS STAFF.DAT BUT NOTHING EVER WRITES THE FIRST RECORD  *
+      *   TO IT, SO ON A FRESH SYSTEM EVERY LOGIN FAILS AND THREE   *
+      *   BAD ATTEMPTS LOCKS THE WHOLE SYSTEM OUT BEFORE ANYONE CAN *
+      *   GET IN. RUN THIS ONCE, BEFORE THE FIRST LOGIN, TO CREATE  *
+      *   STAFF.DAT WITH ONE DEFAULT RECORD. IF STAFF.DAT ALREADY   *
+      *   EXISTS THIS LEAVES IT ALONE SO A RE-RUN NEVER WIPES OUT   *
+      *   STAFF ADDED SINCE.                                       *
+      *                                                             *
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STAFF-FILE ASSIGN TO DISK
+           ACCESS MODE RANDOM
+           ORGANIZATION INDEXED
+           RECORD KEY STAFF-ID
+           FILE STATUS IS WORK-STAFF-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STAFF-FILE
+          LABEL RECORDS STANDARD
+          VALUE OF FILE-ID "STAFF.DAT".
+       01 STAFF-RECORD.
+          05 STAFF-ID                              PIC X(5).
+          05 STAFF-PIN                             PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       01 WORK-STAFF-FILE-STATUS                  PIC XX.
+
+       PROCEDURE DIVISION.
+       C000-MAIN-LINE SECTION.
+       C020-MAIN-LINE-LOGIC.
+           OPEN INPUT STAFF-FILE.
+           IF WORK-STAFF-FILE-STATUS EQUAL "00"
+               CLOSE STAFF-FILE
+               DISPLAY "STAFF.DAT ALREADY EXISTS -- NO ACTION TAKEN"
+           ELSE
+               OPEN OUTPUT STAFF-FILE
+               MOVE "00001" TO STAFF-ID
+               MOVE "0000" TO STAFF-PIN
+               WRITE STAFF-RECORD
+               CLOSE STAFF-FILE
+               DISPLAY "STAFF.DAT CREATED -- DEFAULT LOGIN 00001/0000"
+               DISPLAY "CHANGE THE DEFAULT PIN BEFORE GOING LIVE"
+           END-IF.
+           GOBACK.
