@@ -0,0 +1,31 @@
+      *****************************************************************
+      *  FUNCKEYS -- COPY INTO WORKING-STORAGE SECTION. DEFINES THE   *
+      *  FUNCTION-KEY CONSTANTS RETURNED BY CALL "INKEY" (USED AS A   *
+      *  WORKAROUND FOR A COMPILER ERROR ON ESCAPE KEY ENTRANCE -- SEE*
+      *  MAIN01A). EVERY PROGRAM THAT CALLS "INKEY" COMPARED ITS OWN  *
+      *  COPY OF THESE SAME TEN VALUES; THEY ARE NOW DEFINED ONCE HERE*
+      *  SO A FUTURE KEYBOARD/TERMINAL CHANGE ONLY HAS TO BE MADE IN  *
+      *  ONE PLACE (REQ036). THE COPYING PROGRAM STILL DECLARES ITS   *
+      *  OWN PIC X RETURN-VALUE FIELD (E.G. KEY-SWITCH) TO COMPARE    *
+      *  AGAINST THESE CONSTANTS.                                     *
+      *****************************************************************
+       01 KEY-SWITCH-F1                           PIC X
+                                                  VALUE ";".
+       01 KEY-SWITCH-F2                           PIC X
+                                                  VALUE "<".
+       01 KEY-SWITCH-F3                           PIC X
+                                                  VALUE "=".
+       01 KEY-SWITCH-F4                           PIC X
+                                                  VALUE ">".
+       01 KEY-SWITCH-F5                           PIC X
+                                                  VALUE "?".
+       01 KEY-SWITCH-F6                           PIC X
+                                                  VALUE "@".
+       01 KEY-SWITCH-F7                           PIC X
+                                                  VALUE "A".
+       01 KEY-SWITCH-F8                           PIC X
+                                                  VALUE "B".
+       01 KEY-SWITCH-F9                           PIC X
+                                                  VALUE "C".
+       01 KEY-SWITCH-F10                          PIC X
+                                                  VALUE "D".
