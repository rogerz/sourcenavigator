@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  CHAINLOG -- COPY INTO FILE SECTION. DEFINES CHAIN-LOG-FILE,  *
+      *  ONE RECORD PER CHAIN HOP BETWEEN MENU PROGRAMS (MAIN01A AND  *
+      *  EVERYTHING IT CHAINS TO AND BACK FROM). THE COPYING PROGRAM  *
+      *  MUST STILL DECLARE, IN FILE-CONTROL:                        *
+      *      SELECT CHAIN-LOG-FILE ASSIGN TO DISK                    *
+      *      ORGANIZATION IS SEQUENTIAL.                             *
+      *****************************************************************
+       FD  CHAIN-LOG-FILE
+           VALUE OF FILE-ID "CHAINLOG.DAT".
+       01  CHAIN-LOG-RECORD.
+           05  CHAIN-LOG-DATE                  PIC 9(6).
+           05  CHAIN-LOG-TIME                  PIC 9(8).
+           05  CHAIN-LOG-FROM-PRGM             PIC X(12).
+           05  CHAIN-LOG-TO-PRGM               PIC X(12).
+           05  CHAIN-LOG-OPERATOR              PIC X(5).
