@@ -0,0 +1,75 @@
+      *****************************************************************
+      *  PATRON -- THE SHARED PATRON-RECORD LAYOUT. COPY INTO FILE    *
+      *  SECTION. DEFINES BOTH NAMES-LIST (THE PATRON MASTER) AND    *
+      *  CONTROL-FILE (THE RECORD COUNTERS LIB001A MAINTAINS AGAINST *
+      *  IT), SINCE EVERY PROGRAM THAT TOUCHES ONE TOUCHES THE OTHER.*
+      *  PATRON-ADDRESS-ADD2 IS AN OPTIONAL SECOND ADDRESS LINE      *
+      *  (APT/SUITE/UNIT) ADDED IN REQ043 -- MAY BE SPACES.          *
+      *  PATRON-HOUSEHOLD-NUMBER LINKS A PATRON TO THE PATRON-NUMBER *
+      *  OF THE HEAD OF THEIR HOUSEHOLD/FAMILY ACCOUNT, ADDED IN     *
+      *  REQ044 -- SPACES MEANS THE PATRON IS NOT LINKED TO ONE.     *
+      *  PATRON-INACTIVE-FLAG (REQ045) MARKS A CARD THE LIBRARY HAS  *
+      *  SUSPENDED (E.G. LOST CARD, MOVED AWAY) -- KEPT SEPARATE     *
+      *  FROM PATRON-LATE-BOOKS-FLAG/PATRON-LATE-MOVIE-FLAG SINCE A  *
+      *  PATRON CAN BE INACTIVE WITH NOTHING OVERDUE, OR LATE WITHOUT*
+      *  BEING INACTIVE.                                             *
+      *  THE COPYING PROGRAM MUST STILL DECLARE, IN FILE-CONTROL:    *
+      *      SELECT NAMES-LIST ASSIGN TO DISK                       *
+      *      ACCESS MODE RANDOM (OR SEQUENTIAL FOR A FULL-FILE SCAN) *
+      *      ORGANIZATION INDEXED                                   *
+      *      RECORD KEY PATRON-NUMBER.                              *
+      *      SELECT CONTROL-FILE ASSIGN TO DISK                     *
+      *      ORGANIZATION IS SEQUENTIAL.                            *
+      *****************************************************************
+       FD  NAMES-LIST
+           LABEL RECORDS STANDARD
+           VALUE OF FILE-ID "NAMES.LST".
+       01  NAMES-RECORD.
+           05  PATRON-NUMBER                       PIC X(5).
+           05  PATRON-NAME.
+               10  PATRON-NAME-FIRST                PIC X(15).
+               10  PATRON-NAME-MIDDLE               PIC X.
+               10  PATRON-NAME-LAST                 PIC X(20).
+           05  PATRON-ADDRESS.
+               10  PATRON-ADDRESS-ADD                PIC X(30).
+               10  PATRON-ADDRESS-ADD2               PIC X(30).
+               10  PATRON-ADDRESS-CITY               PIC X(9).
+               10  PATRON-ADDRESS-STATE              PIC X(2).
+               10  PATRON-ADDRESS-ZIP                PIC X(5).
+           05  PATRON-NEW-CARD-DATE.
+               10  PATRON-NEW-CARD-DATE-CC           PIC 99.
+               10  PATRON-NEW-CARD-DATE-YY           PIC 99.
+               10  PATRON-NEW-CARD-DATE-MM           PIC 99.
+               10  PATRON-NEW-CARD-DATE-DD           PIC 99.
+           05  PATRON-EXP-CARD-DATE.
+               10  PATRON-EXP-CARD-DATE-CC           PIC 99.
+               10  PATRON-EXP-CARD-DATE-YY           PIC 99.
+               10  PATRON-EXP-CARD-DATE-MM           PIC 99.
+               10  PATRON-EXP-CARD-DATE-DD           PIC 99.
+           05  PATRON-PHONE-NUMBER.
+               10  PATRON-PHONE-NUMBER-PRE           PIC X(3).
+               10  PATRON-PHONE-NUMBER-SUF           PIC X(4).
+           05  PATRON-LATE-BOOKS-FLAG               PIC X.
+           05  PATRON-LATE-BOOKS-COUNT              PIC 99.
+           05  PATRON-LATE-BOOKS-DUE-DATE.
+               10  PATRON-LATE-BOOKS-DUE-MM          PIC 99.
+               10  PATRON-LATE-BOOKS-DUE-DD          PIC 99.
+               10  PATRON-LATE-BOOKS-DUE-YY          PIC 99.
+           05  PATRON-LATE-MOVIE-FLAG               PIC X.
+           05  PATRON-LATE-MOVIE-COUNT              PIC 99.
+           05  PATRON-LATE-MOVIE-DUE-DATE.
+               10  PATRON-LATE-MOVIE-DUE-MM          PIC 99.
+               10  PATRON-LATE-MOVIE-DUE-DD          PIC 99.
+               10  PATRON-LATE-MOVIE-DUE-YY          PIC 99.
+           05  PATRON-HOUSEHOLD-NUMBER               PIC X(5).
+           05  PATRON-INACTIVE-FLAG                  PIC X.
+               88  PATRON-IS-INACTIVE                    VALUE "Y".
+
+       FD  CONTROL-FILE
+           LABEL RECORDS STANDARD
+           VALUE OF FILE-ID "CONTROL.DAT".
+       01  CONTROL-RECORD.
+           05  RECORD-COUNTER                       PIC 9(9).
+           05  CONTROL-ADD-COUNT                    PIC 9(9).
+           05  CONTROL-DELETE-COUNT                 PIC 9(9).
+           05  CONTROL-EDIT-COUNT                   PIC 9(9).
