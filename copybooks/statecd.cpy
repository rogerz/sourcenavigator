@@ -0,0 +1,16 @@
+      *****************************************************************
+      *                                                               *
+      *  STATECD -- VALID U.S. STATE/TERRITORY POSTAL ABBREVIATIONS.  *
+      *  COPY INTO WORKING-STORAGE, MOVE A TWO-CHAR STATE CODE INTO   *
+      *  WS-VALID-STATE-CHECK, THEN TEST THE WS-VALID-STATE-CODE      *
+      *  CONDITION NAME.                                              *
+      *                                                               *
+      *****************************************************************
+       01  WS-VALID-STATE-CHECK              PIC X(2).
+           88  WS-VALID-STATE-CODE VALUES
+               "AL" "AK" "AZ" "AR" "CA" "CO" "CT" "DE" "DC" "FL"
+               "GA" "HI" "ID" "IL" "IN" "IA" "KS" "KY" "LA" "ME"
+               "MD" "MA" "MI" "MN" "MS" "MO" "MT" "NE" "NV" "NH"
+               "NJ" "NM" "NY" "NC" "ND" "OH" "OK" "OR" "PA" "RI"
+               "SC" "SD" "TN" "TX" "UT" "VT" "VA" "WA" "WV" "WI"
+               "WY" "PR" "VI" "GU".
