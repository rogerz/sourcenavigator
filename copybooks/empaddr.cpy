@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  EMPADDR -- COPY INTO FILE SECTION. DEFINES THE EMPLOYEE      *
+      *  ADDRESS MASTER FILE SHARED BY ACCEPT4 (WHICH WRITES IT) AND  *
+      *  PROG501 (WHICH READS IT FOR THE LABEL RUN) -- ONE LAYOUT SO  *
+      *  A RECORD ENTERED BY ACCEPT4 PRINTS CORRECTLY ON PROG501.     *
+      *  THE COPYING PROGRAM MUST STILL DECLARE, IN FILE-CONTROL:     *
+      *      SELECT EMPLOYEE-ADDRESS-MASTER ASSIGN TO DISK            *
+      *      ORGANIZATION IS LINE SEQUENTIAL.                        *
+      *****************************************************************
+       FD  EMPLOYEE-ADDRESS-MASTER
+           LABEL RECORDS STANDARD
+           VALUE OF FILE-ID IS "FIOPRT.DAT".
+       01  EMPLOYEE-ADDRESS-MASTER-RECORD.
+      *    KEY FIELD -- UNIQUELY IDENTIFIES THE EMPLOYEE (REQ029).
+           05  EMPLOYEE-ADDRESS-MASTER-ID               PIC  X(5).
+           05  EMPLOYEE-ADDRESS-MASTER-NAME            PIC  X(30).
+           05  EMPLOYEE-ADDRESS-MASTER-STREET          PIC  X(30).
+           05  EMPLOYEE-ADDRESS-MASTER-CITY            PIC  X(30).
+      *    ZIP+4, FORMAT NNNNN-NNNN, FOR PROG501'S LABEL/BARCODE
+      *    OUTPUT (REQ033).
+           05  EMPLOYEE-ADDRESS-MASTER-ZIP              PIC  X(10).
