@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  PAYROLL -- COPY INTO FILE SECTION. DEFINES THE WEEKLY TIME   *
+      *  FILE CHAP426 READS TO RUN PAYROLL (REQ030) -- ONE TIME       *
+      *  RECORD PER EMPLOYEE PER WEEK, KEYED BY THE SAME EMPLOYEE ID  *
+      *  EMPADDR USES SO A PAYROLL RUN CAN BE MATCHED BACK TO THE     *
+      *  EMPLOYEE ADDRESS MASTER IF NEEDED.  THE COPYING PROGRAM MUST *
+      *  STILL DECLARE, IN FILE-CONTROL:                              *
+      *      SELECT PAYROLL-TIME-MASTER ASSIGN TO DISK                *
+      *      ORGANIZATION IS LINE SEQUENTIAL.                        *
+      *****************************************************************
+       FD  PAYROLL-TIME-MASTER
+           LABEL RECORDS STANDARD
+           VALUE OF FILE-ID IS "PAYTIME.DAT".
+       01  PAYROLL-TIME-RECORD.
+           05  PAYROLL-TIME-EMPLOYEE-ID             PIC  X(5).
+           05  PAYROLL-TIME-HOURS                   PIC  99V99.
+           05  PAYROLL-TIME-RATE                    PIC  999V99.
